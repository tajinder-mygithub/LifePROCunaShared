@@ -0,0 +1,249 @@
+      *$CALL
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     CSPLTBAT.
+       AUTHOR.         MAINTENANCE.
+       DATE-WRITTEN.   AUGUST 8, 2026.
+       DATE-COMPILED.
+      *@**20100811*******************************************
+      *@**
+      *@** Licensed Materials - Property of
+      *@** ExlService Holdings, Inc.
+      *@**
+      *@** (C) 1983-2026 ExlService Holdings, Inc.  All Rights Reserved.
+      *@**
+      *@** Contains confidential and trade secret information.
+      *@** Copyright notice is precautionary only and does not
+      *@** imply publication.
+      *@**
+      *@**20100811*******************************************
+      *
+      *D**********************************************************
+      *D         PROGRAM DESCRIPTION
+      *D**********************************************************
+      *D
+      *D   CSPLTBAT drives PCMCTBOX for a whole file of commission
+      *D   split changes in one run, for agency block transfers that
+      *D   would otherwise require one AddNewCommissionSplit API call
+      *D   per policy.  Produces a summary report of how many splits
+      *D   succeeded and which policies failed validation.
+      *D
+      *D**********************************************************
+
+      *H**********************************************************
+      *H        PROGRAM HISTORY
+      *H**********************************************************
+      *H
+080826*H 20260808-004-03 MAINT New program.
+      *H
+      *H**********************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-AT.
+       OBJECT-COMPUTER.    IBM-AT.
+       SPECIAL-NAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BATCH-SPLIT-FILE
+       COPY WVARYCPY.
+                                       BATCH-SPLIT-FILE-NAME
+       COPY WLORGCPY.
+                                       STATUS IS BATCH-SPLIT-STATUS.
+
+           SELECT BATCH-REPORT-FILE
+       COPY WVARYCPY.
+                                       BATCH-REPORT-FILE-NAME
+       COPY WLORGCPY.
+                                       STATUS IS BATCH-REPORT-STATUS.
+
+      ************************************************************
+      *         FILE DEFINITIONS
+      ************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BATCH-SPLIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  BATCH-SPLIT-RECORD.
+           05  BSR-COMPANY-CODE           PIC X(02).
+           05  BSR-POLICY-NUMBER          PIC X(12).
+           05  BSR-AGENT-ROW OCCURS 10 TIMES.
+               10  BSR-AGENT               PIC X(12).
+               10  BSR-COMM-PCNT           PIC S9(03)V9(02).
+               10  BSR-PROD-PCNT           PIC S9(03)V9(02).
+
+       FD  BATCH-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  BATCH-REPORT-RECORD             PIC X(132).
+
+      ************************************************************
+      *         WORKING STORAGE
+      ************************************************************
+       WORKING-STORAGE SECTION.
+
+           COPY WWSCRCPY.
+           COPY WGLB2CPY.
+080826     COPY WRETNCPY.
+
+       01  CALLED-MODULES.
+           05  PCMCTBOX                   PIC X(08) VALUE 'PCMCTBOX'.
+
+           COPY WCMCPCPY.
+
+       01  BATCH-SPLIT-STATUS              PIC XX.
+       01  BATCH-REPORT-STATUS             PIC XX.
+
+       01  BATCH-SPLIT-FILE-NAME.
+           05  WS-INPUT-FILE-DRIVE         PIC X(01) VALUE 'H'.
+           05  FILLER                      PIC X(01) VALUE ':'.
+           05  FILLER                      PIC X(01) VALUE 'R'.
+           05  BATCH-INPUT-CODER           PIC X(04) VALUE '____'.
+           05  FILLER                     PIC X(11) VALUE 'SPLITIN.PDM'.
+
+       01  BATCH-REPORT-FILE-NAME.
+           05  WS-REPORT-FILE-DRIVE        PIC X(01) VALUE 'H'.
+           05  FILLER                      PIC X(01) VALUE ':'.
+           05  FILLER                      PIC X(01) VALUE 'R'.
+           05  BATCH-REPORT-CODER          PIC X(04) VALUE '____'.
+           05  FILLER                     PIC X(11) VALUE 'SPLTRPT.PDM'.
+
+       01  WS-EOF-FLAG                     PIC X(01) VALUE 'N'.
+           88  END-OF-BATCH-FILE                   VALUE 'Y'.
+
+       01  WS-COUNTS.
+           05  WS-TOTAL-READ                PIC 9(07) VALUE ZERO.
+           05  WS-TOTAL-SUCCESS             PIC 9(07) VALUE ZERO.
+           05  WS-TOTAL-FAILED              PIC 9(07) VALUE ZERO.
+
+       01  WS-SPLIT-IDX                    PIC S9(04) COMP-5.
+       01  WS-COMM-PCNT-TOTAL              USAGE COMP-2.
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY WGLOBCPY.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING WGLOBAL.
+      ******************************************************************
+      *
+      *  Program mainline section
+      *
+      ******************************************************************
+       0000-MAIN-LOGIC.
+
+           IF NOT PRELOADING-PROGRAM
+               PERFORM 1000-INITIALIZE
+               PERFORM 2000-PROCESS
+               PERFORM 3000-WRITE-SUMMARY
+               CLOSE BATCH-SPLIT-FILE
+                     BATCH-REPORT-FILE
+           END-IF.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+       1000-INITIALIZE.
+
+           MOVE WCODER-ID              TO BATCH-INPUT-CODER
+                                           BATCH-REPORT-CODER.
+           INSPECT BATCH-INPUT-CODER  REPLACING ALL ' ' BY '_'.
+           INSPECT BATCH-REPORT-CODER REPLACING ALL ' ' BY '_'.
+           MOVE WOPTION-WORK-DRIVE     TO WS-INPUT-FILE-DRIVE
+                                           WS-REPORT-FILE-DRIVE.
+
+           OPEN INPUT  BATCH-SPLIT-FILE.
+           OPEN OUTPUT BATCH-REPORT-FILE.
+
+      ******************************************************************
+       2000-PROCESS.
+
+           PERFORM UNTIL END-OF-BATCH-FILE
+               READ BATCH-SPLIT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-READ
+                       PERFORM 2100-DRIVE-ONE-SPLIT
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+       2100-DRIVE-ONE-SPLIT.
+
+           INITIALIZE WCMCP-PARAMETERS.
+           MOVE BSR-COMPANY-CODE       TO WCMCP-COMPANY-CODE.
+           MOVE BSR-POLICY-NUMBER      TO WCMCP-POLICY-NUMBER.
+
+           MOVE ZERO TO WS-COMM-PCNT-TOTAL.
+           PERFORM VARYING WS-SPLIT-IDX FROM 1 BY 1
+               UNTIL WS-SPLIT-IDX > WCMCP-MAX-AGENTS
+               IF BSR-AGENT (WS-SPLIT-IDX) NOT = SPACES
+                   MOVE BSR-AGENT (WS-SPLIT-IDX)
+                               TO WCMCP-ADD-AGENT (WS-SPLIT-IDX)
+                   MOVE BSR-COMM-PCNT (WS-SPLIT-IDX)
+                               TO WCMCP-ADD-COMM-PCNT (WS-SPLIT-IDX)
+                   MOVE BSR-PROD-PCNT (WS-SPLIT-IDX)
+                               TO WCMCP-ADD-PROD-PCNT (WS-SPLIT-IDX)
+                   ADD WCMCP-ADD-COMM-PCNT (WS-SPLIT-IDX)
+                               TO WS-COMM-PCNT-TOTAL
+               END-IF
+           END-PERFORM.
+
+080826*    Binary floating point summation of decimal percentages does
+080826*    not guarantee an exact 100 even for a valid split (e.g.
+080826*    33.33+33.33+33.34), so compare with a small tolerance
+080826*    instead of exact equality.
+080826     IF FUNCTION ABS (WS-COMM-PCNT-TOTAL - 100) > 0.005
+080826         MOVE LP-RC-SPLIT-TOTAL-INVALID TO WCMCP-RETURN-CODE
+080826         MOVE LP-MSG-SPLIT-TOTAL-INVALID
+                   TO WCMCP-ERROR-MESSAGE
+           ELSE
+               SET WCMCP-ADD-SPLIT TO TRUE
+               CALL PCMCTBOX USING WGLOBAL
+                                   WCMCP-PARAMETERS
+           END-IF.
+
+           PERFORM 2200-WRITE-RESULT-LINE.
+
+      ******************************************************************
+       2200-WRITE-RESULT-LINE.
+
+           MOVE SPACES TO BATCH-REPORT-RECORD.
+           IF WCMCP-RETURN-CODE = ZERO
+               ADD 1 TO WS-TOTAL-SUCCESS
+               STRING 'SUCCESS ' BSR-COMPANY-CODE ' ' BSR-POLICY-NUMBER
+                   DELIMITED BY SIZE INTO BATCH-REPORT-RECORD
+           ELSE
+               ADD 1 TO WS-TOTAL-FAILED
+               STRING 'FAILED  ' BSR-COMPANY-CODE ' ' BSR-POLICY-NUMBER
+                       ' ' WCMCP-ERROR-MESSAGE (1:60)
+                   DELIMITED BY SIZE INTO BATCH-REPORT-RECORD
+           END-IF.
+           WRITE BATCH-REPORT-RECORD.
+
+      ******************************************************************
+       3000-WRITE-SUMMARY.
+
+           MOVE SPACES TO BATCH-REPORT-RECORD.
+           MOVE 'TOTAL POLICIES READ:' TO BATCH-REPORT-RECORD (1:21).
+           MOVE WS-TOTAL-READ           TO BATCH-REPORT-RECORD (23:7).
+           WRITE BATCH-REPORT-RECORD.
+
+           MOVE SPACES TO BATCH-REPORT-RECORD.
+           MOVE 'TOTAL SUCCEEDED:'    TO BATCH-REPORT-RECORD (1:17).
+           MOVE WS-TOTAL-SUCCESS       TO BATCH-REPORT-RECORD (23:7).
+           WRITE BATCH-REPORT-RECORD.
+
+           MOVE SPACES TO BATCH-REPORT-RECORD.
+           MOVE 'TOTAL FAILED:'       TO BATCH-REPORT-RECORD (1:13).
+           MOVE WS-TOTAL-FAILED        TO BATCH-REPORT-RECORD (23:7).
+           WRITE BATCH-REPORT-RECORD.
+
+      ******************************************************************
+      *                                                                *
+      *                    E N D   O F   S O U R C E                   *
+      *                                                                *
+      ******************************************************************
