@@ -5,23 +5,32 @@
        DATE-WRITTEN.   APRIL 1, 2000.
        DATE-COMPILED.
       *@**20100811*******************************************
-      *@** 
+      *@**
       *@** Licensed Materials - Property of
       *@** ExlService Holdings, Inc.
-      *@**  
+      *@**
       *@** (C) 1983-2010 ExlService Holdings, Inc.  All Rights Reserved.
-      *@** 
-      *@** Contains confidential and trade secret information.  
+      *@**
+      *@** Contains confidential and trade secret information.
       *@** Copyright notice is precautionary only and does not
       *@** imply publication.
-      *@** 
+      *@**
       *@**20100811*******************************************
       *D****************************************************************
       *D         PROGRAM DESCRIPTION
       *D****************************************************************
       *D
-      *D   EXTRFEED
-      *D
+      *D   EXTRFEED - Commission Calculator Agency Feed.  Called once
+      *D   per commission transaction (WLKFD-TRANSACTION-REC) by the
+      *D   same driver that walks the policy set for the annual
+      *D   statement extracts, then once more with WLKFD-TRAILER-REC
+      *D   set after the last transaction.  Retrieves the current
+      *D   commission split for each transaction's policy from
+      *D   PCMCTBOX (the same low-level call OCOMCTRL itself makes),
+      *D   accumulates premium/commission totals per split agent in
+      *D   WORKING-STORAGE across calls, and on the trailer call
+      *D   writes one rolled-up line per agent to the outbound feed
+      *D   file for the downstream agency commission calculator.
       *H****************************************************************
       *H        PROGRAM HISTORY
       *H****************************************************************
@@ -32,6 +41,8 @@
 050400*H                 date for this change was 081500 but the change
 050400*H                 was same as 050400 changes listed above for.
 050400*H                 Central States.
+080826*H 20260808-028-01 Built out the agency feed - was previously an
+080826*H                 empty stub (INITIALIZE/EXIT PROGRAM only).
       *H
       *H****************************************************************
 
@@ -43,22 +54,133 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+
+080826     SELECT EXTRACT-FILE
+080826 COPY WVARYCPY.
+080826                                 EXTRACT-FILE-NAME
+080826 COPY WLORGCPY.
+080826                                 STATUS IS EXTRACT-STATUS.
+
+080826*    Restart checkpoint - rewritten in full after every agency
+080826*    line successfully written to the feed, so a rerun of an
+080826*    interrupted feed knows the last agency that made it out
+080826*    (same idiom as AST29EXT/AST31EXT's CHECKPOINT-FILE).
+080826     SELECT CHECKPOINT-FILE
+080826 COPY WVARYCPY.
+080826                                 CHECKPOINT-FILE-NAME
+080826 COPY WLORGCPY.
+080826                                 STATUS IS CHECKPOINT-STATUS.
+
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
+       FILE SECTION.
+
+080826 FD  EXTRACT-FILE
+080826     LABEL RECORDS ARE STANDARD.
+080826 01  EXTRACT-RECORD                  PIC X(132).
+
+080826 FD  CHECKPOINT-FILE
+080826     LABEL RECORDS ARE STANDARD.
+080826 01  CHECKPOINT-RECORD               PIC X(12).
+
       ******************************************************************
        WORKING-STORAGE SECTION.
       ******************************************************************
 
            COPY WWSCRCPY.
 
+082407     COPY WGLB2CPY.
+
+080826     COPY WCMCPCPY.
+
+080826 01  CALLED-MODULES.
+080826     05  PFILEINS                   PIC X(08) VALUE 'PFILEINS'.
+080826     05  PCMCTBOX                   PIC X(08) VALUE 'PCMCTBOX'.
+
+080826 01  EXTRACT-STATUS                  PIC XX.
+080826 01  EXTRACT-FILE-NAME.
+080826     05  WS-EXTRACT-FILE-DRIVE       PIC X(01) VALUE 'H'.
+080826     05  FILLER                      PIC X(01) VALUE ':'.
+080826     05  FILLER                      PIC X(01) VALUE 'R'.
+080826     05  EXTRACT-CODER               PIC X(04) VALUE '____'.
+080826     05  FILLER                      PIC X(07) VALUE 'U01.AGF'.
+080826     05  FILLER                      PIC X(241) VALUE SPACES.
+
+080826 01  WS-ASCII-FILE-NAME              PIC X(255).
+080826 01  WS-NEW-ASCII-FILE-NAME          PIC X(255).
+
+080826 01  CHECKPOINT-STATUS               PIC XX.
+080826 01  CHECKPOINT-FILE-NAME.
+080826     05  WS-CHECKPOINT-FILE-DRIVE    PIC X(01) VALUE 'H'.
+080826     05  FILLER                      PIC X(01) VALUE ':'.
+080826     05  FILLER                      PIC X(01) VALUE 'R'.
+080826     05  CHECKPOINT-CODER            PIC X(04) VALUE '____'.
+080826     05  FILLER                      PIC X(07) VALUE 'U01.AFC'.
+080826     05  FILLER                      PIC X(241) VALUE SPACES.
+
+080826 01  WS-ASCII-CHECKPOINT-NAME        PIC X(255).
+080826 01  WS-NEW-ASCII-CHECKPOINT-NAME    PIC X(255).
+
+080826 01  WS-LAST-CHECKPOINT-AGENT        PIC X(12) VALUE SPACES.
+080826 01  WS-CHECKPOINT-FOUND-FLAG        PIC X(01) VALUE 'N'.
+080826     88  CHECKPOINT-WAS-FOUND            VALUE 'Y'.
+080826 01  WS-RESUMING-FLAG                PIC X(01) VALUE 'N'.
+080826     88  WS-RESUMING                     VALUE 'Y'.
+
+080826 01  WS-FIRST-CALL-FLAG              PIC X(01) VALUE 'Y'.
+080826     88  WS-FIRST-CALL                   VALUE 'Y'.
+
+080826*    Per-agent rollup, accumulated across every transaction call
+080826*    this run and written out as the feed on the trailer call.
+080826 01  WS-AGENCY-COUNT                 PIC 9(04) VALUE ZERO.
+080826 01  WS-AGENCY-IDX                   PIC 9(04).
+080826 01  WS-SPLIT-AGENT-IDX              PIC S9(04) COMP-5.
+080826 01  WS-SPLIT-ENTRY-IDX              PIC S9(09) COMP-5.
+080826 01  WS-CURRENT-SPLIT-ENTRY          PIC S9(09) COMP-5.
+080826 01  WS-COMM-AMOUNT                  PIC S9(09)V99.
+080826 01  WS-AGENCY-TABLE.
+080826     05  WS-AGENCY-ENTRY OCCURS WGLB2-MAX-AGENCIES TIMES.
+080826         10  WS-AGENCY-AGENT-NUMBER      PIC X(12).
+080826         10  WS-AGENCY-POLICY-COUNT      PIC 9(07) VALUE ZERO.
+080826         10  WS-AGENCY-TOTAL-PREMIUM     PIC S9(09)V99 VALUE ZERO.
+080826         10  WS-AGENCY-TOTAL-COMMISSION  PIC S9(09)V99 VALUE ZERO.
+
+080826*    STRINGing WS-AGENCY-TOTAL-PREMIUM/-COMMISSION directly
+080826*    would drop the decimal point and turn a negative sign into
+080826*    an overpunch on the last digit - move each through a
+080826*    numeric-edited picture first, the same way CSPLTLOG.COB
+080826*    edits commission percentages before STRINGing them.
+080826 01  WS-AGENCY-TOTAL-PREMIUM-EDIT    PIC -9(09).99.
+080826 01  WS-AGENCY-TOTAL-COMM-EDIT       PIC -9(09).99.
+
+080826*    Working entries for 5007-SORT-AGENCY-TABLE's selection sort.
+080826 01  WS-SORT-I                       PIC 9(04).
+080826 01  WS-SORT-J                       PIC 9(04).
+080826 01  WS-SORT-MIN-IDX                 PIC 9(04).
+080826 01  WS-SORT-SWAP-ENTRY.
+080826     05  WS-SORT-SWAP-AGENT-NUMBER      PIC X(12).
+080826     05  WS-SORT-SWAP-POLICY-COUNT      PIC 9(07).
+080826     05  WS-SORT-SWAP-TOTAL-PREMIUM     PIC S9(09)V99.
+080826     05  WS-SORT-SWAP-TOTAL-COMMISSION  PIC S9(09)V99.
+
       ******************************************************************
        LINKAGE SECTION.
 
        COPY WGLOBCPY.
 
+080826 01  WLKFD-LINKAGE-RECORD.
+080826     05  WLKFD-COMPANY-CODE         PIC X(02).
+080826     05  WLKFD-POLICY-NUMBER        PIC X(12).
+080826     05  WLKFD-TRANSACTION-PREMIUM  PIC S9(07)V99 COMP-3.
+080826     05  WLKFD-TRANSACTION-DATE     PIC 9(08).
+080826     05  WLKFD-RECORD-TYPE          PIC X(01).
+080826         88  WLKFD-TRANSACTION-REC      VALUE 'X'.
+080826         88  WLKFD-TRAILER-REC          VALUE 'T'.
+
       ******************************************************************
-       PROCEDURE DIVISION USING WGLOBAL.
+080826 PROCEDURE DIVISION USING WGLOBAL
+080826                         WLKFD-LINKAGE-RECORD.
       ******************************************************************
       *
       *  Program mainline section
@@ -68,9 +190,289 @@
 
            INITIALIZE WFUNC-RETURN-CODE.
 
+080826     IF NOT PRELOADING-PROGRAM
+080826         IF WLKFD-TRAILER-REC
+080826             PERFORM 5000-WRITE-AGENCY-FEED
+080826         ELSE
+080826             PERFORM 1000-INITIALIZE
+080826             PERFORM 2000-PROCESS-TRANSACTION
+080826         END-IF
+080826     END-IF.
+
            EXIT PROGRAM.
 
       ******************************************************************
+080826 1000-INITIALIZE.
+
+080826     IF WS-FIRST-CALL
+080826         MOVE 'N' TO WS-FIRST-CALL-FLAG
+080826         MOVE WCODER-ID          TO EXTRACT-CODER
+080826         INSPECT EXTRACT-CODER REPLACING ALL ' ' BY '_'
+080826
+080826         IF WGLOB-EXTRACT-NETWORK-PATH NOT = SPACES
+080826             MOVE SPACES         TO WS-ASCII-FILE-NAME
+080826             STRING FUNCTION TRIM(WGLOB-EXTRACT-NETWORK-PATH)
+080826                    'R' EXTRACT-CODER 'U01.AGF'
+080826                                       DELIMITED BY SIZE
+080826               INTO WS-ASCII-FILE-NAME
+080826         ELSE
+080826             MOVE WOPTION-WORK-DRIVE TO WS-EXTRACT-FILE-DRIVE
+080826             MOVE EXTRACT-FILE-NAME  TO WS-ASCII-FILE-NAME
+080826         END-IF
+080826
+080826         CALL PFILEINS USING WGLOBAL
+080826                             WS-ASCII-FILE-NAME
+080826                             WS-NEW-ASCII-FILE-NAME
+080826         END-CALL
+080826
+080826         MOVE WS-NEW-ASCII-FILE-NAME TO EXTRACT-FILE-NAME
+080826         CANCEL PFILEINS
+
+080826         MOVE WCODER-ID          TO CHECKPOINT-CODER
+080826         INSPECT CHECKPOINT-CODER REPLACING ALL ' ' BY '_'
+
+080826         IF WGLOB-EXTRACT-NETWORK-PATH NOT = SPACES
+080826             MOVE SPACES         TO WS-ASCII-CHECKPOINT-NAME
+080826             STRING FUNCTION TRIM(WGLOB-EXTRACT-NETWORK-PATH)
+080826                    'R' CHECKPOINT-CODER 'U01.AFC'
+080826                                       DELIMITED BY SIZE
+080826               INTO WS-ASCII-CHECKPOINT-NAME
+080826         ELSE
+080826             MOVE WOPTION-WORK-DRIVE TO WS-CHECKPOINT-FILE-DRIVE
+080826             MOVE CHECKPOINT-FILE-NAME
+080826                                 TO WS-ASCII-CHECKPOINT-NAME
+080826         END-IF
+
+080826         CALL PFILEINS USING WGLOBAL
+080826                             WS-ASCII-CHECKPOINT-NAME
+080826                             WS-NEW-ASCII-CHECKPOINT-NAME
+080826         END-CALL
+
+080826         MOVE WS-NEW-ASCII-CHECKPOINT-NAME TO CHECKPOINT-FILE-NAME
+080826         CANCEL PFILEINS
+080826     END-IF.
+
+080826     EXIT.
+
+      ******************************************************************
+080826 2000-PROCESS-TRANSACTION.
+
+080826     MOVE WLKFD-COMPANY-CODE     TO WCMCP-COMPANY-CODE.
+080826     MOVE WLKFD-POLICY-NUMBER    TO WCMCP-POLICY-NUMBER.
+080826     SET WCMCP-RETRIEVE-SPLITS TO TRUE.
+080826     CALL PCMCTBOX USING WGLOBAL WCMCP-PARAMETERS.
+
+080826     IF WCMCP-RETURN-CODE = ZERO
+080826         PERFORM 2050-FIND-CURRENT-SPLIT-ENTRY
+080826         PERFORM VARYING WS-SPLIT-AGENT-IDX FROM 1 BY 1
+080826             UNTIL WS-SPLIT-AGENT-IDX > WCMCP-MAX-AGENTS
+080826             IF WCMCP-OUT-AGENT
+080826                     (WS-CURRENT-SPLIT-ENTRY, WS-SPLIT-AGENT-IDX)
+080826                                                   NOT = SPACES
+080826                 PERFORM 2100-ACCUMULATE-AGENT
+080826             END-IF
+080826         END-PERFORM
+080826     END-IF.
+
+080826     EXIT.
+
+      ******************************************************************
+080826 2050-FIND-CURRENT-SPLIT-ENTRY.
+080826*    WCMCP-OUT-SPLIT-TABLE is a time-bounded split history, not
+080826*    "entry 1 is always current" - find the entry whose
+080826*    effective/end date range covers this transaction's own
+080826*    date before accumulating commission off it.  An end date
+080826*    of zero means the entry has no end date yet.
+
+080826     MOVE 1 TO WS-CURRENT-SPLIT-ENTRY.
+080826     PERFORM VARYING WS-SPLIT-ENTRY-IDX FROM 1 BY 1
+080826         UNTIL WS-SPLIT-ENTRY-IDX > WCMCP-OUT-LAST-SPLIT-ENTRY
+080826         OR WS-SPLIT-ENTRY-IDX > WCMCP-MAX-SPLIT-ENTRIES
+080826         IF WCMCP-OUT-EFFECTIVE-DATE (WS-SPLIT-ENTRY-IDX)
+080826                 NOT > WLKFD-TRANSACTION-DATE
+080826             AND (WCMCP-OUT-END-DATE (WS-SPLIT-ENTRY-IDX) = ZERO
+080826                 OR WCMCP-OUT-END-DATE (WS-SPLIT-ENTRY-IDX)
+080826                     NOT < WLKFD-TRANSACTION-DATE)
+080826             MOVE WS-SPLIT-ENTRY-IDX TO WS-CURRENT-SPLIT-ENTRY
+080826             EXIT PERFORM
+080826         END-IF
+080826     END-PERFORM.
+
+080826     EXIT.
+
+      ******************************************************************
+080826 2100-ACCUMULATE-AGENT.
+
+080826     PERFORM VARYING WS-AGENCY-IDX FROM 1 BY 1
+080826         UNTIL WS-AGENCY-IDX > WS-AGENCY-COUNT
+080826         IF WS-AGENCY-AGENT-NUMBER (WS-AGENCY-IDX)
+080826             = WCMCP-OUT-AGENT
+080826                 (WS-CURRENT-SPLIT-ENTRY, WS-SPLIT-AGENT-IDX)
+080826             EXIT PERFORM
+080826         END-IF
+080826     END-PERFORM.
+
+080826     IF WS-AGENCY-IDX > WS-AGENCY-COUNT
+080826         AND WS-AGENCY-COUNT < WGLB2-MAX-AGENCIES
+080826         ADD 1 TO WS-AGENCY-COUNT
+080826         MOVE WCMCP-OUT-AGENT
+080826                 (WS-CURRENT-SPLIT-ENTRY, WS-SPLIT-AGENT-IDX)
+080826                             TO WS-AGENCY-AGENT-NUMBER
+080826                                                (WS-AGENCY-IDX)
+080826     END-IF.
+
+080826     IF WS-AGENCY-IDX > WS-AGENCY-COUNT
+080826*        Table is full and this is a new agency - nothing to
+080826*        accumulate into, skip it rather than write past the
+080826*        end of the table.
+080826         EXIT PARAGRAPH
+080826     END-IF.
+
+080826     COMPUTE WS-COMM-AMOUNT ROUNDED =
+080826         WLKFD-TRANSACTION-PREMIUM
+080826         * WCMCP-OUT-COMM-PCNT
+080826             (WS-CURRENT-SPLIT-ENTRY, WS-SPLIT-AGENT-IDX) / 100.
+
+080826     ADD 1                    TO WS-AGENCY-POLICY-COUNT
+080826                                              (WS-AGENCY-IDX).
+080826     ADD WLKFD-TRANSACTION-PREMIUM
+080826                             TO WS-AGENCY-TOTAL-PREMIUM
+080826                                              (WS-AGENCY-IDX).
+080826     ADD WS-COMM-AMOUNT       TO WS-AGENCY-TOTAL-COMMISSION
+080826                                              (WS-AGENCY-IDX).
+
+080826     EXIT.
+
+      ******************************************************************
+080826 5000-WRITE-AGENCY-FEED.
+
+080826     PERFORM 5005-READ-CHECKPOINT.
+
+080826*    WS-AGENCY-TABLE is built in first-appearance order off the
+080826*    transaction stream, which is not guaranteed to be agent-
+080826*    number order - the restart-skip check below only works if
+080826*    the table is walked in non-decreasing agent-number order,
+080826*    so sort it into that order first.
+080826     PERFORM 5007-SORT-AGENCY-TABLE.
+
+080826     IF WS-RESUMING
+080826         OPEN EXTEND EXTRACT-FILE
+080826     ELSE
+080826         OPEN OUTPUT EXTRACT-FILE
+080826     END-IF.
+
+080826     PERFORM VARYING WS-AGENCY-IDX FROM 1 BY 1
+080826         UNTIL WS-AGENCY-IDX > WS-AGENCY-COUNT
+080826         IF WS-RESUMING
+080826             AND WS-AGENCY-AGENT-NUMBER (WS-AGENCY-IDX)
+080826                 NOT > WS-LAST-CHECKPOINT-AGENT
+080826*                This agency's rollup line already made it into
+080826*                the feed on the prior run before it stopped -
+080826*                skip re-writing it.
+080826             CONTINUE
+080826         ELSE
+080826             MOVE SPACES          TO EXTRACT-RECORD
+080826             MOVE WS-AGENCY-TOTAL-PREMIUM (WS-AGENCY-IDX)
+080826                                 TO WS-AGENCY-TOTAL-PREMIUM-EDIT
+080826             MOVE WS-AGENCY-TOTAL-COMMISSION (WS-AGENCY-IDX)
+080826                                 TO WS-AGENCY-TOTAL-COMM-EDIT
+080826             STRING WS-AGENCY-AGENT-NUMBER (WS-AGENCY-IDX)
+080826                                             DELIMITED BY SIZE
+080826                    '|'                          DELIMITED BY SIZE
+080826                    WS-AGENCY-POLICY-COUNT (WS-AGENCY-IDX)
+080826                                             DELIMITED BY SIZE
+080826                    '|'                          DELIMITED BY SIZE
+080826                    WS-AGENCY-TOTAL-PREMIUM-EDIT
+080826                                             DELIMITED BY SIZE
+080826                    '|'                          DELIMITED BY SIZE
+080826                    WS-AGENCY-TOTAL-COMM-EDIT
+080826                                             DELIMITED BY SIZE
+080826               INTO EXTRACT-RECORD
+080826             WRITE EXTRACT-RECORD
+080826             PERFORM 5010-WRITE-CHECKPOINT
+080826         END-IF
+080826     END-PERFORM.
+
+080826     CLOSE EXTRACT-FILE.
+
+080826     EXIT.
+
+      ******************************************************************
+080826 5007-SORT-AGENCY-TABLE.
+080826*    Selection sort of WS-AGENCY-TABLE into ascending agent-
+080826*    number order - the table is small (WGLB2-MAX-AGENCIES
+080826*    entries) so a simple in-place sort is plenty.
+
+080826     IF WS-AGENCY-COUNT > 1
+080826         PERFORM VARYING WS-SORT-I FROM 1 BY 1
+080826             UNTIL WS-SORT-I >= WS-AGENCY-COUNT
+080826             MOVE WS-SORT-I TO WS-SORT-MIN-IDX
+080826             PERFORM VARYING WS-SORT-J FROM WS-SORT-I BY 1
+080826                 UNTIL WS-SORT-J > WS-AGENCY-COUNT
+080826                 IF WS-AGENCY-AGENT-NUMBER (WS-SORT-J)
+080826                     < WS-AGENCY-AGENT-NUMBER (WS-SORT-MIN-IDX)
+080826                     MOVE WS-SORT-J TO WS-SORT-MIN-IDX
+080826                 END-IF
+080826             END-PERFORM
+080826             IF WS-SORT-MIN-IDX NOT = WS-SORT-I
+080826                 MOVE WS-AGENCY-ENTRY (WS-SORT-I)
+080826                                     TO WS-SORT-SWAP-ENTRY
+080826                 MOVE WS-AGENCY-ENTRY (WS-SORT-MIN-IDX)
+080826                             TO WS-AGENCY-ENTRY (WS-SORT-I)
+080826                 MOVE WS-SORT-SWAP-ENTRY
+080826                             TO WS-AGENCY-ENTRY (WS-SORT-MIN-IDX)
+080826             END-IF
+080826         END-PERFORM
+080826     END-IF.
+
+080826     EXIT.
+
+      ******************************************************************
+080826 5005-READ-CHECKPOINT.
+080826*    A restart re-drives this program from the first commission
+080826*    transaction again, rebuilding WS-AGENCY-TABLE from scratch
+080826*    before this trailer call runs - reading back whatever agent
+080826*    was last checkpointed lets the write loop above skip re-
+080826*    emitting rollup lines already in the feed, and reopens the
+080826*    feed file for EXTEND instead of OUTPUT so those lines
+080826*    survive instead of being truncated away.
+
+080826     MOVE SPACES TO WS-LAST-CHECKPOINT-AGENT.
+080826     MOVE 'N'    TO WS-CHECKPOINT-FOUND-FLAG.
+080826     MOVE 'N'    TO WS-RESUMING-FLAG.
+
+080826     OPEN INPUT CHECKPOINT-FILE.
+080826     IF CHECKPOINT-STATUS = '00'
+080826         READ CHECKPOINT-FILE
+080826             AT END
+080826                 CONTINUE
+080826             NOT AT END
+080826                 MOVE CHECKPOINT-RECORD
+080826                             TO WS-LAST-CHECKPOINT-AGENT
+080826                 MOVE 'Y' TO WS-CHECKPOINT-FOUND-FLAG
+080826                 MOVE 'Y' TO WS-RESUMING-FLAG
+080826         END-READ
+080826         CLOSE CHECKPOINT-FILE
+080826     END-IF.
+
+080826     EXIT.
+
+      ******************************************************************
+080826 5010-WRITE-CHECKPOINT.
+080826*    Rewritten in full after every agency line written, so a
+080826*    restart of an interrupted feed run can tell the caller
+080826*    which agency it left off on (same idiom as AST29EXT's
+080826*    5012-WRITE-CHECKPOINT).
+080826
+080826     OPEN OUTPUT CHECKPOINT-FILE.
+080826     MOVE WS-AGENCY-AGENT-NUMBER (WS-AGENCY-IDX)
+080826                             TO CHECKPOINT-RECORD.
+080826     WRITE CHECKPOINT-RECORD.
+080826     CLOSE CHECKPOINT-FILE.
+
+080826     EXIT.
+
+      ******************************************************************
       *                                                                *
       *                    E N D   O F   S O U R C E                   *
       *                                                                *
