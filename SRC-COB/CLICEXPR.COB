@@ -0,0 +1,338 @@
+      *$CALL
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     CLICEXPR.
+       AUTHOR.         MAINTENANCE.
+       DATE-WRITTEN.   AUGUST 8, 2026.
+       DATE-COMPILED.
+      *@**20100811*******************************************
+      *@**
+      *@** Licensed Materials - Property of
+      *@** ExlService Holdings, Inc.
+      *@**
+      *@** (C) 1983-2026 ExlService Holdings, Inc.  All Rights Reserved.
+      *@**
+      *@** Contains confidential and trade secret information.
+      *@** Copyright notice is precautionary only and does not
+      *@** imply publication.
+      *@**
+      *@**20100811*******************************************
+      *
+      *D**********************************************************
+      *D         PROGRAM DESCRIPTION
+      *D**********************************************************
+      *D
+      *D   CLICEXPR is a scheduled report that scans a periodic
+      *D   extract of agent license data (the same fields OCOMCTRL
+      *D   captures via setLicenseGrantedDate/setLicenseExpiresDate
+      *D   and friends) and flags any license already lapsed or
+      *D   expiring within 30/60/90 days, broken out by state.
+      *D
+      *D**********************************************************
+
+      *H**********************************************************
+      *H        PROGRAM HISTORY
+      *H**********************************************************
+      *H
+080826*H 20260808-005-03 MAINT New program.
+080826*H 20260808-005-04 MAINT Group detail lines and subtotal by
+080826*H                       state via SORT, for readability.
+      *H
+      *H**********************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-AT.
+       OBJECT-COMPUTER.    IBM-AT.
+       SPECIAL-NAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT LICENSE-INPUT-FILE
+       COPY WVARYCPY.
+                                       LICENSE-INPUT-FILE-NAME
+       COPY WLORGCPY.
+                                       STATUS IS LICENSE-INPUT-STATUS.
+
+           SELECT LICENSE-REPORT-FILE
+       COPY WVARYCPY.
+                                       LICENSE-REPORT-FILE-NAME
+       COPY WLORGCPY.
+                                       STATUS IS LICENSE-REPORT-STATUS.
+
+080826     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+      ************************************************************
+      *         FILE DEFINITIONS
+      ************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LICENSE-INPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LICENSE-INPUT-RECORD.
+           05  LIC-COMPANY-CODE           PIC X(02).
+           05  LIC-AGENT-ID               PIC X(12).
+           05  LIC-STATE-LICENSED         PIC X(02).
+           05  LIC-LICENSE-STATUS-CODE    PIC X(02).
+           05  LIC-LICENSE-GRANTED        PIC 9(08).
+           05  LIC-LICENSE-EXPIRES        PIC 9(08).
+           05  LIC-NASD                   PIC X(01).
+           05  LIC-LIFE                   PIC X(01).
+           05  LIC-HEALTH                 PIC X(01).
+           05  LIC-ANNUITY                PIC X(01).
+           05  LIC-BASIC-LTC              PIC X(01).
+           05  LIC-LICENSE-NUMBER         PIC X(20).
+           05  LIC-LICENSE-TYPE           PIC X(04).
+
+       FD  LICENSE-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LICENSE-REPORT-RECORD          PIC X(132).
+
+080826 SD  SORT-WORK-FILE.
+080826 01  SORT-WORK-RECORD.
+080826     05  SW-STATE-LICENSED          PIC X(02).
+080826     05  SW-COMPANY-CODE            PIC X(02).
+080826     05  SW-AGENT-ID                PIC X(12).
+080826     05  SW-LICENSE-NUMBER          PIC X(20).
+080826     05  SW-STATUS-TEXT             PIC X(24).
+080826     05  SW-LAPSED-FLAG             PIC X(01).
+
+      ************************************************************
+      *         WORKING STORAGE
+      ************************************************************
+       WORKING-STORAGE SECTION.
+
+           COPY WWSCRCPY.
+           COPY WGLB2CPY.
+
+       01  LICENSE-INPUT-STATUS            PIC XX.
+       01  LICENSE-REPORT-STATUS           PIC XX.
+
+       01  LICENSE-INPUT-FILE-NAME.
+           05  WS-INPUT-FILE-DRIVE         PIC X(01) VALUE 'H'.
+           05  FILLER                      PIC X(01) VALUE ':'.
+           05  FILLER                      PIC X(01) VALUE 'R'.
+           05  LICENSE-INPUT-CODER         PIC X(04) VALUE '____'.
+           05  FILLER                     PIC X(11) VALUE 'LICNIN.PDM'.
+
+       01  LICENSE-REPORT-FILE-NAME.
+           05  WS-REPORT-FILE-DRIVE        PIC X(01) VALUE 'H'.
+           05  FILLER                      PIC X(01) VALUE ':'.
+           05  FILLER                      PIC X(01) VALUE 'R'.
+           05  LICENSE-REPORT-CODER        PIC X(04) VALUE '____'.
+           05  FILLER                     PIC X(11) VALUE 'LICNRPT.PDM'.
+
+       01  WS-EOF-FLAG                     PIC X(01) VALUE 'N'.
+           88  END-OF-LICENSE-FILE                 VALUE 'Y'.
+
+       01  WS-COUNTS.
+           05  WS-TOTAL-READ                PIC 9(07) VALUE ZERO.
+           05  WS-TOTAL-LAPSED              PIC 9(07) VALUE ZERO.
+           05  WS-TOTAL-FLAGGED             PIC 9(07) VALUE ZERO.
+
+       01  WS-RUN-DATE-YYYYMMDD             PIC 9(08).
+       01  WS-RUN-JULIAN                    PIC S9(09) COMP-5.
+       01  WS-EXPIRES-JULIAN                PIC S9(09) COMP-5.
+       01  WS-DAYS-TO-EXPIRE                PIC S9(09) COMP-5.
+
+       01  WS-STATUS-TEXT                   PIC X(24).
+
+080826*Control-break totals for the per-state grouping the sorted
+080826*output procedure writes.
+080826 01  WS-SORT-EOF-FLAG            PIC X(01) VALUE 'N'.
+080826     88  WS-SORT-EOF                     VALUE 'Y'.
+080826 01  WS-FIRST-STATE-FLAG         PIC X(01) VALUE 'Y'.
+080826     88  WS-FIRST-STATE                  VALUE 'Y'.
+080826 01  WS-BREAK-STATE              PIC X(02).
+080826 01  WS-STATE-FLAGGED            PIC 9(07) VALUE ZERO.
+080826 01  WS-STATE-LAPSED             PIC 9(07) VALUE ZERO.
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY WGLOBCPY.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING WGLOBAL.
+      ******************************************************************
+      *
+      *  Program mainline section
+      *
+      ******************************************************************
+       0000-MAIN-LOGIC.
+
+           IF NOT PRELOADING-PROGRAM
+               PERFORM 1000-INITIALIZE
+080826         SORT SORT-WORK-FILE
+080826             ON ASCENDING KEY SW-STATE-LICENSED
+080826             INPUT PROCEDURE 2000-PROCESS
+080826             OUTPUT PROCEDURE 4000-WRITE-REPORT
+               PERFORM 3000-WRITE-SUMMARY
+               CLOSE LICENSE-INPUT-FILE
+                     LICENSE-REPORT-FILE
+           END-IF.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+       1000-INITIALIZE.
+
+           MOVE WCODER-ID              TO LICENSE-INPUT-CODER
+                                           LICENSE-REPORT-CODER.
+           INSPECT LICENSE-INPUT-CODER  REPLACING ALL ' ' BY '_'.
+           INSPECT LICENSE-REPORT-CODER REPLACING ALL ' ' BY '_'.
+           MOVE WOPTION-WORK-DRIVE     TO WS-INPUT-FILE-DRIVE
+                                           WS-REPORT-FILE-DRIVE.
+
+           ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+           COMPUTE WS-RUN-JULIAN =
+               FUNCTION INTEGER-OF-DATE (WS-RUN-DATE-YYYYMMDD).
+
+           OPEN INPUT  LICENSE-INPUT-FILE.
+           OPEN OUTPUT LICENSE-REPORT-FILE.
+
+      ******************************************************************
+080826*Sort input procedure - reads the flat extract once and RELEASEs
+080826*only the licenses that are lapsed or expiring, so the output
+080826*procedure below can walk them grouped and subtotaled by state.
+      ******************************************************************
+       2000-PROCESS.
+
+           PERFORM UNTIL END-OF-LICENSE-FILE
+               READ LICENSE-INPUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-READ
+                       PERFORM 2100-EVALUATE-ONE-LICENSE
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+       2100-EVALUATE-ONE-LICENSE.
+
+           COMPUTE WS-EXPIRES-JULIAN =
+               FUNCTION INTEGER-OF-DATE (LIC-LICENSE-EXPIRES).
+           COMPUTE WS-DAYS-TO-EXPIRE =
+               WS-EXPIRES-JULIAN - WS-RUN-JULIAN.
+
+           EVALUATE TRUE
+               WHEN WS-DAYS-TO-EXPIRE < 0
+                   MOVE 'LAPSED'              TO WS-STATUS-TEXT
+                   PERFORM 2200-RELEASE-SORT-RECORD
+               WHEN WS-DAYS-TO-EXPIRE <= 30
+                   MOVE 'EXPIRES WITHIN 30 DAYS'  TO WS-STATUS-TEXT
+                   PERFORM 2200-RELEASE-SORT-RECORD
+               WHEN WS-DAYS-TO-EXPIRE <= 60
+                   MOVE 'EXPIRES WITHIN 60 DAYS'  TO WS-STATUS-TEXT
+                   PERFORM 2200-RELEASE-SORT-RECORD
+               WHEN WS-DAYS-TO-EXPIRE <= 90
+                   MOVE 'EXPIRES WITHIN 90 DAYS'  TO WS-STATUS-TEXT
+                   PERFORM 2200-RELEASE-SORT-RECORD
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      ******************************************************************
+080826 2200-RELEASE-SORT-RECORD.
+
+080826     MOVE SPACES TO SORT-WORK-RECORD.
+080826     MOVE LIC-STATE-LICENSED    TO SW-STATE-LICENSED.
+080826     MOVE LIC-COMPANY-CODE      TO SW-COMPANY-CODE.
+080826     MOVE LIC-AGENT-ID          TO SW-AGENT-ID.
+080826     MOVE LIC-LICENSE-NUMBER    TO SW-LICENSE-NUMBER.
+080826     MOVE WS-STATUS-TEXT        TO SW-STATUS-TEXT.
+080826     IF WS-STATUS-TEXT = 'LAPSED'
+080826         MOVE 'Y' TO SW-LAPSED-FLAG
+080826     ELSE
+080826         MOVE 'N' TO SW-LAPSED-FLAG
+080826     END-IF.
+080826     RELEASE SORT-WORK-RECORD.
+
+      ******************************************************************
+080826*Sort output procedure - walks the flagged licenses in state
+080826*order, writing a detail line per license and a subtotal line
+080826*whenever the state changes.
+      ******************************************************************
+080826 4000-WRITE-REPORT.
+
+080826     MOVE 'N' TO WS-SORT-EOF-FLAG.
+080826     PERFORM UNTIL WS-SORT-EOF
+080826         RETURN SORT-WORK-FILE
+080826             AT END
+080826                 MOVE 'Y' TO WS-SORT-EOF-FLAG
+080826             NOT AT END
+080826                 PERFORM 4100-HANDLE-SORTED-RECORD
+080826         END-RETURN
+080826     END-PERFORM.
+
+080826     IF NOT WS-FIRST-STATE
+080826         PERFORM 4200-WRITE-STATE-SUBTOTAL
+080826     END-IF.
+
+      ******************************************************************
+080826 4100-HANDLE-SORTED-RECORD.
+
+080826     IF WS-FIRST-STATE
+080826         MOVE 'N' TO WS-FIRST-STATE-FLAG
+080826         MOVE SW-STATE-LICENSED TO WS-BREAK-STATE
+080826     ELSE
+080826         IF SW-STATE-LICENSED NOT = WS-BREAK-STATE
+080826             PERFORM 4200-WRITE-STATE-SUBTOTAL
+080826             MOVE SW-STATE-LICENSED TO WS-BREAK-STATE
+080826         END-IF
+080826     END-IF.
+
+080826     ADD 1 TO WS-TOTAL-FLAGGED, WS-STATE-FLAGGED.
+080826     IF SW-LAPSED-FLAG = 'Y'
+080826         ADD 1 TO WS-TOTAL-LAPSED, WS-STATE-LAPSED
+080826     END-IF.
+
+080826     MOVE SPACES TO LICENSE-REPORT-RECORD.
+080826     STRING SW-STATE-LICENSED  ' '
+080826            SW-COMPANY-CODE    ' '
+080826            SW-AGENT-ID        ' '
+080826            SW-LICENSE-NUMBER  ' '
+080826            SW-STATUS-TEXT
+080826         DELIMITED BY SIZE INTO LICENSE-REPORT-RECORD
+080826     END-STRING.
+080826     WRITE LICENSE-REPORT-RECORD.
+
+      ******************************************************************
+080826 4200-WRITE-STATE-SUBTOTAL.
+
+080826     MOVE SPACES TO LICENSE-REPORT-RECORD.
+080826     STRING '  STATE ' WS-BREAK-STATE ' TOTALS - FLAGGED: '
+080826            WS-STATE-FLAGGED ' LAPSED: ' WS-STATE-LAPSED
+080826         DELIMITED BY SIZE INTO LICENSE-REPORT-RECORD
+080826     END-STRING.
+080826     WRITE LICENSE-REPORT-RECORD.
+
+080826     MOVE ZERO TO WS-STATE-FLAGGED, WS-STATE-LAPSED.
+
+      ******************************************************************
+       3000-WRITE-SUMMARY.
+
+           MOVE SPACES TO LICENSE-REPORT-RECORD.
+           MOVE 'TOTAL AGENT LICENSES READ:' TO
+               LICENSE-REPORT-RECORD (1:27).
+           MOVE WS-TOTAL-READ           TO LICENSE-REPORT-RECORD (29:7).
+           WRITE LICENSE-REPORT-RECORD.
+
+           MOVE SPACES TO LICENSE-REPORT-RECORD.
+           MOVE 'TOTAL LAPSED:'         TO LICENSE-REPORT-RECORD (1:13).
+           MOVE WS-TOTAL-LAPSED         TO LICENSE-REPORT-RECORD (29:7).
+           WRITE LICENSE-REPORT-RECORD.
+
+           MOVE SPACES TO LICENSE-REPORT-RECORD.
+           MOVE 'TOTAL FLAGGED (30/60/90):' TO
+               LICENSE-REPORT-RECORD (1:26).
+           MOVE WS-TOTAL-FLAGGED        TO LICENSE-REPORT-RECORD (29:7).
+           WRITE LICENSE-REPORT-RECORD.
+
+      ******************************************************************
+      *                                                                *
+      *                    E N D   O F   S O U R C E                   *
+      *                                                                *
+      ******************************************************************
