@@ -60,6 +60,25 @@
 01FF02 COPY WLORGCPY.
                                        STATUS IS EXTRACT-STATUS.
 
+080826*    Restart checkpoint - rewritten in full after every policy
+080826*    completes so it always holds just the last company/policy
+080826*    successfully extracted; a restart of the batch job reads
+080826*    this file to know where to resume instead of reprocessing
+080826*    or duplicating blocks in the shared extract file.
+080826     SELECT CHECKPOINT-FILE
+080826 COPY WVARYCPY.
+080826                                 CHECKPOINT-FILE-NAME
+080826 COPY WLORGCPY.
+080826                                 STATUS IS CHECKPOINT-STATUS.
+
+080826*    Commission-split reconciliation exceptions - see
+080826*    5013-RECONCILE-SERVICE-AGENT.
+080826     SELECT RECON-FILE
+080826 COPY WVARYCPY.
+080826                                 RECON-FILE-NAME
+080826 COPY WLORGCPY.
+080826                                 STATUS IS RECON-STATUS.
+
       ************************************************************
       *         FILE DEFINITIONS
       ************************************************************
@@ -70,6 +89,14 @@
            LABEL RECORDS ARE STANDARD.
        01 EXTRACT-RECORD                  PIC X(132).
 
+080826 FD  CHECKPOINT-FILE
+080826     LABEL RECORDS ARE STANDARD.
+080826 01  CHECKPOINT-RECORD               PIC X(20).
+
+080826 FD  RECON-FILE
+080826     LABEL RECORDS ARE STANDARD.
+080826 01  RECON-RECORD                    PIC X(80).
+
       ************************************************************
       *         FILE LAYOUTS
       ************************************************************
@@ -82,6 +109,7 @@
        01  CALLED-MODULES.
            05  PFILEINS                   PIC X(08) VALUE 'PFILEINS'.
 03XX99     05  PGETMESG                   PIC X(08) VALUE 'PGETMESG'.
+080826     05  PCMCTBOX                   PIC X(08) VALUE 'PCMCTBOX'.
 
        01 EXTRACT-STATUS                  PIC XX.
        01 EXTRACT-FILE-NAME.
@@ -97,10 +125,40 @@
 021102 01 WS-ASCII-FILE-NAME              PIC X(255).
 021102 01 WS-NEW-ASCII-FILE-NAME          PIC X(255).
 
+080826 01 CHECKPOINT-STATUS                PIC XX.
+080826 01 CHECKPOINT-FILE-NAME.
+080826     05 WS-CHECKPOINT-FILE-DRIVE    PIC X(01) VALUE 'H'.
+080826     05 FILLER                      PIC X(01) VALUE ':'.
+080826     05 FILLER                      PIC X(01) VALUE 'R'.
+080826     05 CHECKPOINT-CODER            PIC X(04) VALUE '____'.
+080826     05 FILLER                      PIC X(07) VALUE 'U01.CKP'.
+080826     05 FILLER                      PIC X(241) VALUE SPACES.
+
+080826 01 WS-ASCII-CHECKPOINT-NAME         PIC X(255).
+080826 01 WS-NEW-ASCII-CHECKPOINT-NAME     PIC X(255).
+
+080826 01 WS-LAST-CHECKPOINT-KEY           PIC X(14) VALUE SPACES.
+080826 01 WS-CURRENT-POLICY-KEY            PIC X(14) VALUE SPACES.
+080826 01 WS-CHECKPOINT-FOUND-FLAG         PIC X(01) VALUE 'N'.
+080826     88 CHECKPOINT-WAS-FOUND             VALUE 'Y'.
+
+080826 01 RECON-STATUS                     PIC XX.
+080826 01 RECON-FILE-NAME.
+080826     05 WS-RECON-FILE-DRIVE          PIC X(01) VALUE 'H'.
+080826     05 FILLER                       PIC X(01) VALUE ':'.
+080826     05 FILLER                       PIC X(01) VALUE 'R'.
+080826     05 RECON-CODER                  PIC X(04) VALUE '____'.
+080826     05 FILLER                       PIC X(07) VALUE 'U01.RCN'.
+080826     05 FILLER                       PIC X(241) VALUE SPACES.
+
+080826 01 WS-ASCII-RECON-NAME              PIC X(255).
+080826 01 WS-NEW-ASCII-RECON-NAME          PIC X(255).
+
        01  WS-INDICES.
 010996     05  NDX                        PIC S9(05) COMP-5.
            05  C-NDX                      PIC 9(04).
-               88  C-NDX-MAX                  VALUE 15.
+080826*        88  C-NDX-MAX                  VALUE 15.
+080826         88  C-NDX-MAX                 VALUE WGLB2-MAX-COPY-NAMES.
            05  P-NDX                      PIC 9(04).
                88  P-NDX-MAX                  VALUE 50.
            05  F-NDX                      PIC 9(04).
@@ -109,9 +167,77 @@
            05  L-NDX                      PIC 9(04).
                88  L-NDX-MAX                  VALUE 175.
            05  I-NDX                      PIC 9(04).
-               88  I-NDX-MAX                  VALUE 6.
+080826*        88  I-NDX-MAX                  VALUE 6.
+080826         88  I-NDX-MAX               VALUE WGLB2-MAX-INT-PERIODS.
 03XX99 COPY WGETMCPY.
 
+080826*    Commission-split reconciliation (see 5013- below) - same
+080826*    PCMCTBOX RetrieveSplits call OCOMCTRL uses.
+080826     COPY WCMCPCPY.
+080826 01  WS-RECON-AGENT-IDX              PIC S9(04) COMP-5.
+080826 01  WS-RECON-SPLIT-AGENT            PIC X(12).
+080826 01  WS-RECON-ENTRY-IDX              PIC S9(09) COMP-5.
+080826 01  WS-RECON-ENTRY                  PIC S9(09) COMP-5.
+080826 01  WS-RECON-AS-OF-DATE             PIC S9(09) COMP-5.
+
+080826*    Delimiter character for WGLOB-EXTRACT-PIPE-DELIM/-CSV-DELIM
+080826*    output mode, set once in 1000-INITIALIZE from WGLOBAL's
+080826*    format flag; unused when WGLOB-EXTRACT-FIXED-FORMAT is on.
+080826 01  WS-DELIM-CHAR               PIC X(01) VALUE '|'.
+
+080826*    STRINGing a signed S9(n)V9(m) field directly drops its
+080826*    implied decimal point and turns a negative sign into an
+080826*    overpunch on the last digit - each of these gets moved
+080826*    through a numeric-edited picture first, the same way
+080826*    CSPLTLOG.COB edits commission percentages before STRINGing
+080826*    them, so the delimited output carries a real sign and
+080826*    decimal point.
+080826 01  WS-B-START-VALUE-EDIT       PIC -9(08).99.
+080826 01  WS-B-START-SURR-VALUE-EDIT  PIC -9(08).99.
+080826 01  WS-B-END-VALUE-EDIT         PIC -9(08).99.
+080826 01  WS-B-END-SURR-VALUE-EDIT    PIC -9(08).99.
+080826 01  WS-B-PRM-PREV-TAX-EDIT      PIC -9(08).99.
+080826 01  WS-B-WTD-PREV-TAX-EDIT      PIC -9(08).99.
+080826 01  WS-P-PREMIUMS-EDIT          PIC -9(08).99.
+080826 01  WS-P-PREMIUM-LOADS-EDIT     PIC -9(08).99.
+080826 01  WS-P-PREMIUM-EXP-EDIT       PIC -9(08).99.
+080826 01  WS-P-WITHDRAWALS-EDIT       PIC -9(08).99.
+080826 01  WS-P-FED-WITHHOLD-EDIT      PIC -9(08).99.
+080826 01  WS-P-ST-WITHHOLD-EDIT       PIC -9(08).99.
+080826 01  WS-P-WD-CHARGES-EDIT        PIC -9(08).99.
+080826 01  WS-P-INT-CREDITED-EDIT      PIC -9(08).99.
+080826 01  WS-P-POLICY-VALUE-EDIT      PIC -9(08).99.
+080826 01  WS-F-PRM-END-DATE-EDIT      PIC -9(08).99.
+080826 01  WS-F-WTD-END-DATE-EDIT      PIC -9(08).99.
+080826 01  WS-F-INT-END-DATE-EDIT      PIC -9(08).99.
+080826 01  WS-L-ORIG-AMOUNT-EDIT       PIC -9(08).99.
+080826 01  WS-L-ORIG-PYMT-EDIT         PIC -9(08).99.
+080826 01  WS-L-CURR-RATE-EDIT         PIC -9(03).99.
+080826 01  WS-L-CREDIT-RATE-EDIT       PIC -9(03).99.
+080826 01  WS-L-BAL-BEFORE-EDIT        PIC -9(08).99.
+080826 01  WS-L-CAP-INT-EDIT           PIC -9(08).99.
+080826 01  WS-L-PAYMENT-EDIT           PIC -9(08).99.
+080826 01  WS-L-BAL-AFTER-EDIT         PIC -9(08).99.
+080826 01  WS-I-RATE-EDIT              PIC -9(03).99.
+
+080826*    Running section/policy counts for the trailer/manifest
+080826*    record written at the end of the extract run - this program
+080826*    is called once per policy, so these live in WORKING-STORAGE
+080826*    across calls for the run and get written out (and reset) the
+080826*    one time the caller drives a WLK29-TRAILER-REC call after
+080826*    the last policy.
+080826 01  WS-TRAILER-COUNTERS.
+080826     05  WS-TRAILER-POLICY-COUNT     PIC 9(07) VALUE ZERO.
+080826     05  WS-TRAILER-B-COUNT          PIC 9(07) VALUE ZERO.
+080826     05  WS-TRAILER-1-COUNT          PIC 9(07) VALUE ZERO.
+080826     05  WS-TRAILER-2-COUNT          PIC 9(07) VALUE ZERO.
+080826     05  WS-TRAILER-O-COUNT          PIC 9(07) VALUE ZERO.
+080826     05  WS-TRAILER-C-COUNT          PIC 9(07) VALUE ZERO.
+080826     05  WS-TRAILER-P-COUNT          PIC 9(07) VALUE ZERO.
+080826     05  WS-TRAILER-F-COUNT          PIC 9(07) VALUE ZERO.
+080826     05  WS-TRAILER-L-COUNT          PIC 9(07) VALUE ZERO.
+080826     05  WS-TRAILER-I-COUNT          PIC 9(07) VALUE ZERO.
+
       ******************************************************************
        LINKAGE SECTION.
 
@@ -145,6 +271,7 @@
                    88  WLK29-FUND-DETAIL-REC             VALUE 'F'.
                    88  WLK29-LOAN-INFORMATION-REC        VALUE 'L'.
                    88  WLK29-INTEREST-RATE-REC           VALUE 'I'.
+080826             88  WLK29-TRAILER-REC                 VALUE 'T'.
 012595         10  WLK29-RECORD-SEQUENCE       PIC 9(03).
            05  WLK29-B-DATA.
                10  WLK29-B-START-DATE          PIC 9(08).
@@ -216,7 +343,8 @@
                10  WLK29-O-STATE               PIC X(02).
                10  WLK29-O-ZIP-CODE            PIC X(10).
                10  WLK29-O-PHONE-NUMBER        PIC 9(10).
-           05  WLK29-C-DATA                    OCCURS 15 TIMES.
+080826*    05  WLK29-C-DATA                    OCCURS 15 TIMES.
+080826     05  WLK29-C-DATA     OCCURS WGLB2-MAX-COPY-NAMES TIMES.
              07  WLK29-19.
                10  WLK29-C-NAME-TYPE           PIC X(01).
                    88  WLK29-C-NAME-INDIVIDUAL           VALUE 'I'.
@@ -286,8 +414,29 @@
                    15  WLK29-I-START-DATE-6    PIC 9(08).
                    15  WLK29-I-END-DATE-6      PIC 9(08).
                    15  WLK29-I-INTEREST-RATE-6 PIC S9(03)V9(02).
-               10  WLK29-I-INTEREST-TABLE REDEFINES
-                   WLK29-I-INTEREST-TABLE-INFO OCCURS 6.
+080826             15  WLK29-I-START-DATE-7    PIC 9(08).
+080826             15  WLK29-I-END-DATE-7      PIC 9(08).
+080826             15  WLK29-I-INTEREST-RATE-7 PIC S9(03)V9(02).
+080826             15  WLK29-I-START-DATE-8    PIC 9(08).
+080826             15  WLK29-I-END-DATE-8      PIC 9(08).
+080826             15  WLK29-I-INTEREST-RATE-8 PIC S9(03)V9(02).
+080826             15  WLK29-I-START-DATE-9    PIC 9(08).
+080826             15  WLK29-I-END-DATE-9      PIC 9(08).
+080826             15  WLK29-I-INTEREST-RATE-9 PIC S9(03)V9(02).
+080826             15  WLK29-I-START-DATE-10   PIC 9(08).
+080826             15  WLK29-I-END-DATE-10     PIC 9(08).
+080826             15  WLK29-I-INTEREST-RATE-10 PIC S9(03)V9(02).
+080826             15  WLK29-I-START-DATE-11   PIC 9(08).
+080826             15  WLK29-I-END-DATE-11     PIC 9(08).
+080826             15  WLK29-I-INTEREST-RATE-11 PIC S9(03)V9(02).
+080826             15  WLK29-I-START-DATE-12   PIC 9(08).
+080826             15  WLK29-I-END-DATE-12     PIC 9(08).
+080826             15  WLK29-I-INTEREST-RATE-12 PIC S9(03)V9(02).
+080826*    10  WLK29-I-INTEREST-TABLE REDEFINES
+080826*        WLK29-I-INTEREST-TABLE-INFO OCCURS 6.
+080826         10  WLK29-I-INTEREST-TABLE REDEFINES
+080826             WLK29-I-INTEREST-TABLE-INFO
+080826             OCCURS WGLB2-MAX-INT-PERIODS.
                    15  WLK29-I-START-DATE      PIC 9(08).
                    15  WLK29-I-END-DATE        PIC 9(08).
                    15  WLK29-I-INTEREST-RATE   PIC S9(03)V9(02).
@@ -301,8 +450,13 @@
        0000-MAIN-LOGIC.
 
            IF NOT PRELOADING-PROGRAM
-               PERFORM 1000-INITIALIZE
-               PERFORM 2000-PROCESS.
+080826         IF WLK29-TRAILER-REC
+080826             PERFORM 5110-WRITE-TRAILER
+080826         ELSE
+                   PERFORM 1000-INITIALIZE
+                   PERFORM 2000-PROCESS
+080826         END-IF
+080826     END-IF.
 
        0000-MAIN-LOGIC-EXIT.
            EXIT PROGRAM.
@@ -312,9 +466,19 @@
 
            MOVE WCODER-ID              TO EXTRACT-CODER.
            INSPECT EXTRACT-CODER REPLACING ALL ' ' BY '_'.
-           MOVE WOPTION-WORK-DRIVE     TO WS-EXTRACT-FILE-DRIVE.
 
-           MOVE EXTRACT-FILE-NAME      TO WS-ASCII-FILE-NAME.
+080826*    A configured network path lets a scheduled batch job with
+080826*    no mapped drive letter still find the extract file.
+080826     IF WGLOB-EXTRACT-NETWORK-PATH NOT = SPACES
+080826         MOVE SPACES             TO WS-ASCII-FILE-NAME
+080826         STRING FUNCTION TRIM(WGLOB-EXTRACT-NETWORK-PATH)
+080826                'R' EXTRACT-CODER 'U01.PDM'
+080826                                       DELIMITED BY SIZE
+080826           INTO WS-ASCII-FILE-NAME
+080826     ELSE
+080826         MOVE WOPTION-WORK-DRIVE TO WS-EXTRACT-FILE-DRIVE
+080826         MOVE EXTRACT-FILE-NAME  TO WS-ASCII-FILE-NAME
+080826     END-IF.
 
            CALL PFILEINS USING WGLOBAL
 021102*                        WS-ASCII-FILE-NAME.
@@ -325,26 +489,122 @@
 021102*    MOVE WS-ASCII-FILE-NAME     TO EXTRACT-FILE-NAME.
 021102     MOVE WS-NEW-ASCII-FILE-NAME     TO EXTRACT-FILE-NAME.
            CANCEL PFILEINS.
+
+080826     MOVE WCODER-ID              TO CHECKPOINT-CODER.
+080826     INSPECT CHECKPOINT-CODER REPLACING ALL ' ' BY '_'.
+
+080826     IF WGLOB-EXTRACT-NETWORK-PATH NOT = SPACES
+080826         MOVE SPACES             TO WS-ASCII-CHECKPOINT-NAME
+080826         STRING FUNCTION TRIM(WGLOB-EXTRACT-NETWORK-PATH)
+080826                'R' CHECKPOINT-CODER 'U01.CKP'
+080826                                       DELIMITED BY SIZE
+080826           INTO WS-ASCII-CHECKPOINT-NAME
+080826     ELSE
+080826         MOVE WOPTION-WORK-DRIVE TO WS-CHECKPOINT-FILE-DRIVE
+080826         MOVE CHECKPOINT-FILE-NAME TO WS-ASCII-CHECKPOINT-NAME
+080826     END-IF.
+
+080826     CALL PFILEINS USING WGLOBAL
+080826                         WS-ASCII-CHECKPOINT-NAME
+080826                         WS-NEW-ASCII-CHECKPOINT-NAME
+080826     END-CALL.
+
+080826     MOVE WS-NEW-ASCII-CHECKPOINT-NAME TO CHECKPOINT-FILE-NAME.
+080826     CANCEL PFILEINS.
+
+080826     MOVE WCODER-ID              TO RECON-CODER.
+080826     INSPECT RECON-CODER REPLACING ALL ' ' BY '_'.
+
+080826     IF WGLOB-EXTRACT-NETWORK-PATH NOT = SPACES
+080826         MOVE SPACES             TO WS-ASCII-RECON-NAME
+080826         STRING FUNCTION TRIM(WGLOB-EXTRACT-NETWORK-PATH)
+080826                'R' RECON-CODER 'U01.RCN'
+080826                                       DELIMITED BY SIZE
+080826           INTO WS-ASCII-RECON-NAME
+080826     ELSE
+080826         MOVE WOPTION-WORK-DRIVE TO WS-RECON-FILE-DRIVE
+080826         MOVE RECON-FILE-NAME    TO WS-ASCII-RECON-NAME
+080826     END-IF.
+
+080826     CALL PFILEINS USING WGLOBAL
+080826                         WS-ASCII-RECON-NAME
+080826                         WS-NEW-ASCII-RECON-NAME
+080826     END-CALL.
+
+080826     MOVE WS-NEW-ASCII-RECON-NAME TO RECON-FILE-NAME.
+080826     CANCEL PFILEINS.
+
+080826     IF WGLOB-EXTRACT-CSV-DELIM
+080826         MOVE ',' TO WS-DELIM-CHAR
+080826     ELSE
+080826         MOVE '|' TO WS-DELIM-CHAR
+080826     END-IF.
+
            MOVE 'AM'                   TO WFUNC-FUNCTION.
            CALL POPFUNCN USING WGLOBAL.
 
+080826     PERFORM 1010-READ-CHECKPOINT.
+
            EXIT.
 
       ******************************************************************
+080826 1010-READ-CHECKPOINT.
+080826*    A restart of the batch job re-drives this program starting
+080826*    from the first policy again (the policy loop itself lives
+080826*    in the out-of-repo batch driver, same as noted for
+080826*    5012-WRITE-CHECKPOINT below) - so on every call this reads
+080826*    back whatever key was last checkpointed and 2000-PROCESS
+080826*    skips any policy at or before it, instead of writing a
+080826*    duplicate block for work that already made it into the
+080826*    extract before the failure.
+080826
+080826     MOVE SPACES TO WS-LAST-CHECKPOINT-KEY.
+080826     MOVE 'N'    TO WS-CHECKPOINT-FOUND-FLAG.
+080826
+080826     OPEN INPUT CHECKPOINT-FILE.
+080826     IF CHECKPOINT-STATUS = ZEROES
+080826         READ CHECKPOINT-FILE
+080826             AT END
+080826                 CONTINUE
+080826             NOT AT END
+080826                 MOVE CHECKPOINT-RECORD TO WS-LAST-CHECKPOINT-KEY
+080826                 MOVE 'Y' TO WS-CHECKPOINT-FOUND-FLAG
+080826         END-READ
+080826         CLOSE CHECKPOINT-FILE
+080826     END-IF.
+080826
+080826     EXIT.
+
+      ******************************************************************
        2000-PROCESS.
 
-           PERFORM 5010-INIT-EXTRACT-FILE.
-           PERFORM 5015-WRITE-KEY-DATA.
-           PERFORM 5020-WRITE-B-DATA.
-           PERFORM 5030-WRITE-1-DATA.
-           PERFORM 5040-WRITE-2-DATA.
-           PERFORM 5050-WRITE-O-DATA.
-           PERFORM 5060-WRITE-C-DATA.
-           PERFORM 5070-WRITE-P-DATA.
-           PERFORM 5080-WRITE-F-DATA.
-           PERFORM 5090-WRITE-L-DATA.
-           PERFORM 5100-WRITE-I-DATA.
-           CLOSE EXTRACT-FILE.
+080826     MOVE SPACES                    TO WS-CURRENT-POLICY-KEY.
+080826     MOVE WLK29-COMPANY-CODE        TO WS-CURRENT-POLICY-KEY(1:2).
+080826     MOVE WLK29-POLICY-NUMBER       TO WS-CURRENT-POLICY-KEY(3:12).
+
+080826     IF CHECKPOINT-WAS-FOUND
+080826         AND WS-CURRENT-POLICY-KEY NOT > WS-LAST-CHECKPOINT-KEY
+080826*            This policy already made it into the extract on a
+080826*            prior run before the job stopped - a restart re-
+080826*            drives from the first policy, so skip re-writing it.
+080826         CONTINUE
+080826     ELSE
+               ADD 1 TO WS-TRAILER-POLICY-COUNT
+               PERFORM 5010-INIT-EXTRACT-FILE
+               PERFORM 5015-WRITE-KEY-DATA
+080826         PERFORM 5013-RECONCILE-SERVICE-AGENT
+               PERFORM 5020-WRITE-B-DATA
+               PERFORM 5030-WRITE-1-DATA
+               PERFORM 5040-WRITE-2-DATA
+               PERFORM 5050-WRITE-O-DATA
+               PERFORM 5060-WRITE-C-DATA
+               PERFORM 5070-WRITE-P-DATA
+               PERFORM 5080-WRITE-F-DATA
+               PERFORM 5090-WRITE-L-DATA
+               PERFORM 5100-WRITE-I-DATA
+               CLOSE EXTRACT-FILE
+080826         PERFORM 5012-WRITE-CHECKPOINT
+080826     END-IF.
 
            EXIT.
 
@@ -360,123 +620,242 @@
            EXIT.
 
       ******************************************************************
-       5015-WRITE-KEY-DATA.
+080826 5012-WRITE-CHECKPOINT.
+080826*    Rewritten (not appended) after every policy finishes writing
+080826*    to the shared extract file, so this always holds exactly one
+080826*    record - the last company/policy successfully completed. A
+080826*    restart of the batch job reads this file first and skips
+080826*    ahead to the policy after this one instead of starting over.
+080826
+080826     OPEN OUTPUT CHECKPOINT-FILE.
+080826     MOVE SPACES              TO CHECKPOINT-RECORD.
+080826     MOVE WLK29-COMPANY-CODE  TO CHECKPOINT-RECORD(1:2).
+080826     MOVE WLK29-POLICY-NUMBER TO CHECKPOINT-RECORD(3:12).
+080826     WRITE CHECKPOINT-RECORD.
+080826     CLOSE CHECKPOINT-FILE.
+080826
+080826     EXIT.
+
+      ******************************************************************
+080826 5013-RECONCILE-SERVICE-AGENT.
+080826*    Cross-check this policy's statement servicing agent(s)
+080826*    (WLK29-AGENT-NUMBER-1/2) against OCOMCTRL's current
+080826*    commission split, via the same PCMCTBOX RetrieveSplits call
+080826*    OCOMCTRL itself makes.  A mismatch gets logged to RECON-FILE
+080826*    rather than failing the run - this is a reporting gap to
+080826*    chase down, not a reason to stop the extract.
+
+080826     INITIALIZE WCMCP-PARAMETERS.
+080826     MOVE WLK29-COMPANY-CODE     TO WCMCP-COMPANY-CODE.
+080826     MOVE WLK29-POLICY-NUMBER    TO WCMCP-POLICY-NUMBER.
+080826     SET WCMCP-RETRIEVE-SPLITS TO TRUE.
+080826     CALL PCMCTBOX USING WGLOBAL WCMCP-PARAMETERS.
+
+080826     IF WCMCP-RETURN-CODE = ZERO
+080826*        WCMCP-OUT-SPLIT-TABLE is a time-bounded split history,
+080826*        not "entry 1 is always current" - find the entry whose
+080826*        effective/end date range covers this statement's period
+080826*        end date before comparing servicing agents.  An end
+080826*        date of zero means the entry has no end date yet.
+080826         MOVE WLK29-B-END-DATE TO WS-RECON-AS-OF-DATE
+080826         MOVE 1 TO WS-RECON-ENTRY
+080826         PERFORM VARYING WS-RECON-ENTRY-IDX FROM 1 BY 1
+080826             UNTIL WS-RECON-ENTRY-IDX > WCMCP-OUT-LAST-SPLIT-ENTRY
+080826             OR WS-RECON-ENTRY-IDX > WCMCP-MAX-SPLIT-ENTRIES
+080826             IF WCMCP-OUT-EFFECTIVE-DATE (WS-RECON-ENTRY-IDX)
+080826                     NOT > WS-RECON-AS-OF-DATE
+080826                 AND (WCMCP-OUT-END-DATE (WS-RECON-ENTRY-IDX)
+080826                         = ZERO
+080826                     OR WCMCP-OUT-END-DATE (WS-RECON-ENTRY-IDX)
+080826                         NOT < WS-RECON-AS-OF-DATE)
+080826                 MOVE WS-RECON-ENTRY-IDX TO WS-RECON-ENTRY
+080826                 EXIT PERFORM
+080826             END-IF
+080826         END-PERFORM
+
+080826         MOVE SPACES             TO WS-RECON-SPLIT-AGENT
+080826         PERFORM VARYING WS-RECON-AGENT-IDX FROM 1 BY 1
+080826             UNTIL WS-RECON-AGENT-IDX > WCMCP-MAX-AGENTS
+080826             IF WCMCP-OUT-SERVICE-AGENT-IND
+080826                     (WS-RECON-ENTRY, WS-RECON-AGENT-IDX) = 'Y'
+080826                 MOVE WCMCP-OUT-AGENT
+080826                         (WS-RECON-ENTRY, WS-RECON-AGENT-IDX)
+080826                                     TO WS-RECON-SPLIT-AGENT
+080826             END-IF
+080826         END-PERFORM
+
+080826         IF WS-RECON-SPLIT-AGENT NOT = SPACES
+080826             AND WS-RECON-SPLIT-AGENT NOT = WLK29-AGENT-NUMBER-1
+080826             AND WS-RECON-SPLIT-AGENT NOT = WLK29-AGENT-NUMBER-2
+080826             PERFORM 5014-WRITE-RECON-RECORD
+080826         END-IF
+080826     END-IF.
+
+080826     EXIT.
+
+      ******************************************************************
+080826 5014-WRITE-RECON-RECORD.
+080826
+080826     OPEN EXTEND RECON-FILE.
+080826     IF RECON-STATUS NOT = ZEROES
+080826         CLOSE RECON-FILE
+080826         OPEN OUTPUT RECON-FILE
+080826     END-IF.
+080826
+080826     MOVE SPACES                 TO RECON-RECORD.
+080826     MOVE WLK29-COMPANY-CODE     TO RECON-RECORD(1:2).
+080826     MOVE WLK29-POLICY-NUMBER    TO RECON-RECORD(3:12).
+080826     MOVE WLK29-AGENT-NUMBER-1   TO RECON-RECORD(15:12).
+080826     MOVE WLK29-AGENT-NUMBER-2   TO RECON-RECORD(27:12).
+080826     MOVE WS-RECON-SPLIT-AGENT   TO RECON-RECORD(39:12).
+080826     WRITE RECON-RECORD.
+080826     CLOSE RECON-FILE.
+080826
+080826     EXIT.
 
-03XX99*    MOVE 'KEY-DATA'              TO EXTRACT-RECORD.
-03XX99     INITIALIZE WGETM-PARAMETERS
-03XX99     MOVE 000028977 TO WGETM-MESSAGE-NUMBER
-03XX99     CALL PGETMESG USING WGLOBAL
-03XX99                         WGETM-PARAMETERS
-03XX99     MOVE WGETM-MESSAGE           TO EXTRACT-RECORD.
-           WRITE EXTRACT-RECORD.
+      ******************************************************************
+       5015-WRITE-KEY-DATA.
 
-           WRITE EXTRACT-RECORD        FROM WLK29-1.
-           WRITE EXTRACT-RECORD        FROM WLK29-2.
-           WRITE EXTRACT-RECORD        FROM WLK29-3.
+080826     IF WGLOB-EXTRACT-FIXED-FORMAT
+03XX99         INITIALIZE WGETM-PARAMETERS
+03XX99         MOVE 000028977 TO WGETM-MESSAGE-NUMBER
+03XX99         CALL PGETMESG USING WGLOBAL
+03XX99                             WGETM-PARAMETERS
+03XX99         MOVE WGETM-MESSAGE           TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+
+               WRITE EXTRACT-RECORD        FROM WLK29-1
+               WRITE EXTRACT-RECORD        FROM WLK29-2
+               WRITE EXTRACT-RECORD        FROM WLK29-3
+080826     ELSE
+080826         PERFORM 6015-WRITE-KEY-DATA-DELIM
+080826     END-IF.
 
            EXIT.
 
       ******************************************************************
        5020-WRITE-B-DATA.
 
-03XX99*    MOVE 'B-DATA'                TO EXTRACT-RECORD.
-03XX99     INITIALIZE WGETM-PARAMETERS
-03XX99     MOVE 000028978 TO WGETM-MESSAGE-NUMBER
-03XX99     CALL PGETMESG USING WGLOBAL
-03XX99                         WGETM-PARAMETERS
-03XX99     MOVE WGETM-MESSAGE           TO EXTRACT-RECORD.
-           WRITE EXTRACT-RECORD.
-
-           MOVE WLK29-B-DATA            TO EXTRACT-RECORD.
-           WRITE EXTRACT-RECORD.
+080826     IF WGLOB-EXTRACT-FIXED-FORMAT
+03XX99         INITIALIZE WGETM-PARAMETERS
+03XX99         MOVE 000028978 TO WGETM-MESSAGE-NUMBER
+03XX99         CALL PGETMESG USING WGLOBAL
+03XX99                             WGETM-PARAMETERS
+03XX99         MOVE WGETM-MESSAGE           TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+
+               MOVE WLK29-B-DATA            TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+080826     ELSE
+080826         PERFORM 6020-WRITE-B-DATA-DELIM
+080826     END-IF.
+080826     ADD 1 TO WS-TRAILER-B-COUNT.
 
            EXIT.
 
       ******************************************************************
        5030-WRITE-1-DATA.
 
-03XX99*    MOVE '1-DATA'                TO EXTRACT-RECORD.
-03XX99     INITIALIZE WGETM-PARAMETERS
-03XX99     MOVE 000028979 TO WGETM-MESSAGE-NUMBER
-03XX99     CALL PGETMESG USING WGLOBAL
-03XX99                         WGETM-PARAMETERS
-03XX99     MOVE WGETM-MESSAGE           TO EXTRACT-RECORD.
-           WRITE EXTRACT-RECORD.
-
-           WRITE EXTRACT-RECORD        FROM WLK29-4.
-           WRITE EXTRACT-RECORD        FROM WLK29-5.
-           WRITE EXTRACT-RECORD        FROM WLK29-6.
-           WRITE EXTRACT-RECORD        FROM WLK29-7.
-           WRITE EXTRACT-RECORD        FROM WLK29-8.
+080826     IF WGLOB-EXTRACT-FIXED-FORMAT
+03XX99         INITIALIZE WGETM-PARAMETERS
+03XX99         MOVE 000028979 TO WGETM-MESSAGE-NUMBER
+03XX99         CALL PGETMESG USING WGLOBAL
+03XX99                             WGETM-PARAMETERS
+03XX99         MOVE WGETM-MESSAGE           TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+
+               WRITE EXTRACT-RECORD        FROM WLK29-4
+               WRITE EXTRACT-RECORD        FROM WLK29-5
+               WRITE EXTRACT-RECORD        FROM WLK29-6
+               WRITE EXTRACT-RECORD        FROM WLK29-7
+               WRITE EXTRACT-RECORD        FROM WLK29-8
+080826     ELSE
+080826         PERFORM 6030-WRITE-1-DATA-DELIM
+080826     END-IF.
+080826     ADD 1 TO WS-TRAILER-1-COUNT.
 
            EXIT.
 
       ******************************************************************
        5040-WRITE-2-DATA.
 
-03XX99*    MOVE '2-DATA'                TO EXTRACT-RECORD.
-03XX99     INITIALIZE WGETM-PARAMETERS
-03XX99     MOVE 000028980 TO WGETM-MESSAGE-NUMBER
-03XX99     CALL PGETMESG USING WGLOBAL
-03XX99                         WGETM-PARAMETERS
-03XX99     MOVE WGETM-MESSAGE           TO EXTRACT-RECORD.
-           WRITE EXTRACT-RECORD.
-
-           WRITE EXTRACT-RECORD        FROM WLK29-9.
-           WRITE EXTRACT-RECORD        FROM WLK29-10.
-           WRITE EXTRACT-RECORD        FROM WLK29-11.
-           WRITE EXTRACT-RECORD        FROM WLK29-12.
-           WRITE EXTRACT-RECORD        FROM WLK29-13.
+080826     IF WGLOB-EXTRACT-FIXED-FORMAT
+03XX99         INITIALIZE WGETM-PARAMETERS
+03XX99         MOVE 000028980 TO WGETM-MESSAGE-NUMBER
+03XX99         CALL PGETMESG USING WGLOBAL
+03XX99                             WGETM-PARAMETERS
+03XX99         MOVE WGETM-MESSAGE           TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+
+               WRITE EXTRACT-RECORD        FROM WLK29-9
+               WRITE EXTRACT-RECORD        FROM WLK29-10
+               WRITE EXTRACT-RECORD        FROM WLK29-11
+               WRITE EXTRACT-RECORD        FROM WLK29-12
+               WRITE EXTRACT-RECORD        FROM WLK29-13
+080826     ELSE
+080826         PERFORM 6040-WRITE-2-DATA-DELIM
+080826     END-IF.
+080826     ADD 1 TO WS-TRAILER-2-COUNT.
 
            EXIT.
 
       ******************************************************************
        5050-WRITE-O-DATA.
 
-03XX99*    MOVE 'O-DATA'                TO EXTRACT-RECORD.
-03XX99     INITIALIZE WGETM-PARAMETERS
-03XX99     MOVE 000028981 TO WGETM-MESSAGE-NUMBER
-03XX99     CALL PGETMESG USING WGLOBAL
-03XX99                         WGETM-PARAMETERS
-03XX99     MOVE WGETM-MESSAGE           TO EXTRACT-RECORD.
-           WRITE EXTRACT-RECORD.
-
-           WRITE EXTRACT-RECORD        FROM WLK29-14.
-           WRITE EXTRACT-RECORD        FROM WLK29-15.
-           WRITE EXTRACT-RECORD        FROM WLK29-16.
-           WRITE EXTRACT-RECORD        FROM WLK29-17.
-           WRITE EXTRACT-RECORD        FROM WLK29-18.
+080826     IF WGLOB-EXTRACT-FIXED-FORMAT
+03XX99         INITIALIZE WGETM-PARAMETERS
+03XX99         MOVE 000028981 TO WGETM-MESSAGE-NUMBER
+03XX99         CALL PGETMESG USING WGLOBAL
+03XX99                             WGETM-PARAMETERS
+03XX99         MOVE WGETM-MESSAGE           TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+
+               WRITE EXTRACT-RECORD        FROM WLK29-14
+               WRITE EXTRACT-RECORD        FROM WLK29-15
+               WRITE EXTRACT-RECORD        FROM WLK29-16
+               WRITE EXTRACT-RECORD        FROM WLK29-17
+               WRITE EXTRACT-RECORD        FROM WLK29-18
+080826     ELSE
+080826         PERFORM 6050-WRITE-O-DATA-DELIM
+080826     END-IF.
+080826     ADD 1 TO WS-TRAILER-O-COUNT.
 
            EXIT.
 
       ******************************************************************
        5060-WRITE-C-DATA.
 
-03XX99*    MOVE 'C-DATA'                TO EXTRACT-RECORD.
-03XX99     INITIALIZE WGETM-PARAMETERS
-03XX99     MOVE 000028982 TO WGETM-MESSAGE-NUMBER
-03XX99     CALL PGETMESG USING WGLOBAL
-03XX99                         WGETM-PARAMETERS
-03XX99     MOVE WGETM-MESSAGE           TO EXTRACT-RECORD.
-           WRITE EXTRACT-RECORD.
+080826     IF WGLOB-EXTRACT-FIXED-FORMAT
+03XX99         INITIALIZE WGETM-PARAMETERS
+03XX99         MOVE 000028982 TO WGETM-MESSAGE-NUMBER
+03XX99         CALL PGETMESG USING WGLOBAL
+03XX99                             WGETM-PARAMETERS
+03XX99         MOVE WGETM-MESSAGE           TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+080826     END-IF.
 
            PERFORM
              VARYING C-NDX FROM 1 BY 1
                UNTIL C-NDX-MAX
                IF (WLK29-C-DATA(C-NDX) > SPACES)
-                   MOVE SPACES              TO EXTRACT-RECORD
-                   STRING '('
-                          C-NDX
-                          ') '
-                          WLK29-C-DATA(C-NDX)
-                          DELIMITED BY SIZE
-                     INTO EXTRACT-RECORD
-                   WRITE EXTRACT-RECORD
-                   WRITE EXTRACT-RECORD FROM WLK29-19(C-NDX)
-                   WRITE EXTRACT-RECORD FROM WLK29-20(C-NDX)
-                   WRITE EXTRACT-RECORD FROM WLK29-21(C-NDX)
-                   WRITE EXTRACT-RECORD FROM WLK29-22(C-NDX)
-                   WRITE EXTRACT-RECORD FROM WLK29-23(C-NDX)
+080826             IF WGLOB-EXTRACT-FIXED-FORMAT
+                       MOVE SPACES              TO EXTRACT-RECORD
+                       STRING '('
+                              C-NDX
+                              ') '
+                              WLK29-C-DATA(C-NDX)
+                              DELIMITED BY SIZE
+                         INTO EXTRACT-RECORD
+                       WRITE EXTRACT-RECORD
+                       WRITE EXTRACT-RECORD FROM WLK29-19(C-NDX)
+                       WRITE EXTRACT-RECORD FROM WLK29-20(C-NDX)
+                       WRITE EXTRACT-RECORD FROM WLK29-21(C-NDX)
+                       WRITE EXTRACT-RECORD FROM WLK29-22(C-NDX)
+                       WRITE EXTRACT-RECORD FROM WLK29-23(C-NDX)
+080826             ELSE
+080826                 PERFORM 6060-WRITE-C-DATA-DELIM
+080826             END-IF
+080826             ADD 1 TO WS-TRAILER-C-COUNT
                END-IF
            END-PERFORM.
 
@@ -485,26 +864,32 @@
       ******************************************************************
        5070-WRITE-P-DATA.
 
-03XX99*    MOVE 'P-DATA'                TO EXTRACT-RECORD.
-03XX99     INITIALIZE WGETM-PARAMETERS
-03XX99     MOVE 000028983 TO WGETM-MESSAGE-NUMBER
-03XX99     CALL PGETMESG USING WGLOBAL
-03XX99                         WGETM-PARAMETERS
-03XX99     MOVE WGETM-MESSAGE           TO EXTRACT-RECORD.
-           WRITE EXTRACT-RECORD.
+080826     IF WGLOB-EXTRACT-FIXED-FORMAT
+03XX99         INITIALIZE WGETM-PARAMETERS
+03XX99         MOVE 000028983 TO WGETM-MESSAGE-NUMBER
+03XX99         CALL PGETMESG USING WGLOBAL
+03XX99                             WGETM-PARAMETERS
+03XX99         MOVE WGETM-MESSAGE           TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+080826     END-IF.
 
            PERFORM
              VARYING P-NDX FROM 1 BY 1
                UNTIL P-NDX-MAX
                IF (WLK29-P-DATA(P-NDX) > SPACES)
-                   MOVE SPACES              TO EXTRACT-RECORD
-                   STRING '('
-                      P-NDX
-                      ') '
-                      WLK29-P-DATA(P-NDX)
-                      DELIMITED BY SIZE
-                     INTO EXTRACT-RECORD
-                   WRITE EXTRACT-RECORD
+080826             IF WGLOB-EXTRACT-FIXED-FORMAT
+                       MOVE SPACES              TO EXTRACT-RECORD
+                       STRING '('
+                          P-NDX
+                          ') '
+                          WLK29-P-DATA(P-NDX)
+                          DELIMITED BY SIZE
+                         INTO EXTRACT-RECORD
+                       WRITE EXTRACT-RECORD
+080826             ELSE
+080826                 PERFORM 6070-WRITE-P-DATA-DELIM
+080826             END-IF
+080826             ADD 1 TO WS-TRAILER-P-COUNT
                END-IF
            END-PERFORM.
 
@@ -513,26 +898,32 @@
       ******************************************************************
        5080-WRITE-F-DATA.
 
-03XX99*    MOVE 'F-DATA'                TO EXTRACT-RECORD.
-03XX99     INITIALIZE WGETM-PARAMETERS
-03XX99     MOVE 000028984 TO WGETM-MESSAGE-NUMBER
-03XX99     CALL PGETMESG USING WGLOBAL
-03XX99                         WGETM-PARAMETERS
-03XX99     MOVE WGETM-MESSAGE           TO EXTRACT-RECORD.
-           WRITE EXTRACT-RECORD.
+080826     IF WGLOB-EXTRACT-FIXED-FORMAT
+03XX99         INITIALIZE WGETM-PARAMETERS
+03XX99         MOVE 000028984 TO WGETM-MESSAGE-NUMBER
+03XX99         CALL PGETMESG USING WGLOBAL
+03XX99                             WGETM-PARAMETERS
+03XX99         MOVE WGETM-MESSAGE           TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+080826     END-IF.
 
            PERFORM
              VARYING F-NDX FROM 1 BY 1
                UNTIL F-NDX-MAX
                IF (WLK29-F-DATA(F-NDX) > SPACES)
-                   MOVE SPACES              TO EXTRACT-RECORD
-                   STRING '('
-                      F-NDX
-                      ') '
-                      WLK29-F-DATA(F-NDX)
-                      DELIMITED BY SIZE
-                     INTO EXTRACT-RECORD
-                   WRITE EXTRACT-RECORD
+080826             IF WGLOB-EXTRACT-FIXED-FORMAT
+                       MOVE SPACES              TO EXTRACT-RECORD
+                       STRING '('
+                          F-NDX
+                          ') '
+                          WLK29-F-DATA(F-NDX)
+                          DELIMITED BY SIZE
+                         INTO EXTRACT-RECORD
+                       WRITE EXTRACT-RECORD
+080826             ELSE
+080826                 PERFORM 6080-WRITE-F-DATA-DELIM
+080826             END-IF
+080826             ADD 1 TO WS-TRAILER-F-COUNT
                END-IF
            END-PERFORM.
 
@@ -541,61 +932,576 @@
       ******************************************************************
        5090-WRITE-L-DATA.
 
-03XX99*    MOVE 'L-DATA'                TO EXTRACT-RECORD.
-03XX99     INITIALIZE WGETM-PARAMETERS
-03XX99     MOVE 000028985 TO WGETM-MESSAGE-NUMBER
-03XX99     CALL PGETMESG USING WGLOBAL
-03XX99                         WGETM-PARAMETERS
-03XX99     MOVE WGETM-MESSAGE           TO EXTRACT-RECORD.
-           WRITE EXTRACT-RECORD.
+080826     IF WGLOB-EXTRACT-FIXED-FORMAT
+03XX99         INITIALIZE WGETM-PARAMETERS
+03XX99         MOVE 000028985 TO WGETM-MESSAGE-NUMBER
+03XX99         CALL PGETMESG USING WGLOBAL
+03XX99                             WGETM-PARAMETERS
+03XX99         MOVE WGETM-MESSAGE           TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+080826     END-IF.
 
            PERFORM
              VARYING L-NDX FROM 1 BY 1
                UNTIL L-NDX-MAX
                IF (WLK29-L-DATA(L-NDX) > SPACES)
-                   MOVE SPACES              TO EXTRACT-RECORD
-                   STRING '('
-                          L-NDX
-                          ') '
-                          WLK29-L-DATA(L-NDX)
-                          DELIMITED BY SIZE
-                      INTO EXTRACT-RECORD
-                   WRITE EXTRACT-RECORD
+080826             IF WGLOB-EXTRACT-FIXED-FORMAT
+                       MOVE SPACES              TO EXTRACT-RECORD
+                       STRING '('
+                              L-NDX
+                              ') '
+                              WLK29-L-DATA(L-NDX)
+                              DELIMITED BY SIZE
+                          INTO EXTRACT-RECORD
+                       WRITE EXTRACT-RECORD
+080826             ELSE
+080826                 PERFORM 6090-WRITE-L-DATA-DELIM
+080826             END-IF
+080826             ADD 1 TO WS-TRAILER-L-COUNT
                END-IF
            END-PERFORM.
 
+080826*    Warn instead of silently dropping data when the loan-history
+080826*    table came in completely full - an old whole-life policy
+080826*    with more than 175 loan entries has activity past the cap
+080826*    that never reached this table, and there is no way to tell
+080826*    that from inside the table alone once it happens. Flag the
+080826*    policy so it gets manual follow-up instead of assuming every
+080826*    loan ever taken is represented on the statement.
+080826     IF WLK29-L-DATA (175) > SPACES
+080826         IF WGLOB-EXTRACT-FIXED-FORMAT
+080826             MOVE SPACES              TO EXTRACT-RECORD
+080826             STRING '*** WARNING - LOAN HISTORY TABLE FULL - CO '
+080826                    WLK29-COMPANY-CODE
+080826                    ' POLICY '
+080826                    WLK29-POLICY-NUMBER
+080826                    ' - LOAN DATA MAY BE TRUNCATED ***'
+080826                    DELIMITED BY SIZE
+080826                 INTO EXTRACT-RECORD
+080826             WRITE EXTRACT-RECORD
+080826         ELSE
+080826             PERFORM 6095-WRITE-L-FULL-WARN-DELIM
+080826         END-IF
+080826     END-IF.
+
            EXIT.
 
       ******************************************************************
        5100-WRITE-I-DATA.
 
-03XX99*    MOVE 'I-DATA'                TO EXTRACT-RECORD.
-03XX99     INITIALIZE WGETM-PARAMETERS
-03XX99     MOVE 000028986 TO WGETM-MESSAGE-NUMBER
-03XX99     CALL PGETMESG USING WGLOBAL
-03XX99                         WGETM-PARAMETERS
-03XX99     MOVE WGETM-MESSAGE           TO EXTRACT-RECORD.
+080826     IF WGLOB-EXTRACT-FIXED-FORMAT
+03XX99         INITIALIZE WGETM-PARAMETERS
+03XX99         MOVE 000028986 TO WGETM-MESSAGE-NUMBER
+03XX99         CALL PGETMESG USING WGLOBAL
+03XX99                             WGETM-PARAMETERS
+03XX99         MOVE WGETM-MESSAGE           TO EXTRACT-RECORD
 
-           WRITE EXTRACT-RECORD.
+               WRITE EXTRACT-RECORD
+080826     END-IF.
 
+080826*    PERFORM
+080826*      VARYING I-NDX FROM 1 BY 1
+080826*        UNTIL I-NDX > 6
            PERFORM
              VARYING I-NDX FROM 1 BY 1
-               UNTIL I-NDX > 6
+080826         UNTIL I-NDX > WGLB2-MAX-INT-PERIODS
                IF (WLK29-I-INTEREST-TABLE(I-NDX) > SPACES)
-                   MOVE SPACES              TO EXTRACT-RECORD
-                   STRING '('
-                          I-NDX
-                          ') '
-                          WLK29-I-INTEREST-TABLE(I-NDX)
-                          DELIMITED BY SIZE
-                     INTO EXTRACT-RECORD
-                   WRITE EXTRACT-RECORD
+080826             IF WGLOB-EXTRACT-FIXED-FORMAT
+                       MOVE SPACES              TO EXTRACT-RECORD
+                       STRING '('
+                              I-NDX
+                              ') '
+                              WLK29-I-INTEREST-TABLE(I-NDX)
+                              DELIMITED BY SIZE
+                         INTO EXTRACT-RECORD
+                       WRITE EXTRACT-RECORD
+080826             ELSE
+080826                 PERFORM 6100-WRITE-I-DATA-DELIM
+080826             END-IF
+080826             ADD 1 TO WS-TRAILER-I-COUNT
                END-IF
            END-PERFORM.
 
            EXIT.
 
       ******************************************************************
+080826*    Delimited (pipe/CSV) counterparts to the 50xx fixed-format
+080826*    writers above - selected instead of them, per section, when
+080826*    WGLOB-EXTRACT-FORMAT-FLAG is not SPACE. Each builds one
+080826*    delimited line per logical record from the same named
+080826*    fields the fixed writer references, with WS-DELIM-CHAR
+080826*    between them; the PGETMESG section-header banner lines are
+080826*    presentation text for the fixed-format print layout and are
+080826*    not written in delimited mode.
+080826 6015-WRITE-KEY-DATA-DELIM.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-COMPANY-CODE      DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-POLICY-NUMBER     DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-AGENT-NUMBER-1    DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-AGENT-NUMBER-2    DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-INSURED-LAST      DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-INSURED-FIRST     DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-INSURED-MIDDLE    DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-OWNER-SSN         DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-OWNER-ZIP-CODE    DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-PRODUCT-ID        DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-GROUP-NUMBER      DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-TAX-QUAL-CODE     DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-RECORD-TYPE       DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-RECORD-SEQUENCE   DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     EXIT.
+
+      ******************************************************************
+080826 6020-WRITE-B-DATA-DELIM.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     MOVE WLK29-B-START-VALUE      TO WS-B-START-VALUE-EDIT.
+080826     MOVE WLK29-B-START-SURR-VALUE TO WS-B-START-SURR-VALUE-EDIT.
+080826     MOVE WLK29-B-END-VALUE        TO WS-B-END-VALUE-EDIT.
+080826     MOVE WLK29-B-END-SURR-VALUE   TO WS-B-END-SURR-VALUE-EDIT.
+080826     MOVE WLK29-B-PRM-FOR-PREV-TAX-YR TO WS-B-PRM-PREV-TAX-EDIT.
+080826     MOVE WLK29-B-WTD-FOR-PREV-TAX-YR TO WS-B-WTD-PREV-TAX-EDIT.
+080826     STRING WLK29-B-START-DATE            DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                 DELIMITED BY SIZE
+080826            WLK29-B-END-DATE              DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                 DELIMITED BY SIZE
+080826            WS-B-START-VALUE-EDIT         DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                 DELIMITED BY SIZE
+080826            WS-B-START-SURR-VALUE-EDIT    DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                 DELIMITED BY SIZE
+080826            WS-B-END-VALUE-EDIT           DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                 DELIMITED BY SIZE
+080826            WS-B-END-SURR-VALUE-EDIT      DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                 DELIMITED BY SIZE
+080826            WLK29-B-BASE-ISSUE-AGE        DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                 DELIMITED BY SIZE
+080826            WLK29-B-POLICY-ISSUE-DATE     DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                 DELIMITED BY SIZE
+080826            WS-B-PRM-PREV-TAX-EDIT        DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                 DELIMITED BY SIZE
+080826            WS-B-WTD-PREV-TAX-EDIT        DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                 DELIMITED BY SIZE
+080826            WLK29-B-GEN-ANNUAL-STMT       DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     EXIT.
+
+      ******************************************************************
+080826*    6030/6040/6050 all cover the same name/address/phone layout
+080826*    for the 1st agent, 2nd agent, and owner sections respectively
+080826*    - each PERFORM 603x/604x/605x below is 5 delimited lines,
+080826*    matching the 5 fixed WRITE ... FROM lines in 5030/5040/5050.
+080826 6030-WRITE-1-DATA-DELIM.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-1-NAME-TYPE       DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-1-NAME-PREFIX     DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-1-NAME            DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-1-NAME-SUFFIX     DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-1-ADDR-LINE-1     DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-1-ADDR-LINE-2     DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-1-ADDR-LINE-3     DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-1-CITY            DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-1-STATE           DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-1-ZIP-CODE        DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-1-PHONE-NUMBER    DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     EXIT.
+
+      ******************************************************************
+080826 6040-WRITE-2-DATA-DELIM.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-2-NAME-TYPE       DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-2-NAME-PREFIX     DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-2-NAME            DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-2-NAME-SUFFIX     DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-2-ADDR-LINE-1     DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-2-ADDR-LINE-2     DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-2-ADDR-LINE-3     DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-2-CITY            DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-2-STATE           DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-2-ZIP-CODE        DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-2-PHONE-NUMBER    DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     EXIT.
+
+      ******************************************************************
+080826 6050-WRITE-O-DATA-DELIM.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-O-NAME-TYPE       DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-O-NAME-PREFIX     DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-O-NAME            DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-O-NAME-SUFFIX     DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-O-ADDR-LINE-1     DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-O-ADDR-LINE-2     DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-O-ADDR-LINE-3     DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING WLK29-O-CITY            DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-O-STATE           DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-O-ZIP-CODE        DELIMITED BY SIZE
+080826            WS-DELIM-CHAR           DELIMITED BY SIZE
+080826            WLK29-O-PHONE-NUMBER    DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     EXIT.
+
+      ******************************************************************
+080826 6060-WRITE-C-DATA-DELIM.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING '(' C-NDX ') '        DELIMITED BY SIZE
+080826            WLK29-C-NAME-TYPE(C-NDX)          DELIMITED BY SIZE
+080826            WS-DELIM-CHAR              DELIMITED BY SIZE
+080826            WLK29-C-NAME-PREFIX(C-NDX)        DELIMITED BY SIZE
+080826            WS-DELIM-CHAR              DELIMITED BY SIZE
+080826            WLK29-C-NAME(C-NDX)               DELIMITED BY SIZE
+080826            WS-DELIM-CHAR              DELIMITED BY SIZE
+080826            WLK29-C-NAME-SUFFIX(C-NDX)        DELIMITED BY SIZE
+080826            WS-DELIM-CHAR              DELIMITED BY SIZE
+080826            WLK29-C-ADDR-LINE-1(C-NDX)        DELIMITED BY SIZE
+080826            WS-DELIM-CHAR              DELIMITED BY SIZE
+080826            WLK29-C-ADDR-LINE-2(C-NDX)        DELIMITED BY SIZE
+080826            WS-DELIM-CHAR              DELIMITED BY SIZE
+080826            WLK29-C-ADDR-LINE-3(C-NDX)        DELIMITED BY SIZE
+080826            WS-DELIM-CHAR              DELIMITED BY SIZE
+080826            WLK29-C-CITY(C-NDX)               DELIMITED BY SIZE
+080826            WS-DELIM-CHAR              DELIMITED BY SIZE
+080826            WLK29-C-STATE(C-NDX)              DELIMITED BY SIZE
+080826            WS-DELIM-CHAR              DELIMITED BY SIZE
+080826            WLK29-C-ZIP-CODE(C-NDX)           DELIMITED BY SIZE
+080826            WS-DELIM-CHAR              DELIMITED BY SIZE
+080826            WLK29-C-PHONE-NUMBER(C-NDX)       DELIMITED BY SIZE
+080826            WS-DELIM-CHAR              DELIMITED BY SIZE
+080826            WLK29-C-RELATIONSHIP-CODE(C-NDX)  DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     EXIT.
+
+      ******************************************************************
+080826 6070-WRITE-P-DATA-DELIM.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     MOVE WLK29-P-PREMIUMS(P-NDX)     TO WS-P-PREMIUMS-EDIT.
+080826     MOVE WLK29-P-PREMIUM-LOADS(P-NDX)
+080826                                    TO WS-P-PREMIUM-LOADS-EDIT.
+080826     MOVE WLK29-P-PREMIUM-EXPENSES(P-NDX)
+080826                                    TO WS-P-PREMIUM-EXP-EDIT.
+080826     MOVE WLK29-P-WITHDRAWALS(P-NDX)  TO WS-P-WITHDRAWALS-EDIT.
+080826     MOVE WLK29-P-FED-WITHHOLDING(P-NDX)
+080826                                    TO WS-P-FED-WITHHOLD-EDIT.
+080826     MOVE WLK29-P-ST-WITHHOLDING(P-NDX)
+080826                                    TO WS-P-ST-WITHHOLD-EDIT.
+080826     MOVE WLK29-P-WITHDRAWAL-CHARGES(P-NDX)
+080826                                    TO WS-P-WD-CHARGES-EDIT.
+080826     MOVE WLK29-P-INTEREST-CREDITED(P-NDX)
+080826                                    TO WS-P-INT-CREDITED-EDIT.
+080826     MOVE WLK29-P-POLICY-VALUE(P-NDX) TO WS-P-POLICY-VALUE-EDIT.
+080826     STRING '(' P-NDX ') '                  DELIMITED BY SIZE
+080826            WLK29-P-START-DATE(P-NDX)        DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WLK29-P-END-DATE(P-NDX)          DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-P-PREMIUMS-EDIT               DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-P-PREMIUM-LOADS-EDIT
+080826                                             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-P-PREMIUM-EXP-EDIT
+080826                                             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-P-WITHDRAWALS-EDIT            DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-P-FED-WITHHOLD-EDIT
+080826                                             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-P-ST-WITHHOLD-EDIT
+080826                                             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-P-WD-CHARGES-EDIT
+080826                                             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-P-INT-CREDITED-EDIT
+080826                                             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-P-POLICY-VALUE-EDIT           DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     EXIT.
+
+      ******************************************************************
+080826 6080-WRITE-F-DATA-DELIM.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     MOVE WLK29-F-PRM-THRU-END-DATE(F-NDX)
+080826                                    TO WS-F-PRM-END-DATE-EDIT.
+080826     MOVE WLK29-F-WTD-THRU-END-DATE(F-NDX)
+080826                                    TO WS-F-WTD-END-DATE-EDIT.
+080826     MOVE WLK29-F-INT-THRU-END-DATE(F-NDX)
+080826                                    TO WS-F-INT-END-DATE-EDIT.
+080826     STRING '(' F-NDX ') '                  DELIMITED BY SIZE
+080826            WLK29-F-FUND-ID(F-NDX)           DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-F-PRM-END-DATE-EDIT
+080826                                             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-F-WTD-END-DATE-EDIT
+080826                                             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-F-INT-END-DATE-EDIT
+080826                                             DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     EXIT.
+
+      ******************************************************************
+080826 6090-WRITE-L-DATA-DELIM.
+080826*    Unlike the other delimited writers, loan rows are tagged
+080826*    with a leading record-type/company/policy key instead of
+080826*    relying on their position in the block - CLOANSUM scans
+080826*    this file for a single policy's loan history and, since
+080826*    the file has no index, needs to pick 'L' rows for the
+080826*    right policy out of the stream without also tracking every
+080826*    other section's block boundaries.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     MOVE WLK29-L-ORIG-LOAN-AMOUNT(L-NDX)
+080826                                    TO WS-L-ORIG-AMOUNT-EDIT.
+080826     MOVE WLK29-L-ORIG-PAYMENT-AMOUNT(L-NDX)
+080826                                    TO WS-L-ORIG-PYMT-EDIT.
+080826     MOVE WLK29-L-CURR-LOAN-RATE(L-NDX)  TO WS-L-CURR-RATE-EDIT.
+080826     MOVE WLK29-L-CURR-CREDITING-RATE(L-NDX)
+080826                                    TO WS-L-CREDIT-RATE-EDIT.
+080826     MOVE WLK29-L-BALANCE-BEFORE-PYMT(L-NDX)
+080826                                    TO WS-L-BAL-BEFORE-EDIT.
+080826     MOVE WLK29-L-CAPITALIZED-INT(L-NDX) TO WS-L-CAP-INT-EDIT.
+080826     MOVE WLK29-L-PAYMENT-AMOUNT(L-NDX)  TO WS-L-PAYMENT-EDIT.
+080826     MOVE WLK29-L-BALANCE-AFTER-PYMT(L-NDX)
+080826                                    TO WS-L-BAL-AFTER-EDIT.
+080826     STRING 'L'                                DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                       DELIMITED BY SIZE
+080826            WLK29-COMPANY-CODE                  DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                       DELIMITED BY SIZE
+080826            WLK29-POLICY-NUMBER                 DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                       DELIMITED BY SIZE
+080826            '(' L-NDX ') '                  DELIMITED BY SIZE
+080826            WLK29-L-ORIG-LOAN-DATE(L-NDX)
+080826                                             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-L-ORIG-AMOUNT-EDIT
+080826                                             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-L-ORIG-PYMT-EDIT
+080826                                             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WLK29-L-PAYMENT-MODE-DESC(L-NDX)
+080826                                             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WLK29-L-BALANCE-DATE(L-NDX)      DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-L-CURR-RATE-EDIT
+080826                                             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-L-CREDIT-RATE-EDIT
+080826                                             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-L-BAL-BEFORE-EDIT
+080826                                             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-L-CAP-INT-EDIT
+080826                                             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-L-PAYMENT-EDIT
+080826                                             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-L-BAL-AFTER-EDIT
+080826                                             DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     EXIT.
+
+      ******************************************************************
+080826*    Delimited-mode counterpart to the fixed-format loan-history-
+080826*    table-full warning above - tagged 'W' the same way 'L' rows
+080826*    are tagged, so a consumer scanning the delimited stream for
+080826*    known tags doesn't trip over an unexpected raw-text line.
+080826 6095-WRITE-L-FULL-WARN-DELIM.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING 'W'                                DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                       DELIMITED BY SIZE
+080826            WLK29-COMPANY-CODE                  DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                       DELIMITED BY SIZE
+080826            WLK29-POLICY-NUMBER                 DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                       DELIMITED BY SIZE
+080826            'LOAN HISTORY TABLE FULL - DATA MAY BE TRUNCATED'
+080826                                                DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     EXIT.
+
+      ******************************************************************
+080826 6100-WRITE-I-DATA-DELIM.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     MOVE WLK29-I-INTEREST-RATE(I-NDX)      TO WS-I-RATE-EDIT.
+080826     STRING '(' I-NDX ') '                  DELIMITED BY SIZE
+080826            WLK29-I-START-DATE(I-NDX)        DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WLK29-I-END-DATE(I-NDX)          DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                    DELIMITED BY SIZE
+080826            WS-I-RATE-EDIT                   DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
+080826     EXIT.
+
+      ******************************************************************
+080826 5110-WRITE-TRAILER.
+080826*    Written once at the end of a run, driven by a caller-issued
+080826*    WLK29-TRAILER-REC call after the last policy, so the
+080826*    downstream load job can confirm how many policies and how
+080826*    many rows of each section type it should find in the file
+080826*    instead of discovering a partial/truncated extract only when
+080826*    records are missing at the other end.
+080826
+080826     PERFORM 5010-INIT-EXTRACT-FILE.
+080826
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING 'TRAILER POLICIES=' WS-TRAILER-POLICY-COUNT
+080826            ' B='  WS-TRAILER-B-COUNT
+080826            ' 1='  WS-TRAILER-1-COUNT
+080826            ' 2='  WS-TRAILER-2-COUNT
+080826            ' O='  WS-TRAILER-O-COUNT
+080826            DELIMITED BY SIZE
+080826         INTO EXTRACT-RECORD
+080826     WRITE EXTRACT-RECORD.
+080826
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     STRING 'TRAILER C='  WS-TRAILER-C-COUNT
+080826            ' P='  WS-TRAILER-P-COUNT
+080826            ' F='  WS-TRAILER-F-COUNT
+080826            ' L='  WS-TRAILER-L-COUNT
+080826            ' I='  WS-TRAILER-I-COUNT
+080826            DELIMITED BY SIZE
+080826         INTO EXTRACT-RECORD
+080826     WRITE EXTRACT-RECORD.
+080826
+080826     CLOSE EXTRACT-FILE.
+080826
+080826     MOVE ZERO TO WS-TRAILER-POLICY-COUNT
+080826                  WS-TRAILER-B-COUNT
+080826                  WS-TRAILER-1-COUNT
+080826                  WS-TRAILER-2-COUNT
+080826                  WS-TRAILER-O-COUNT
+080826                  WS-TRAILER-C-COUNT
+080826                  WS-TRAILER-P-COUNT
+080826                  WS-TRAILER-F-COUNT
+080826                  WS-TRAILER-L-COUNT
+080826                  WS-TRAILER-I-COUNT.
+080826
+080826     EXIT.
+
+      ******************************************************************
       *                                                                *
       *                      E N D   S O U R C E                       *
       *                                                                *
