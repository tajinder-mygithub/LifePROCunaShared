@@ -0,0 +1,303 @@
+      *$CALL
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     CLOANSUM.
+       AUTHOR.         MAINTENANCE.
+       DATE-WRITTEN.   AUGUST 8, 2026.
+       DATE-COMPILED.
+      *@**20100811*******************************************
+      *@**
+      *@** Licensed Materials - Property of
+      *@** ExlService Holdings, Inc.
+      *@**
+      *@** (C) 1983-2026 ExlService Holdings, Inc.  All Rights Reserved.
+      *@**
+      *@** Contains confidential and trade secret information.
+      *@** Copyright notice is precautionary only and does not
+      *@** imply publication.
+      *@**
+      *@**20100811*******************************************
+      *
+      *D**********************************************************
+      *D         PROGRAM DESCRIPTION
+      *D**********************************************************
+      *D
+      *D   CLOANSUM scans AST29EXT's annual statement extract file for
+      *D   one policy's historical loan-transaction rows ('L' rows,
+      *D   see AST29EXT's 6090-WRITE-L-DATA-DELIM), so OLONQUOT's
+      *D   RunLoanActivitySummary can pair them with a live PLONQUOT
+      *D   quote for the same policy.  The extract file has no index -
+      *D   it is a flat sequential log AST29EXT appends to every time
+      *D   the annual statement batch runs - so this is a genuine
+      *D   sequential scan of every 'L' row in the file, keeping only
+      *D   the ones for the requested company/policy.
+      *D
+      *D   Requires WGLOB-EXTRACT-NETWORK-PATH, WGLOB-EXTRACT-BATCH-
+      *D   CODER, and WGLOB-EXTRACT-PIPE-DELIM or WGLOB-EXTRACT-CSV-
+      *D   DELIM to all be configured.  An on-demand caller's own
+      *D   WCODER-ID is whoever is logged into the live session
+      *D   asking for the summary, not the coder ID the AST29EXT
+      *D   annual statement batch job itself ran under, so it cannot
+      *D   be used to rebuild that run's H:\R\<coder>U01.PDM file
+      *D   name - WGLOB-EXTRACT-BATCH-CODER carries the batch run's
+      *D   own coder ID for exactly this purpose, and the shared
+      *D   network path is the only way this can reliably find the
+      *D   file across sessions.  The fixed-column format has no 'L'
+      *D   row tag to scan for.  Any of these conditions not being met
+      *D   is reported back as a return code, not treated as "no loan
+      *D   history".
+      *D
+      *D**********************************************************
+
+      *H**********************************************************
+      *H        PROGRAM HISTORY
+      *H**********************************************************
+      *H
+080826*H 20260808-033-01 MAINT New program.
+      *H
+      *H**********************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-AT.
+       OBJECT-COMPUTER.    IBM-AT.
+       SPECIAL-NAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT EXTRACT-FILE
+       COPY WVARYCPY.
+                                       EXTRACT-FILE-NAME
+       COPY WLORGCPY.
+                                       STATUS IS EXTRACT-STATUS.
+
+      ************************************************************
+      *         FILE DEFINITIONS
+      ************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXTRACT-RECORD                  PIC X(132).
+
+      ************************************************************
+      *         WORKING STORAGE
+      ************************************************************
+       WORKING-STORAGE SECTION.
+
+           COPY WWSCRCPY.
+           COPY WGLB2CPY.
+           COPY WRETNCPY.
+
+       01  CALLED-MODULES.
+           05  PFILEINS                   PIC X(08) VALUE 'PFILEINS'.
+
+       01  EXTRACT-STATUS                  PIC XX.
+           88  EXTRACT-STATUS-OK               VALUE '00'.
+           88  EXTRACT-STATUS-EOF              VALUE '10'.
+
+       01  EXTRACT-FILE-NAME.
+           05  WS-EXTRACT-FILE-DRIVE       PIC X(01) VALUE 'H'.
+           05  FILLER                      PIC X(01) VALUE ':'.
+           05  FILLER                      PIC X(01) VALUE 'R'.
+           05  EXTRACT-CODER               PIC X(04) VALUE '____'.
+           05  FILLER                      PIC X(07) VALUE 'U01.PDM'.
+           05  FILLER                      PIC X(241) VALUE SPACES.
+
+       01  WS-ASCII-FILE-NAME              PIC X(255).
+       01  WS-NEW-ASCII-FILE-NAME          PIC X(255).
+
+       01  WS-DELIM-CHAR                   PIC X(01) VALUE '|'.
+       01  WS-EOF-FLAG                     PIC X(01) VALUE 'N'.
+           88  WS-EOF                          VALUE 'Y'.
+
+       01  WS-TAG                          PIC X(01).
+       01  WS-REC-COMPANY-CODE             PIC X(02).
+       01  WS-REC-POLICY-NUMBER            PIC X(12).
+       01  WS-L-IDXDATE-TOKEN              PIC X(20).
+       01  WS-L-IDX-TEXT                   PIC X(10).
+       01  WS-TOKEN-COUNT                  PIC 9(02).
+
+      *    AST29EXT's 6090-WRITE-L-DATA-DELIM moves each amount/rate
+      *    field through a numeric-edited picture before STRINGing it,
+      *    so the delimited token carries a real sign and decimal
+      *    point.  UNSTRING has to land that token in a matching
+      *    edited picture too - UNSTRINGing it straight into a V99
+      *    field would treat the token as an integer and put the
+      *    decimal in the wrong place - then each gets MOVEd on into
+      *    the real WLHST-L- field, which correctly interprets the
+      *    edited field's sign and decimal point.
+       01  WS-L-ORIG-AMOUNT-EDIT           PIC -9(08).99.
+       01  WS-L-ORIG-PYMT-EDIT             PIC -9(08).99.
+       01  WS-L-CURR-RATE-EDIT             PIC -9(03).99.
+       01  WS-L-CREDIT-RATE-EDIT           PIC -9(03).99.
+       01  WS-L-BAL-BEFORE-EDIT            PIC -9(08).99.
+       01  WS-L-CAP-INT-EDIT               PIC -9(08).99.
+       01  WS-L-PAYMENT-EDIT               PIC -9(08).99.
+       01  WS-L-BAL-AFTER-EDIT             PIC -9(08).99.
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY WGLOBCPY.
+       COPY WLHSTCPY.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING WGLOBAL, WLHST-PARAMETERS.
+      ******************************************************************
+      *
+      *  Program mainline section
+      *
+      ******************************************************************
+       0000-MAIN-LOGIC.
+
+           IF NOT PRELOADING-PROGRAM
+               MOVE ZERO TO WLHST-RETURN-CODE
+               MOVE ZERO TO WLHST-LOAN-COUNT
+               MOVE SPACES TO WLHST-ERROR-MESSAGE
+               IF WGLOB-EXTRACT-FIXED-FORMAT
+                   MOVE LP-RC-LOAN-HIST-FIXED-FORMAT
+                       TO WLHST-RETURN-CODE
+                   MOVE LP-MSG-LOAN-HIST-FIXED-FORMAT
+                       TO WLHST-ERROR-MESSAGE
+               ELSE
+                   IF WGLOB-EXTRACT-NETWORK-PATH = SPACES
+                       MOVE LP-RC-LOAN-HIST-NO-NETWORK-PATH
+                           TO WLHST-RETURN-CODE
+                       MOVE LP-MSG-LOAN-HIST-NO-NETWORK-PATH
+                           TO WLHST-ERROR-MESSAGE
+                   ELSE
+                       IF WGLOB-EXTRACT-BATCH-CODER = SPACES
+                           MOVE LP-RC-LOAN-HIST-NO-BATCH-CODER
+                               TO WLHST-RETURN-CODE
+                           MOVE LP-MSG-LOAN-HIST-NO-BATCH-CODER
+                               TO WLHST-ERROR-MESSAGE
+                       ELSE
+                           PERFORM 1000-OPEN-EXTRACT-FILE
+                           IF EXTRACT-STATUS-OK
+                               PERFORM 2000-SCAN-EXTRACT-FILE
+                               CLOSE EXTRACT-FILE
+                           ELSE
+                               MOVE LP-RC-LOAN-HIST-OPEN-FAILED
+                                   TO WLHST-RETURN-CODE
+                               MOVE LP-MSG-LOAN-HIST-OPEN-FAILED
+                                   TO WLHST-ERROR-MESSAGE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+       1000-OPEN-EXTRACT-FILE.
+
+           MOVE WGLOB-EXTRACT-BATCH-CODER TO EXTRACT-CODER.
+           INSPECT EXTRACT-CODER REPLACING ALL ' ' BY '_'.
+
+           MOVE SPACES TO WS-ASCII-FILE-NAME.
+           STRING FUNCTION TRIM (WGLOB-EXTRACT-NETWORK-PATH)
+                  'R' EXTRACT-CODER 'U01.PDM'
+                                                DELIMITED BY SIZE
+             INTO WS-ASCII-FILE-NAME.
+
+           CALL PFILEINS USING WGLOBAL
+                               WS-ASCII-FILE-NAME
+                               WS-NEW-ASCII-FILE-NAME
+           END-CALL.
+
+           MOVE WS-NEW-ASCII-FILE-NAME TO EXTRACT-FILE-NAME.
+           CANCEL PFILEINS.
+
+           IF WGLOB-EXTRACT-CSV-DELIM
+               MOVE ',' TO WS-DELIM-CHAR
+           ELSE
+               MOVE '|' TO WS-DELIM-CHAR
+           END-IF.
+
+           OPEN INPUT EXTRACT-FILE.
+
+      ******************************************************************
+       2000-SCAN-EXTRACT-FILE.
+
+           MOVE 'N' TO WS-EOF-FLAG.
+           PERFORM UNTIL WS-EOF
+                      OR WLHST-LOAN-COUNT >= WLHST-MAX-LOAN-ROWS
+               READ EXTRACT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM 2100-CHECK-LOAN-ROW
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+       2100-CHECK-LOAN-ROW.
+
+           UNSTRING FUNCTION TRIM (EXTRACT-RECORD)
+               DELIMITED BY WS-DELIM-CHAR
+               INTO WS-TAG
+                    WS-REC-COMPANY-CODE
+                    WS-REC-POLICY-NUMBER
+                    WS-L-IDXDATE-TOKEN
+               TALLYING IN WS-TOKEN-COUNT
+           END-UNSTRING.
+
+           IF WS-TOKEN-COUNT >= 4
+               AND WS-TAG = 'L'
+               AND WS-REC-COMPANY-CODE = WLHST-COMPANY-CODE
+               AND WS-REC-POLICY-NUMBER = WLHST-POLICY-NUMBER
+               ADD 1 TO WLHST-LOAN-COUNT
+               PERFORM 2200-UNPACK-LOAN-ROW
+           END-IF.
+
+      ******************************************************************
+       2200-UNPACK-LOAN-ROW.
+
+           UNSTRING WS-L-IDXDATE-TOKEN DELIMITED BY ') '
+               INTO WS-L-IDX-TEXT
+                    WLHST-L-ORIG-LOAN-DATE (WLHST-LOAN-COUNT)
+           END-UNSTRING.
+
+           UNSTRING FUNCTION TRIM (EXTRACT-RECORD)
+               DELIMITED BY WS-DELIM-CHAR
+               INTO WS-TAG
+                    WS-REC-COMPANY-CODE
+                    WS-REC-POLICY-NUMBER
+                    WS-L-IDXDATE-TOKEN
+                    WS-L-ORIG-AMOUNT-EDIT
+                    WS-L-ORIG-PYMT-EDIT
+                    WLHST-L-PAYMENT-MODE-DESC (WLHST-LOAN-COUNT)
+                    WLHST-L-BALANCE-DATE (WLHST-LOAN-COUNT)
+                    WS-L-CURR-RATE-EDIT
+                    WS-L-CREDIT-RATE-EDIT
+                    WS-L-BAL-BEFORE-EDIT
+                    WS-L-CAP-INT-EDIT
+                    WS-L-PAYMENT-EDIT
+                    WS-L-BAL-AFTER-EDIT
+           END-UNSTRING.
+
+           MOVE WS-L-ORIG-AMOUNT-EDIT
+               TO WLHST-L-ORIG-LOAN-AMOUNT (WLHST-LOAN-COUNT).
+           MOVE WS-L-ORIG-PYMT-EDIT
+               TO WLHST-L-ORIG-PAYMENT-AMOUNT (WLHST-LOAN-COUNT).
+           MOVE WS-L-CURR-RATE-EDIT
+               TO WLHST-L-CURR-LOAN-RATE (WLHST-LOAN-COUNT).
+           MOVE WS-L-CREDIT-RATE-EDIT
+               TO WLHST-L-CURR-CREDITING-RATE (WLHST-LOAN-COUNT).
+           MOVE WS-L-BAL-BEFORE-EDIT
+               TO WLHST-L-BALANCE-BEFORE-PYMT (WLHST-LOAN-COUNT).
+           MOVE WS-L-CAP-INT-EDIT
+               TO WLHST-L-CAPITALIZED-INT (WLHST-LOAN-COUNT).
+           MOVE WS-L-PAYMENT-EDIT
+               TO WLHST-L-PAYMENT-AMOUNT (WLHST-LOAN-COUNT).
+           MOVE WS-L-BAL-AFTER-EDIT
+               TO WLHST-L-BALANCE-AFTER-PYMT (WLHST-LOAN-COUNT).
+
+      ******************************************************************
+      *                                                                *
+      *                    E N D   O F   S O U R C E                   *
+      *                                                                *
+      ******************************************************************
