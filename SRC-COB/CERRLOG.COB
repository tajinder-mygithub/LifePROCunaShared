@@ -0,0 +1,143 @@
+      *$CALL
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     CERRLOG.
+       AUTHOR.         MAINTENANCE.
+       DATE-WRITTEN.   AUGUST 8, 2026.
+       DATE-COMPILED.
+      *@**20100811*******************************************
+      *@**
+      *@** Licensed Materials - Property of
+      *@** ExlService Holdings, Inc.
+      *@**
+      *@** (C) 1983-2026 ExlService Holdings, Inc.  All Rights Reserved.
+      *@**
+      *@** Contains confidential and trade secret information.
+      *@** Copyright notice is precautionary only and does not
+      *@** imply publication.
+      *@**
+      *@**20100811*******************************************
+      *
+      *D**********************************************************
+      *D         PROGRAM DESCRIPTION
+      *D**********************************************************
+      *D
+      *D   CERRLOG appends one record per API abend to a queryable
+      *D   error log.  Called from the CATCH WS-EXCEPTION block of
+      *D   OCOMCTRL, OLONQUOT and OFILEBTV's .NET methods, in addition
+      *D   to (not instead of) their existing
+      *D   INVOKE LpApp "writeErrorLog" USING WS-EXCEPTION call, so
+      *D   API failures can be searched and trended by program,
+      *D   timestamp, coder ID and policy/file context instead of
+      *D   scrolling the Windows Event Log one entry at a time.
+      *D
+      *D**********************************************************
+
+      *H**********************************************************
+      *H        PROGRAM HISTORY
+      *H**********************************************************
+      *H
+080826*H 20260808-007-01 MAINT New program.
+      *H
+      *H**********************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-AT.
+       OBJECT-COMPUTER.    IBM-AT.
+       SPECIAL-NAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ERROR-LOG-FILE
+       COPY WVARYCPY.
+                                       ERROR-LOG-FILE-NAME
+       COPY WLORGCPY.
+                                       STATUS IS ERROR-LOG-STATUS.
+
+      ************************************************************
+      *         FILE DEFINITIONS
+      ************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-LOG-RECORD                 PIC X(132).
+
+      ************************************************************
+      *         WORKING STORAGE
+      ************************************************************
+       WORKING-STORAGE SECTION.
+
+           COPY WWSCRCPY.
+           COPY WGLB2CPY.
+
+       01  ERROR-LOG-STATUS                 PIC XX.
+
+       01  ERROR-LOG-FILE-NAME.
+           05  WS-LOG-FILE-DRIVE            PIC X(01) VALUE 'H'.
+           05  FILLER                       PIC X(01) VALUE ':'.
+           05  FILLER                       PIC X(01) VALUE 'R'.
+           05  FILLER                      PIC X(15) VALUE
+                                                'API-ERR.PDM'.
+
+       01  WS-TIMESTAMP.
+           05  WS-TIMESTAMP-DATE            PIC 9(08).
+           05  WS-TIMESTAMP-TIME            PIC 9(08).
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY WGLOBCPY.
+       COPY WERRLCPY.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING WGLOBAL, WERRL-PARAMETERS.
+      ******************************************************************
+      *
+      *  Program mainline section
+      *
+      ******************************************************************
+       0000-MAIN-LOGIC.
+
+           IF NOT PRELOADING-PROGRAM
+               MOVE WOPTION-WORK-DRIVE TO WS-LOG-FILE-DRIVE
+               PERFORM 1000-OPEN-LOG-FILE
+               ACCEPT WS-TIMESTAMP-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-TIMESTAMP-TIME FROM TIME
+               PERFORM 2000-WRITE-LOG-RECORD
+               CLOSE ERROR-LOG-FILE
+               MOVE ZERO TO WERRL-RETURN-CODE
+           END-IF.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+       1000-OPEN-LOG-FILE.
+
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF ERROR-LOG-STATUS = '35' OR '05'
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+
+      ******************************************************************
+       2000-WRITE-LOG-RECORD.
+
+           MOVE SPACES TO ERROR-LOG-RECORD.
+           STRING WS-TIMESTAMP-DATE          ' '
+                  WS-TIMESTAMP-TIME          ' '
+                  WERRL-PROGRAM-ID           ' '
+                  WERRL-CODER-ID             ' '
+                  FUNCTION TRIM (WERRL-METHOD-NAME)
+                                             ' '
+                  FUNCTION TRIM (WERRL-CONTEXT)
+               DELIMITED BY SIZE INTO ERROR-LOG-RECORD
+           END-STRING.
+           WRITE ERROR-LOG-RECORD.
+
+      ******************************************************************
+      *                                                                *
+      *                    E N D   O F   S O U R C E                   *
+      *                                                                *
+      ******************************************************************
