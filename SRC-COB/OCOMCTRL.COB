@@ -68,14 +68,21 @@
 
        01  WS-PROGRAM-INFO.
            05  PCMCTBOX                     PIC X(08) VALUE 'PCMCTBOX'.
+080826     05  CSPLTLOG                     PIC X(08) VALUE 'CSPLTLOG'.
+080826     05  CERRLOG                      PIC X(08) VALUE 'CERRLOG'.
 
            COPY WGLOBCPY.
            COPY WGLB2CPY.
            COPY WGLBXCPY.
            COPY WCMCPCPY.
+080826     COPY WSPLGCPY.
+080826     COPY WERRLCPY.
+080826     COPY WRETNCPY.
 
        01  LpApp                      USAGE OBJECT REFERENCE OAPPLICA.
        01  WS-EXCEPTION        OBJECT REFERENCE CLASS-EXCEPTION.
+080826 01  WS-OWNS-SESSION-FLAG       PIC X(01) VALUE 'Y'.
+080826     88  WS-OWNS-SESSION                VALUE 'Y'.
 
       ******************************************************************
        PROCEDURE DIVISION.
@@ -123,9 +130,68 @@
        END METHOD NEW.
 
       ******************************************************************�
+080826 METHOD-ID. NEWWITHSESSION.
+080826*  Alternate constructor - takes an already-authenticated session
+080826*  (obtained from another API object's getSessionGlobal) instead
+080826*  of calling Login again, so a business transaction touching
+080826*  OCOMCTRL/OLONQUOT/OFILEBTV in the same call pays Login/Logout
+080826*  overhead once instead of once per object.  OO COBOL resolves
+080826*  methods by name only, not by parameter type, so this is a
+080826*  separate, distinctly-named constructor rather than an
+080826*  overload of NEW above.
+080826*  Dispose on an object built this way does NOT log out the
+080826*  shared session - only the object that actually logged in owns
+080826*  it and should dispose it.
+080826******************************************************************
+080826 DATA DIVISION.
+080826******************************************************************
+
+080826 WORKING-STORAGE SECTION.
+
+080826******************************************************************
+080826 LINKAGE SECTION.
+080826 01  lsApp                USAGE OBJECT REFERENCE OAPPLICA.
+080826 COPY WGLOBCPY REPLACING ==WGLOBAL== BY ==lsSessionGlobal==.
+
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsApp,
+080826                    BY REFERENCE lsSessionGlobal.
+080826******************************************************************
+
+080826     SET LpApp TO lsApp.
+080826     MOVE lsSessionGlobal TO WGLOBAL.
+080826     MOVE 'N' TO WS-OWNS-SESSION-FLAG.
+080826     MOVE ZERO TO WCMCP-RETURN-CODE.
+080826     MOVE SPACES TO WCMCP-ERROR-MESSAGE.
+
+080826 END METHOD NEWWITHSESSION.
+
+      ******************************************************************�
+080826 METHOD-ID. getSessionGlobal.
+080826*  Hands this object's already-authenticated session to another
+080826*  API object's NEWWITHSESSION constructor.
+080826******************************************************************
+080826 DATA DIVISION.
+080826 WORKING-STORAGE SECTION.
+080826 LINKAGE SECTION.
+080826 COPY WGLOBCPY REPLACING ==WGLOBAL== BY ==lsSessionGlobal==.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY REFERENCE lsSessionGlobal.
+080826******************************************************************
+
+080826     MOVE WGLOBAL TO lsSessionGlobal.
+
+080826     EXIT METHOD.
+080826 END METHOD getSessionGlobal.
+
+      ******************************************************************�
        METHOD-ID. Dispose.
       *  Dispose will free any resources, for now just the Coder ID.
       *  It will act as a destructor, but must be explictly called.
+080826*  Only logs out when this object owns the session (was
+080826*  constructed with the Login-and-construct NEW overload) - an
+080826*  object built from a shared session leaves logout to the
+080826*  object that actually owns it.
       ******************************************************************�
       ******************************************************************�
        DATA DIVISION.
@@ -142,15 +208,20 @@
       ******************************************************************
        PROCEDURE DIVISION.
       ******************************************************************
-           MOVE WGLOBAL TO WGLOBX.
-           INVOKE LpApp "Logout" USING WGLOBX
-                                       wsErrorMessage
-                                 RETURNING  wsReturnCode
-           MOVE WGLOBX TO WGLOBAL.
-           IF wsReturnCode NOT = ZERO
-               MOVE wsErrorMessage to WCMCP-ERROR-MESSAGE
-           ELSE
-               MOVE SPACES TO WCMCP-ERROR-MESSAGE.
+080826     IF WS-OWNS-SESSION
+               MOVE WGLOBAL TO WGLOBX
+               INVOKE LpApp "Logout" USING WGLOBX
+                                           wsErrorMessage
+                                     RETURNING  wsReturnCode
+               MOVE WGLOBX TO WGLOBAL
+               IF wsReturnCode NOT = ZERO
+                   MOVE wsErrorMessage to WCMCP-ERROR-MESSAGE
+               ELSE
+                   MOVE SPACES TO WCMCP-ERROR-MESSAGE
+               END-IF
+080826     ELSE
+080826         MOVE SPACES TO WCMCP-ERROR-MESSAGE
+080826     END-IF.
 
        END METHOD Dispose.
 
@@ -159,6 +230,13 @@
       ******************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+080826 01  WS-SPLIT-IDX                PIC S9(04) COMP-5.
+080826 01  WS-COMM-PCNT-TOTAL          USAGE COMP-2.
+080826 01  WS-CURRENT-SPLIT-ENTRY      PIC S9(09) COMP-5.
+080826 01  WS-BEFORE-AGENT-TABLE OCCURS WCMCP-MAX-AGENTS TIMES.
+080826     05  WS-BEFORE-AGENT             PIC X(12).
+080826     05  WS-BEFORE-COMM-PCNT         USAGE COMP-2.
+080826     05  WS-BEFORE-PROD-PCNT         USAGE COMP-2.
 
        LINKAGE SECTION.
        01  lsReturnCode                PIC S9(09) USAGE COMP-5.
@@ -167,6 +245,53 @@
        PROCEDURE DIVISION RETURNING lsReturnCode.
       ******************************************************************
 
+080826*    Refuse the add outright if the populated agent rows don't
+080826*    sum to 100% - a mis-keyed split shouldn't reach PCMCTBOX.
+080826     MOVE ZERO TO WS-COMM-PCNT-TOTAL.
+080826     PERFORM VARYING WS-SPLIT-IDX FROM 1 BY 1
+080826         UNTIL WS-SPLIT-IDX > WCMCP-MAX-AGENTS
+080826         IF WCMCP-ADD-AGENT (WS-SPLIT-IDX) NOT = SPACES
+080826             ADD WCMCP-ADD-COMM-PCNT (WS-SPLIT-IDX)
+080826                                     TO WS-COMM-PCNT-TOTAL
+080826         END-IF
+080826     END-PERFORM.
+
+080826*    Binary floating point summation of decimal percentages does
+080826*    not guarantee an exact 100 even for a valid split (e.g.
+080826*    33.33+33.33+33.34), so compare with a small tolerance
+080826*    instead of exact equality.
+080826     IF FUNCTION ABS (WS-COMM-PCNT-TOTAL - 100) > 0.005
+080826         MOVE LP-RC-SPLIT-TOTAL-INVALID TO WCMCP-RETURN-CODE
+080826         MOVE LP-MSG-SPLIT-TOTAL-INVALID
+080826             TO WCMCP-ERROR-MESSAGE
+080826         MOVE WCMCP-RETURN-CODE TO lsReturnCode
+080826         EXIT METHOD
+080826     END-IF.
+
+080826*    Capture the split as it stands today, before it's overlaid,
+080826*    so the audit log can show a before/after per agent.
+080826     SET WCMCP-RETRIEVE-SPLITS TO TRUE.
+080826     TRY
+080826         CALL PCMCTBOX USING WGLOBAL
+080826                             WCMCP-PARAMETERS
+080826     CATCH WS-EXCEPTION
+080826         CONTINUE
+080826     END-TRY.
+080826     INVOKE Self "FindCurrentSplitEntry"
+080826                             RETURNING WS-CURRENT-SPLIT-ENTRY.
+080826     PERFORM VARYING WS-SPLIT-IDX FROM 1 BY 1
+080826         UNTIL WS-SPLIT-IDX > WCMCP-MAX-AGENTS
+080826         MOVE WCMCP-OUT-AGENT
+080826                     (WS-CURRENT-SPLIT-ENTRY, WS-SPLIT-IDX)
+080826                             TO WS-BEFORE-AGENT (WS-SPLIT-IDX)
+080826         MOVE WCMCP-OUT-COMM-PCNT
+080826                     (WS-CURRENT-SPLIT-ENTRY, WS-SPLIT-IDX)
+080826                             TO WS-BEFORE-COMM-PCNT (WS-SPLIT-IDX)
+080826         MOVE WCMCP-OUT-PROD-PCNT
+080826                     (WS-CURRENT-SPLIT-ENTRY, WS-SPLIT-IDX)
+080826                             TO WS-BEFORE-PROD-PCNT (WS-SPLIT-IDX)
+080826     END-PERFORM.
+
            SET WCMCP-ADD-SPLIT TO TRUE.
 
            TRY
@@ -174,11 +299,44 @@
                                    WCMCP-PARAMETERS
            CATCH WS-EXCEPTION
                INVOKE LpApp "writeErrorLog" USING WS-EXCEPTION
-               MOVE 8008 TO WCMCP-RETURN-CODE
-               MOVE 'Unexpected Abend in API - see Windows Event Log'
+               MOVE LP-RC-UNEXPECTED-ABEND TO WCMCP-RETURN-CODE
+               MOVE LP-MSG-UNEXPECTED-ABEND
                    TO WCMCP-ERROR-MESSAGE
+080826         MOVE 'OCOMCTRL' TO WERRL-PROGRAM-ID
+080826         MOVE 'AddNewCommissionSplit' TO WERRL-METHOD-NAME
+080826         MOVE WCODER-ID IN WGLOBAL TO WERRL-CODER-ID
+080826         STRING 'CO=' WCMCP-COMPANY-CODE
+080826                ' POL=' WCMCP-POLICY-NUMBER
+080826             DELIMITED BY SIZE INTO WERRL-CONTEXT
+080826         CALL CERRLOG USING WGLOBAL, WERRL-PARAMETERS
            END-TRY.
 
+080826     IF WCMCP-RETURN-CODE = ZERO
+080826         INITIALIZE WSPLG-PARAMETERS
+080826         MOVE WCODER-ID IN WGLOBAL TO WSPLG-CODER-ID
+080826         SET WSPLG-CHANGE-ADD    TO TRUE
+080826         MOVE WCMCP-COMPANY-CODE TO WSPLG-COMPANY-CODE
+080826         MOVE WCMCP-POLICY-NUMBER TO WSPLG-POLICY-NUMBER
+080826         PERFORM VARYING WS-SPLIT-IDX FROM 1 BY 1
+080826             UNTIL WS-SPLIT-IDX > WCMCP-MAX-AGENTS
+080826             MOVE WS-BEFORE-AGENT (WS-SPLIT-IDX)
+080826                             TO WSPLG-AGENT (WS-SPLIT-IDX)
+080826             MOVE WS-BEFORE-COMM-PCNT (WS-SPLIT-IDX)
+080826                         TO WSPLG-BEFORE-COMM-PCNT (WS-SPLIT-IDX)
+080826             MOVE WS-BEFORE-PROD-PCNT (WS-SPLIT-IDX)
+080826                         TO WSPLG-BEFORE-PROD-PCNT (WS-SPLIT-IDX)
+080826             IF WCMCP-ADD-AGENT (WS-SPLIT-IDX) NOT = SPACES
+080826                 MOVE WCMCP-ADD-AGENT (WS-SPLIT-IDX)
+080826                             TO WSPLG-AGENT (WS-SPLIT-IDX)
+080826             END-IF
+080826             MOVE WCMCP-ADD-COMM-PCNT (WS-SPLIT-IDX)
+080826                         TO WSPLG-AFTER-COMM-PCNT (WS-SPLIT-IDX)
+080826             MOVE WCMCP-ADD-PROD-PCNT (WS-SPLIT-IDX)
+080826                         TO WSPLG-AFTER-PROD-PCNT (WS-SPLIT-IDX)
+080826         END-PERFORM
+080826         CALL CSPLTLOG USING WGLOBAL, WSPLG-PARAMETERS
+080826     END-IF.
+
            MOVE WCMCP-RETURN-CODE TO lsReturnCode.
 
            EXIT METHOD.
@@ -206,16 +364,414 @@
                                    WCMCP-PARAMETERS
            CATCH WS-EXCEPTION
                INVOKE LpApp "writeErrorLog" USING WS-EXCEPTION
-               MOVE 8008 TO WCMCP-RETURN-CODE
-               MOVE 'Unexpected Abend in API - see Windows Event Log'
+               MOVE LP-RC-UNEXPECTED-ABEND TO WCMCP-RETURN-CODE
+               MOVE LP-MSG-UNEXPECTED-ABEND
                    TO WCMCP-ERROR-MESSAGE
+080826         MOVE 'OCOMCTRL' TO WERRL-PROGRAM-ID
+080826         MOVE 'RetrieveCommissionSplits' TO WERRL-METHOD-NAME
+080826         MOVE WCODER-ID IN WGLOBAL TO WERRL-CODER-ID
+080826         STRING 'CO=' WCMCP-COMPANY-CODE
+080826                ' POL=' WCMCP-POLICY-NUMBER
+080826             DELIMITED BY SIZE INTO WERRL-CONTEXT
+080826         CALL CERRLOG USING WGLOBAL, WERRL-PARAMETERS
            END-TRY.
 
+080826*    A full page back from PCMCTBOX means older split history may
+080826*    still be sitting past WCMCP-MAX-SPLIT-ENTRIES - tell the
+080826*    caller so it knows to page instead of assuming it saw it all.
+080826     IF WCMCP-OUT-LAST-SPLIT-ENTRY >= WCMCP-MAX-SPLIT-ENTRIES
+080826         SET WCMCP-OUT-MORE-RECORDS-AVAILABLE TO TRUE
+080826     ELSE
+080826         MOVE 'N' TO WCMCP-OUT-MORE-RECORDS-FLAG
+080826     END-IF.
+
            MOVE WCMCP-RETURN-CODE TO lsReturnCode.
 
            EXIT METHOD.
 
        END METHOD RetrieveCommissionSplits.
+
+080826******************************************************************
+080826 METHOD-ID. FindCurrentSplitEntry IS PRIVATE.
+080826*  WCMCP-OUT-SPLIT-TABLE is a time-bounded split history, not
+080826*  "entry 1 is always current" - scans the entries a prior
+080826*  WCMCP-RETRIEVE-SPLITS call on this same instance just filled
+080826*  in for the one whose effective/end date range covers
+080826*  WCMCP-EFFECTIVE-DATE.  An end date of zero means the entry
+080826*  has no end date yet.  Falls back to entry 1 if nothing covers
+080826*  the date, so a caller that never set an effective date still
+080826*  gets the newest entry, matching the old hardcoded behavior.
+080826******************************************************************
+080826 DATA DIVISION.
+080826 WORKING-STORAGE SECTION.
+080826 01  WS-FIND-SPLIT-IDX           PIC S9(09) COMP-5.
+
+080826 LINKAGE SECTION.
+080826 01  lsSplitEntry                PIC S9(09) COMP-5.
+
+080826******************************************************************
+080826 PROCEDURE DIVISION RETURNING lsSplitEntry.
+080826******************************************************************
+
+080826     MOVE 1 TO lsSplitEntry.
+080826     PERFORM VARYING WS-FIND-SPLIT-IDX FROM 1 BY 1
+080826         UNTIL WS-FIND-SPLIT-IDX > WCMCP-OUT-LAST-SPLIT-ENTRY
+080826         OR WS-FIND-SPLIT-IDX > WCMCP-MAX-SPLIT-ENTRIES
+080826         IF WCMCP-OUT-EFFECTIVE-DATE (WS-FIND-SPLIT-IDX)
+080826                 NOT > WCMCP-EFFECTIVE-DATE
+080826             AND (WCMCP-OUT-END-DATE (WS-FIND-SPLIT-IDX) = ZERO
+080826                 OR WCMCP-OUT-END-DATE (WS-FIND-SPLIT-IDX)
+080826                     NOT < WCMCP-EFFECTIVE-DATE)
+080826             MOVE WS-FIND-SPLIT-IDX TO lsSplitEntry
+080826             EXIT PERFORM
+080826         END-IF
+080826     END-PERFORM.
+
+080826     EXIT METHOD.
+080826 END METHOD FindCurrentSplitEntry.
+
+080826******************************************************************
+080826 METHOD-ID. SimulateCommissionSplit.
+080826*  Dry-run of AddNewCommissionSplit - runs the same PCMCTBOX split
+080826*  logic against the WCMCP-ADD-* rows already loaded and returns
+080826*  the resulting WCMCP-OUT-* figures, but PCMCTBOX is told this is
+080826*  a simulation so nothing is actually posted.
+080826******************************************************************
+080826 DATA DIVISION.
+080826 WORKING-STORAGE SECTION.
+080826 01  WS-SPLIT-IDX                PIC S9(04) COMP-5.
+080826 01  WS-COMM-PCNT-TOTAL          USAGE COMP-2.
+080826
+080826 LINKAGE SECTION.
+080826 01  lsReturnCode                PIC S9(09) USAGE COMP-5.
+080826
+080826******************************************************************
+080826 PROCEDURE DIVISION RETURNING lsReturnCode.
+080826******************************************************************
+080826
+080826     MOVE ZERO TO WS-COMM-PCNT-TOTAL.
+080826     PERFORM VARYING WS-SPLIT-IDX FROM 1 BY 1
+080826         UNTIL WS-SPLIT-IDX > WCMCP-MAX-AGENTS
+080826         IF WCMCP-ADD-AGENT (WS-SPLIT-IDX) NOT = SPACES
+080826             ADD WCMCP-ADD-COMM-PCNT (WS-SPLIT-IDX)
+080826                                     TO WS-COMM-PCNT-TOTAL
+080826         END-IF
+080826     END-PERFORM.
+080826
+080826*    Binary floating point summation of decimal percentages does
+080826*    not guarantee an exact 100 even for a valid split (e.g.
+080826*    33.33+33.33+33.34), so compare with a small tolerance
+080826*    instead of exact equality.
+080826     IF FUNCTION ABS (WS-COMM-PCNT-TOTAL - 100) > 0.005
+080826         MOVE LP-RC-SPLIT-TOTAL-INVALID TO WCMCP-RETURN-CODE
+080826         MOVE LP-MSG-SPLIT-TOTAL-INVALID
+080826             TO WCMCP-ERROR-MESSAGE
+080826         MOVE WCMCP-RETURN-CODE TO lsReturnCode
+080826         EXIT METHOD
+080826     END-IF.
+080826
+080826     SET WCMCP-SIMULATE-SPLIT TO TRUE.
+080826
+080826     TRY
+080826         CALL PCMCTBOX USING WGLOBAL
+080826                             WCMCP-PARAMETERS
+080826     CATCH WS-EXCEPTION
+080826         INVOKE LpApp "writeErrorLog" USING WS-EXCEPTION
+080826         MOVE LP-RC-UNEXPECTED-ABEND TO WCMCP-RETURN-CODE
+080826         MOVE LP-MSG-UNEXPECTED-ABEND
+080826             TO WCMCP-ERROR-MESSAGE
+080826         MOVE 'OCOMCTRL' TO WERRL-PROGRAM-ID
+080826         MOVE 'SimulateCommissionSplit' TO WERRL-METHOD-NAME
+080826         MOVE WCODER-ID IN WGLOBAL TO WERRL-CODER-ID
+080826         STRING 'CO=' WCMCP-COMPANY-CODE
+080826                ' POL=' WCMCP-POLICY-NUMBER
+080826             DELIMITED BY SIZE INTO WERRL-CONTEXT
+080826         CALL CERRLOG USING WGLOBAL, WERRL-PARAMETERS
+080826     END-TRY.
+080826
+080826     MOVE WCMCP-RETURN-CODE TO lsReturnCode.
+080826
+080826     EXIT METHOD.
+080826
+080826 END METHOD SimulateCommissionSplit.
+
+080826******************************************************************
+080826 METHOD-ID. UpdateAgentSplitRow.
+080826*  Updates a single indexed agent row on an existing split in
+080826*  place - caller loads the one row via the existing setAddAgent/
+080826*  setAddCommPcnt/setAddProdPcnt/etc setters, then calls this to
+080826*  tell PCMCTBOX to apply just that row rather than rebuilding
+080826*  and resending the whole WCMCP-ADD-AGENT-TABLE.
+080826******************************************************************
+080826 DATA DIVISION.
+080826 WORKING-STORAGE SECTION.
+080826 01  WS-BEFORE-AGENT             PIC X(12).
+080826 01  WS-BEFORE-COMM-PCNT         USAGE COMP-2.
+080826 01  WS-BEFORE-PROD-PCNT         USAGE COMP-2.
+080826 01  WS-SPLIT-IDX                PIC S9(04) COMP-5.
+080826 01  WS-COMM-PCNT-TOTAL          USAGE COMP-2.
+080826 01  WS-CURRENT-SPLIT-ENTRY      PIC S9(09) COMP-5.
+080826
+080826 LINKAGE SECTION.
+080826 01  lsIndex                     PIC S9(09) COMP-5.
+080826 01  lsReturnCode                PIC S9(09) USAGE COMP-5.
+080826
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsReturnCode.
+080826******************************************************************
+080826
+080826*    Capture this one agent's row as it stands today, before it's
+080826*    overlaid, so the audit log can show a before/after.  If the
+080826*    refresh itself failed, WCMCP-OUT-* still holds whatever this
+080826*    instance last retrieved (or nothing at all) - fail here
+080826*    rather than logging a stale or garbage before-snapshot.
+080826     SET WCMCP-RETRIEVE-SPLITS TO TRUE.
+080826     TRY
+080826         CALL PCMCTBOX USING WGLOBAL
+080826                             WCMCP-PARAMETERS
+080826     CATCH WS-EXCEPTION
+080826         INVOKE LpApp "writeErrorLog" USING WS-EXCEPTION
+080826         MOVE LP-RC-UNEXPECTED-ABEND TO WCMCP-RETURN-CODE
+080826         MOVE LP-MSG-UNEXPECTED-ABEND
+080826             TO WCMCP-ERROR-MESSAGE
+080826         MOVE 'OCOMCTRL' TO WERRL-PROGRAM-ID
+080826         MOVE 'UpdateAgentSplitRow' TO WERRL-METHOD-NAME
+080826         MOVE WCODER-ID IN WGLOBAL TO WERRL-CODER-ID
+080826         STRING 'CO=' WCMCP-COMPANY-CODE
+080826                ' POL=' WCMCP-POLICY-NUMBER
+080826             DELIMITED BY SIZE INTO WERRL-CONTEXT
+080826         CALL CERRLOG USING WGLOBAL, WERRL-PARAMETERS
+080826     END-TRY.
+
+080826     IF WCMCP-RETURN-CODE NOT = ZERO
+080826         MOVE WCMCP-RETURN-CODE TO lsReturnCode
+080826         EXIT METHOD
+080826     END-IF.
+
+080826     INVOKE Self "FindCurrentSplitEntry"
+080826                             RETURNING WS-CURRENT-SPLIT-ENTRY.
+080826     MOVE WCMCP-OUT-AGENT (WS-CURRENT-SPLIT-ENTRY, lsIndex)
+080826                                             TO WS-BEFORE-AGENT.
+080826     MOVE WCMCP-OUT-COMM-PCNT (WS-CURRENT-SPLIT-ENTRY, lsIndex)
+080826                                         TO WS-BEFORE-COMM-PCNT.
+080826     MOVE WCMCP-OUT-PROD-PCNT (WS-CURRENT-SPLIT-ENTRY, lsIndex)
+080826                                         TO WS-BEFORE-PROD-PCNT.
+080826
+080826*    Re-sum the split with this row's new percentage substituted
+080826*    in for its old one, and refuse the update if the result no
+080826*    longer totals 100 - the same tolerance check
+080826*    AddNewCommissionSplit already applies on add, now also
+080826*    covering the one-row-at-a-time update path.
+080826     MOVE ZERO TO WS-COMM-PCNT-TOTAL.
+080826     PERFORM VARYING WS-SPLIT-IDX FROM 1 BY 1
+080826         UNTIL WS-SPLIT-IDX > WCMCP-MAX-AGENTS
+080826         IF WS-SPLIT-IDX = lsIndex
+080826             IF WCMCP-ADD-AGENT (lsIndex) NOT = SPACES
+080826                 ADD WCMCP-ADD-COMM-PCNT (lsIndex)
+080826                                         TO WS-COMM-PCNT-TOTAL
+080826             END-IF
+080826         ELSE
+080826             IF WCMCP-OUT-AGENT
+080826                     (WS-CURRENT-SPLIT-ENTRY, WS-SPLIT-IDX)
+080826                                                     NOT = SPACES
+080826                 ADD WCMCP-OUT-COMM-PCNT
+080826                         (WS-CURRENT-SPLIT-ENTRY, WS-SPLIT-IDX)
+080826                                         TO WS-COMM-PCNT-TOTAL
+080826             END-IF
+080826         END-IF
+080826     END-PERFORM.
+
+080826     IF FUNCTION ABS (WS-COMM-PCNT-TOTAL - 100) > 0.005
+080826         MOVE LP-RC-SPLIT-TOTAL-INVALID TO WCMCP-RETURN-CODE
+080826         MOVE LP-MSG-SPLIT-TOTAL-INVALID
+080826             TO WCMCP-ERROR-MESSAGE
+080826         MOVE WCMCP-RETURN-CODE TO lsReturnCode
+080826         EXIT METHOD
+080826     END-IF.
+080826
+080826     MOVE lsIndex TO WCMCP-UPDATE-AGENT-INDEX.
+080826     SET WCMCP-UPDATE-AGENT-ROW TO TRUE.
+080826
+080826     TRY
+080826         CALL PCMCTBOX USING WGLOBAL
+080826                             WCMCP-PARAMETERS
+080826     CATCH WS-EXCEPTION
+080826         INVOKE LpApp "writeErrorLog" USING WS-EXCEPTION
+080826         MOVE LP-RC-UNEXPECTED-ABEND TO WCMCP-RETURN-CODE
+080826         MOVE LP-MSG-UNEXPECTED-ABEND
+080826             TO WCMCP-ERROR-MESSAGE
+080826         MOVE 'OCOMCTRL' TO WERRL-PROGRAM-ID
+080826         MOVE 'UpdateAgentSplitRow' TO WERRL-METHOD-NAME
+080826         MOVE WCODER-ID IN WGLOBAL TO WERRL-CODER-ID
+080826         STRING 'CO=' WCMCP-COMPANY-CODE
+080826                ' POL=' WCMCP-POLICY-NUMBER
+080826             DELIMITED BY SIZE INTO WERRL-CONTEXT
+080826         CALL CERRLOG USING WGLOBAL, WERRL-PARAMETERS
+080826     END-TRY.
+080826
+080826     IF WCMCP-RETURN-CODE = ZERO
+080826         INITIALIZE WSPLG-PARAMETERS
+080826         MOVE WCODER-ID IN WGLOBAL   TO WSPLG-CODER-ID
+080826         SET WSPLG-CHANGE-UPDATE-ROW TO TRUE
+080826         MOVE WCMCP-COMPANY-CODE     TO WSPLG-COMPANY-CODE
+080826         MOVE WCMCP-POLICY-NUMBER    TO WSPLG-POLICY-NUMBER
+080826         MOVE WS-BEFORE-AGENT        TO WSPLG-AGENT (lsIndex)
+080826         MOVE WS-BEFORE-COMM-PCNT
+080826                         TO WSPLG-BEFORE-COMM-PCNT (lsIndex)
+080826         MOVE WS-BEFORE-PROD-PCNT
+080826                         TO WSPLG-BEFORE-PROD-PCNT (lsIndex)
+080826         MOVE WCMCP-ADD-AGENT (lsIndex)
+080826                         TO WSPLG-AGENT (lsIndex)
+080826         MOVE WCMCP-ADD-COMM-PCNT (lsIndex)
+080826                         TO WSPLG-AFTER-COMM-PCNT (lsIndex)
+080826         MOVE WCMCP-ADD-PROD-PCNT (lsIndex)
+080826                         TO WSPLG-AFTER-PROD-PCNT (lsIndex)
+080826         CALL CSPLTLOG USING WGLOBAL, WSPLG-PARAMETERS
+080826     END-IF.
+080826
+080826     MOVE WCMCP-RETURN-CODE TO lsReturnCode.
+080826
+080826     EXIT METHOD.
+080826
+080826 END METHOD UpdateAgentSplitRow.
+
+080826******************************************************************
+080826 METHOD-ID. EndAgentSplit.
+080826*  Formally ends one agent's commission participation on a policy
+080826*  as of lsEndDate, as its own distinct auditable action, instead
+080826*  of the caller rebuilding the whole split array without that
+080826*  agent's row through AddNewCommissionSplit.
+080826******************************************************************
+080826 DATA DIVISION.
+080826 WORKING-STORAGE SECTION.
+080826 01  WS-BEFORE-AGENT             PIC X(12).
+080826 01  WS-BEFORE-COMM-PCNT         USAGE COMP-2.
+080826 01  WS-BEFORE-PROD-PCNT         USAGE COMP-2.
+080826 01  WS-SPLIT-IDX                PIC S9(04) COMP-5.
+080826 01  WS-COMM-PCNT-TOTAL          USAGE COMP-2.
+080826 01  WS-CURRENT-SPLIT-ENTRY      PIC S9(09) COMP-5.
+080826
+080826 LINKAGE SECTION.
+080826 01  lsIndex                     PIC S9(09) COMP-5.
+080826 01  lsEndDate                   PIC S9(09) COMP-5.
+080826 01  lsReturnCode                PIC S9(09) USAGE COMP-5.
+080826
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    BY VALUE lsEndDate
+080826                    RETURNING lsReturnCode.
+080826******************************************************************
+080826
+080826*    If the refresh itself failed, WCMCP-OUT-* still holds
+080826*    whatever this instance last retrieved (or nothing at all) -
+080826*    fail here rather than running FindCurrentSplitEntry and the
+080826*    100% total check against stale or garbage data, the same
+080826*    guard UpdateAgentSplitRow applies after its own refresh.
+080826     SET WCMCP-RETRIEVE-SPLITS TO TRUE.
+080826     TRY
+080826         CALL PCMCTBOX USING WGLOBAL
+080826                             WCMCP-PARAMETERS
+080826     CATCH WS-EXCEPTION
+080826         INVOKE LpApp "writeErrorLog" USING WS-EXCEPTION
+080826         MOVE LP-RC-UNEXPECTED-ABEND TO WCMCP-RETURN-CODE
+080826         MOVE LP-MSG-UNEXPECTED-ABEND
+080826             TO WCMCP-ERROR-MESSAGE
+080826         MOVE 'OCOMCTRL' TO WERRL-PROGRAM-ID
+080826         MOVE 'EndAgentSplit' TO WERRL-METHOD-NAME
+080826         MOVE WCODER-ID IN WGLOBAL TO WERRL-CODER-ID
+080826         STRING 'CO=' WCMCP-COMPANY-CODE
+080826                ' POL=' WCMCP-POLICY-NUMBER
+080826             DELIMITED BY SIZE INTO WERRL-CONTEXT
+080826         CALL CERRLOG USING WGLOBAL, WERRL-PARAMETERS
+080826     END-TRY.
+080826
+080826     IF WCMCP-RETURN-CODE NOT = ZERO
+080826         MOVE WCMCP-RETURN-CODE TO lsReturnCode
+080826         EXIT METHOD
+080826     END-IF.
+080826
+080826     INVOKE Self "FindCurrentSplitEntry"
+080826                             RETURNING WS-CURRENT-SPLIT-ENTRY.
+080826     MOVE WCMCP-OUT-AGENT (WS-CURRENT-SPLIT-ENTRY, lsIndex)
+080826                                             TO WS-BEFORE-AGENT.
+080826     MOVE WCMCP-OUT-COMM-PCNT (WS-CURRENT-SPLIT-ENTRY, lsIndex)
+080826                                         TO WS-BEFORE-COMM-PCNT.
+080826     MOVE WCMCP-OUT-PROD-PCNT (WS-CURRENT-SPLIT-ENTRY, lsIndex)
+080826                                         TO WS-BEFORE-PROD-PCNT.
+
+080826*    Ending this agent's row drops it out of the split entirely -
+080826*    re-sum what's left and refuse the end if the remaining
+080826*    agents don't already total 100 on their own, the same
+080826*    tolerance check AddNewCommissionSplit/UpdateAgentSplitRow
+080826*    apply.  A caller who wants to end one agent and hand their
+080826*    percentage to another agent needs to raise the other
+080826*    agent's row (UpdateAgentSplitRow) first.
+080826     MOVE ZERO TO WS-COMM-PCNT-TOTAL.
+080826     PERFORM VARYING WS-SPLIT-IDX FROM 1 BY 1
+080826         UNTIL WS-SPLIT-IDX > WCMCP-MAX-AGENTS
+080826         IF WS-SPLIT-IDX NOT = lsIndex
+080826             IF WCMCP-OUT-AGENT
+080826                     (WS-CURRENT-SPLIT-ENTRY, WS-SPLIT-IDX)
+080826                                                     NOT = SPACES
+080826                 ADD WCMCP-OUT-COMM-PCNT
+080826                         (WS-CURRENT-SPLIT-ENTRY, WS-SPLIT-IDX)
+080826                                         TO WS-COMM-PCNT-TOTAL
+080826             END-IF
+080826         END-IF
+080826     END-PERFORM.
+
+080826     IF FUNCTION ABS (WS-COMM-PCNT-TOTAL - 100) > 0.005
+080826         MOVE LP-RC-SPLIT-TOTAL-INVALID TO WCMCP-RETURN-CODE
+080826         MOVE LP-MSG-SPLIT-TOTAL-INVALID
+080826             TO WCMCP-ERROR-MESSAGE
+080826         MOVE WCMCP-RETURN-CODE TO lsReturnCode
+080826         EXIT METHOD
+080826     END-IF.
+
+080826     MOVE lsIndex   TO WCMCP-UPDATE-AGENT-INDEX.
+080826     MOVE lsEndDate TO WCMCP-END-SPLIT-DATE.
+080826     SET WCMCP-END-SPLIT TO TRUE.
+
+080826     TRY
+080826         CALL PCMCTBOX USING WGLOBAL
+080826                             WCMCP-PARAMETERS
+080826     CATCH WS-EXCEPTION
+080826         INVOKE LpApp "writeErrorLog" USING WS-EXCEPTION
+080826         MOVE LP-RC-UNEXPECTED-ABEND TO WCMCP-RETURN-CODE
+080826         MOVE LP-MSG-UNEXPECTED-ABEND
+080826             TO WCMCP-ERROR-MESSAGE
+080826         MOVE 'OCOMCTRL' TO WERRL-PROGRAM-ID
+080826         MOVE 'EndAgentSplit' TO WERRL-METHOD-NAME
+080826         MOVE WCODER-ID IN WGLOBAL TO WERRL-CODER-ID
+080826         STRING 'CO=' WCMCP-COMPANY-CODE
+080826                ' POL=' WCMCP-POLICY-NUMBER
+080826             DELIMITED BY SIZE INTO WERRL-CONTEXT
+080826         CALL CERRLOG USING WGLOBAL, WERRL-PARAMETERS
+080826     END-TRY.
+
+080826     IF WCMCP-RETURN-CODE = ZERO
+080826         INITIALIZE WSPLG-PARAMETERS
+080826         MOVE WCODER-ID IN WGLOBAL TO WSPLG-CODER-ID
+080826         SET WSPLG-CHANGE-END-SPLIT TO TRUE
+080826         MOVE WCMCP-COMPANY-CODE   TO WSPLG-COMPANY-CODE
+080826         MOVE WCMCP-POLICY-NUMBER  TO WSPLG-POLICY-NUMBER
+080826         MOVE WS-BEFORE-AGENT      TO WSPLG-AGENT (lsIndex)
+080826         MOVE WS-BEFORE-COMM-PCNT
+080826                         TO WSPLG-BEFORE-COMM-PCNT (lsIndex)
+080826         MOVE WS-BEFORE-PROD-PCNT
+080826                         TO WSPLG-BEFORE-PROD-PCNT (lsIndex)
+080826         MOVE ZERO TO WSPLG-AFTER-COMM-PCNT (lsIndex)
+080826         MOVE ZERO TO WSPLG-AFTER-PROD-PCNT (lsIndex)
+080826         CALL CSPLTLOG USING WGLOBAL, WSPLG-PARAMETERS
+080826     END-IF.
+
+080826     MOVE WCMCP-RETURN-CODE TO lsReturnCode.
+
+080826     EXIT METHOD.
+
+080826 END METHOD EndAgentSplit.
+
       ******************************************************************
       *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
       ******************************************************************
@@ -298,6 +854,25 @@
        END METHOD setSplitControl.
       **************************************************************************
 
+080826******************************************************************
+080826 METHOD-ID. setRetrieveStartEntry.
+080826*  Sets the split entry to page from on the next Retrieve-
+080826*  CommissionSplits call - pass getOutLastSplitEntry back in here
+080826*  once getOutMoreRecordsAvailable comes back true to fetch the
+080826*  next page instead of re-reading the same first page.
+080826******************************************************************
+080826 DATA DIVISION.
+080826 WORKING-STORAGE SECTION.
+080826 LINKAGE SECTION.
+080826 01  lsRetrieveStartEntry       PIC S9(09) COMP-5.
+080826 PROCEDURE DIVISION USING BY VALUE lsRetrieveStartEntry.
+080826
+080826     MOVE lsRetrieveStartEntry TO WCMCP-RETRIEVE-START-ENTRY.
+080826
+080826     EXIT METHOD.
+080826 END METHOD setRetrieveStartEntry.
+      **************************************************************************
+
        METHOD-ID. setIssueDate.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -764,6 +1339,24 @@
 
       **************************************************************************
 
+080826******************************************************************
+080826 METHOD-ID. getOutMoreRecordsAvailable.
+080826*  'Y' if the last RetrieveCommissionSplits page came back full -
+080826*  older split history may still exist past what was returned.
+080826******************************************************************
+080826 DATA DIVISION.
+080826 WORKING-STORAGE SECTION.
+080826 LINKAGE SECTION.
+080826 01  lsOutMoreRecordsAvailable  OBJECT REFERENCE CLASS-STRING.
+080826 PROCEDURE DIVISION RETURNING lsOutMoreRecordsAvailable.
+080826
+080826     SET lsOutMoreRecordsAvailable TO WCMCP-OUT-MORE-RECORDS-FLAG.
+080826
+080826     EXIT METHOD.
+080826 END METHOD getOutMoreRecordsAvailable.
+
+      **************************************************************************
+
        METHOD-ID. getOutSplitControl.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
