@@ -81,6 +81,7 @@
 092308     05  PGETASCI               PIC X(08) VALUE 'PGETASCI'.
 092308     05  PGETMESG               PIC X(08) VALUE 'PGETMESG'.
 092308     05  PUPDTDVR               PIC X(08) VALUE 'PUPDTDVR'.
+080826     05  CERRLOG                PIC X(08) VALUE 'CERRLOG'.
 
        COPY WGLOBCPY.
        COPY WGLBXCPY.
@@ -91,6 +92,8 @@
 080108 COPY WGLB2CPY.
 080108 COPY WSIZECPY.
 080108 COPY WUPDTCPY.
+080826 COPY WERRLCPY.
+080826 COPY WRETNCPY.
 
 080108*If the following changes, change PSETCNCT also.
 080108 01  WS-PRIOR-RECORD-INFO.
@@ -124,6 +127,82 @@
 
        01  SAVE-FUNCTION       PIC 9(04).
 
+080826*Optimistic concurrency - record version stamps.  One entry per
+080826*record actually read, keyed by file number AND the key buffer
+080826*used to fetch it (not by file number alone - two different
+080826*records in the same file used to collide in a single per-file
+080826*slot).  An update now checks the caller's expected stamp (set
+080826*via setExpectedRecordVersion, taken from a prior read of this
+080826*exact record) against this table and is rejected with a clear
+080826*LpErrorMessage on a mismatch, or when this instance has no
+080826*tracked read for that record at all - failing closed instead of
+080826*silently letting the update through just because nothing local
+080826*happened to be recorded yet.  Table is small and bounded; once
+080826*full, the oldest tracked record is evicted round-robin to make
+080826*room rather than dropping new reads on the floor.
+080826*Limitation: this can only see reads/updates made through this
+080826*object instance.  It cannot detect a conflicting update made by
+080826*a second user through a separate OFILEBTV instance/session,
+080826*since nothing in the underlying data files carries a durable,
+080826*record-level version - that would need a persistent version
+080826*store, which no file here has today.
+080826 78  LP-MAX-TRACKED-RECORDS          VALUE 20.
+080826 01  WS-RECORD-STAMP-COUNT       PIC S9(09) COMP-5 VALUE ZERO.
+080826 01  WS-RECORD-STAMP-TABLE OCCURS LP-MAX-TRACKED-RECORDS TIMES.
+080826     05  WS-RECSTAMP-FILE-NUMBER     PIC S9(04) COMP-5.
+080826     05  WS-RECSTAMP-KEY             PIC X(80).
+080826     05  WS-RECSTAMP-DATE            PIC 9(08).
+080826     05  WS-RECSTAMP-TIME            PIC 9(08).
+
+080826 01  LpExpectedRecordDate        PIC 9(08) VALUE ZERO.
+080826 01  LpExpectedRecordTime        PIC 9(08) VALUE ZERO.
+
+080826*Bulk file-number resolution - a caller queues the file names it
+080826*needs up front via addResolveFileName, then ResolveFileNumbers
+080826*drives CallPFILE once per queued name (still one round trip per
+080826*file under the covers, since that's what PFILEBTV supports) and
+080826*leaves the numbers/lengths here for indexed getters, instead of
+080826*the caller making a separate FindFileNumber call per file.
+080826 78  LP-MAX-RESOLVE-NAMES            VALUE 50.
+080826 01  WS-RESOLVE-COUNT            PIC S9(09) COMP-5 VALUE ZERO.
+080826 01  WS-RESOLVE-TABLE OCCURS LP-MAX-RESOLVE-NAMES TIMES.
+080826     05  WS-RESOLVE-NAME             PIC X(08).
+080826     05  WS-RESOLVE-NUMBER           PIC S9(04) COMP-5.
+080826     05  WS-RESOLVE-LENGTH           PIC S9(04) COMP-5.
+
+080826*Number of composite-key segments actually defined for a given
+080826*file, keyed off DATA-FILE-NUMBER - lets getKeyBuffer/setKeyBuffer
+080826*range-check against how many segments the file really has
+080826*(via setKeySegmentCount) instead of the old hardcoded 7. Files
+080826*that never call setKeySegmentCount keep the legacy 7-segment
+080826*limit.
+080826 01  WS-KEY-SEGMENT-COUNT OCCURS WGLB2-LP-TBL TIMES
+080826                             PIC S9(04) COMP-5 VALUE 7.
+
+080826*Multi-file transaction wrapper. PUPDTDVR commits synchronously,
+080826*one record at a time - there is no native multi-file commit or
+080826*rollback in the underlying Btrieve driver. BeginTransaction/
+080826*CommitTransaction/RollbackTransaction give a caller an
+080826*application-level undo log instead: every WBTRV-UPDATE issued
+080826*while a transaction is open captures its pre-update record image
+080826*here first, and RollbackTransaction replays those images back
+080826*through the same update path (in reverse order) to back out
+080826*everything applied so far, repositioning to each record's own
+080826*key first since a rollback can span more than one distinct
+080826*record. Limitation: this cannot undo an insert or delete - it
+080826*only covers the WBTRV-UPDATE case, since that is the only
+080826*operation ExecFunction lets a caller undo a prior record's data
+080826*for.
+080826 78  LP-MAX-TXN-UPDATES              VALUE 20.
+080826 01  WS-IN-TRANSACTION           PIC X(01) VALUE 'N'.
+080826     88  WS-TRANSACTION-ACTIVE           VALUE 'Y'.
+080826 01  WS-TXN-COUNT                PIC S9(09) COMP-5 VALUE ZERO.
+080826 01  WS-TXN-UNDO-TABLE OCCURS LP-MAX-TXN-UPDATES TIMES.
+080826     05  WS-TXN-FILE-NUMBER          PIC S9(04) COMP-5.
+080826     05  WS-TXN-KEY-NUMBER           PIC S9(04) COMP-5.
+080826     05  WS-TXN-KEY                  PIC X(80).
+080826     05  WS-TXN-PRIOR-RECORD         PIC X(WGLB2-DA-LEN2).
+
       ******************************************************************
       * Object Properties
       ******************************************************************
@@ -133,6 +212,8 @@
 
        01  LpApp                      USAGE OBJECT REFERENCE OAPPLICA.
 021709 01  WS-EXCEPTION        OBJECT REFERENCE CLASS-EXCEPTION.
+080826 01  WS-OWNS-SESSION-FLAG       PIC X(01) VALUE 'Y'.
+080826     88  WS-OWNS-SESSION                VALUE 'Y'.
 
       ******************************************************************
        PROCEDURE DIVISION.
@@ -183,20 +264,95 @@
                MOVE SPACES TO LpErrorMessage.
 
 080108*Build record offset table from record size info.
-080108     PERFORM VARYING WS-INDX FROM 1 BY 1
-080108         UNTIL WS-INDX GREATER THAN WGLB2-LP-TBL
-080108         MOVE WS-OFFSET          TO WS-OFFSET-NUM (WS-INDX)
-080108         ADD FILE-LENGTH (WS-INDX)
-080108                                 TO WS-OFFSET
-080108     END-PERFORM.
+080826     INVOKE Self "BuildOffsetTable".
 
        END METHOD NEW.
 
       ******************************************************************�
+080826 METHOD-ID. NEWWITHSESSION.
+080826*  Alternate constructor - takes an already-authenticated session
+080826*  (obtained from another API object's getSessionGlobal) instead
+080826*  of calling Login again, so a business transaction touching
+080826*  OCOMCTRL/OLONQUOT/OFILEBTV in the same call pays Login/Logout
+080826*  overhead once instead of once per object.  OO COBOL resolves
+080826*  methods by name only, not by parameter type, so this is a
+080826*  separate, distinctly-named constructor rather than an
+080826*  overload of NEW above.  Dispose on an object built this way
+080826*  does NOT log out the shared session - only the object that
+080826*  actually logged in owns it and should dispose it.
+080826******************************************************************
+080826 DATA DIVISION.
+080826******************************************************************
+
+080826 WORKING-STORAGE SECTION.
+
+080826******************************************************************
+080826 LINKAGE SECTION.
+080826 01  lsApp                USAGE OBJECT REFERENCE OAPPLICA.
+080826 COPY WGLOBCPY REPLACING ==WGLOBAL== BY ==lsSessionGlobal==.
+
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsApp,
+080826                    BY REFERENCE lsSessionGlobal.
+080826******************************************************************
+
+080826     SET LpApp TO lsApp.
+080826     MOVE lsSessionGlobal TO WGLOBAL.
+080826     MOVE 'N' TO WS-OWNS-SESSION-FLAG.
+080826     MOVE ZERO TO LpReturnCode.
+080826     MOVE SPACES TO LpErrorMessage.
+
+080826     INVOKE Self "BuildOffsetTable".
+
+080826 END METHOD NEWWITHSESSION.
+
+      ******************************************************************�
+080826 METHOD-ID. BuildOffsetTable IS PRIVATE.
+080826*  Record offset table build, factored out of NEW so both the
+080826*  Login-and-construct NEW and the NEWWITHSESSION constructor
+080826*  run it.
+080826******************************************************************
+080826 DATA DIVISION.
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 PROCEDURE DIVISION.
+080826******************************************************************
+
+080826     PERFORM VARYING WS-INDX FROM 1 BY 1
+080826         UNTIL WS-INDX GREATER THAN WGLB2-LP-TBL
+080826         MOVE WS-OFFSET          TO WS-OFFSET-NUM (WS-INDX)
+080826         ADD FILE-LENGTH (WS-INDX)
+080826                                 TO WS-OFFSET
+080826     END-PERFORM.
+
+080826     EXIT METHOD.
+080826 END METHOD BuildOffsetTable.
+
+      ******************************************************************�
+080826 METHOD-ID. getSessionGlobal.
+080826*  Hands this object's already-authenticated session to another
+080826*  API object's NEWWITHSESSION constructor.
+080826******************************************************************
+080826 DATA DIVISION.
+080826 WORKING-STORAGE SECTION.
+080826 LINKAGE SECTION.
+080826 COPY WGLOBCPY REPLACING ==WGLOBAL== BY ==lsSessionGlobal==.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY REFERENCE lsSessionGlobal.
+080826******************************************************************
+
+080826     MOVE WGLOBAL TO lsSessionGlobal.
+
+080826     EXIT METHOD.
+080826 END METHOD getSessionGlobal.
+
+      ******************************************************************�
        METHOD-ID. Dispose.
-      *  Dispose will free any resources, for now just the Coder ID. 
-      *  It will act as a destructor, but must be explictly called. 
-      ******************************************************************� 
+      *  Dispose will free any resources, for now just the Coder ID.
+      *  It will act as a destructor, but must be explictly called.
+080826*  Only logs out when this object owns the session (was
+080826*  constructed with the Login-and-construct NEW overload).
+      ******************************************************************�
       ******************************************************************�
        DATA DIVISION.
       ******************************************************************
@@ -212,15 +368,20 @@
       ******************************************************************
        PROCEDURE DIVISION.
       ******************************************************************
-           MOVE WGLOBAL TO WGLOBX.
-           INVOKE LpApp "Logout" USING WGLOBX
-                                       wsErrorMessage
-                                 RETURNING  wsReturnCode
-           MOVE WGLOBX TO WGLOBAL.
-           IF wsReturnCode NOT = ZERO
-               MOVE wsErrorMessage to LpErrorMessage
-           ELSE
-               MOVE SPACES TO LpErrorMessage.
+080826     IF WS-OWNS-SESSION
+               MOVE WGLOBAL TO WGLOBX
+               INVOKE LpApp "Logout" USING WGLOBX
+                                           wsErrorMessage
+                                     RETURNING  wsReturnCode
+               MOVE WGLOBX TO WGLOBAL
+               IF wsReturnCode NOT = ZERO
+                   MOVE wsErrorMessage to LpErrorMessage
+               ELSE
+                   MOVE SPACES TO LpErrorMessage
+               END-IF
+080826     ELSE
+080826         MOVE SPACES TO LpErrorMessage
+080826     END-IF.
 
 092308*     CALL JMPCINT3.
 
@@ -235,6 +396,13 @@
       ******************************************************************
        WORKING-STORAGE SECTION.
 
+080826 01  WS-VERSION-CONFLICT         PIC X(01) VALUE 'N'.
+080826     88  WS-VERSION-CONFLICT-FOUND       VALUE 'Y'.
+080826 01  WS-CURRENT-KEY              PIC X(80).
+080826 01  WS-STAMP-IDX                PIC S9(09) COMP-5.
+080826 01  WS-STAMP-FOUND-IDX          PIC S9(09) COMP-5 VALUE ZERO.
+080826 01  WS-FILE-NUMBER-DISP         PIC S9(04).
+
       ******************************************************************
        LINKAGE SECTION.
 
@@ -271,13 +439,60 @@
                        TO WFUNC-PASSED-KEY (WAPPL-KEY-NUMBER + 1).
 
 021709     TRY
+080826         MOVE 'N' TO WS-VERSION-CONFLICT
+080826*        For an update this is still whatever key the prior GET
+080826*        in this session left in the buffer, which is exactly
+080826*        the record about to be updated - good enough for the
+080826*        conflict lookup below.  It gets refreshed from Btrieve's
+080826*        own answer further down once this call completes, for
+080826*        recording into the stamp table.
+080826         MOVE WFUNC-PASSED-KEY (WAPPL-KEY-NUMBER + 1)
+080826             TO WS-CURRENT-KEY
+080826         MOVE ZERO TO WS-STAMP-FOUND-IDX
+080826         PERFORM VARYING WS-STAMP-IDX FROM 1 BY 1
+080826                 UNTIL WS-STAMP-IDX > WS-RECORD-STAMP-COUNT
+080826                    OR WS-STAMP-IDX > LP-MAX-TRACKED-RECORDS
+080826             IF WS-RECSTAMP-FILE-NUMBER (WS-STAMP-IDX)
+080826                     = DATA-FILE-NUMBER
+080826             AND WS-RECSTAMP-KEY (WS-STAMP-IDX) = WS-CURRENT-KEY
+080826                 MOVE WS-STAMP-IDX TO WS-STAMP-FOUND-IDX
+080826             END-IF
+080826         END-PERFORM
+
+080826         IF WAPPL-FUNCTION = WBTRV-UPDATE
+080826         AND NOT (LpExpectedRecordDate = ZERO
+080826                  AND LpExpectedRecordTime = ZERO)
+080826             IF WS-STAMP-FOUND-IDX = ZERO
+080826*                Caller expects a specific version but this
+080826*                instance never tracked a read for this exact
+080826*                record - fail closed rather than let the update
+080826*                through unverified.
+080826                 SET WS-VERSION-CONFLICT-FOUND TO TRUE
+080826             ELSE
+080826                 IF LpExpectedRecordDate NOT =
+080826                          WS-RECSTAMP-DATE (WS-STAMP-FOUND-IDX)
+080826                 OR  LpExpectedRecordTime NOT =
+080826                          WS-RECSTAMP-TIME (WS-STAMP-FOUND-IDX)
+080826                     SET WS-VERSION-CONFLICT-FOUND TO TRUE
+080826                 END-IF
+080826             END-IF
+080826         END-IF
+
+080826         IF WS-VERSION-CONFLICT-FOUND
+080826*            Someone else read and re-wrote this record after the
+080826*            caller's copy was taken (or this instance never saw
+080826*            it at all) - refuse the update rather than pass a
+080826*            stale image to PUPDTDVR.
+080826             MOVE LP-RC-VERSION-CONFLICT TO WBTRV-RETURN-CODE
+080826             MOVE LP-MSG-VERSION-CONFLICT TO LpErrorMessage
+080826         ELSE
 080108         IF WAPPL-FUNCTION = WBTRV-UPDATE
 080108*        For updates, we need to re-read the record, and perform
-080108*        the update in one step in native Windows code, or 
-080108*        infrequently, because of threading issues, working storage 
-080108*        values are lost between calls that are critical.      
-080108*        Note that this technique, with all the supporting W-S items, 
-080108*        may be eliminated after the entire system is converted to .NET. 
+080108*        the update in one step in native Windows code, or
+080108*        infrequently, because of threading issues, working storage
+080108*        values are lost between calls that are critical.
+080108*        Note that this technique, with all the supporting W-S items,
+080108*        may be eliminated after the entire system is converted to .NET.
 080108             MOVE DATA-AREA TO SAVE-DATA-AREA
 080108             MOVE FILE-LENGTH (DATA-FILE-NUMBER)
 080108                                     TO WS-INDX
@@ -285,6 +500,18 @@
 080108                                     TO WS-OFFSET
 080108             MOVE WS-PRIOR-RECORD (WS-OFFSET:WS-INDX)
 080108                               TO WUPDT-PRIOR-RECORD
+080826             IF WS-TRANSACTION-ACTIVE
+080826             AND WS-TXN-COUNT < LP-MAX-TXN-UPDATES
+080826                 ADD 1 TO WS-TXN-COUNT
+080826                 MOVE DATA-FILE-NUMBER
+080826                     TO WS-TXN-FILE-NUMBER (WS-TXN-COUNT)
+080826                 MOVE WAPPL-KEY-NUMBER
+080826                     TO WS-TXN-KEY-NUMBER (WS-TXN-COUNT)
+080826                 MOVE WS-CURRENT-KEY
+080826                     TO WS-TXN-KEY (WS-TXN-COUNT)
+080826                 MOVE WS-PRIOR-RECORD (WS-OFFSET:WS-INDX)
+080826                     TO WS-TXN-PRIOR-RECORD (WS-TXN-COUNT)
+080826             END-IF
 080108             MOVE ZERO TO WBTRV-RETURN-CODE,
 080108                          WAPPL-RETURN-CODE
 092308             CALL PUPDTDVR USING WGLOBAL
@@ -302,21 +529,84 @@
 080108         ELSE
 080108             INVOKE Self "CallPFILE"
 080108         END-IF
+080826         END-IF
+080826*        Btrieve hands back the record's real key in the key
+080826*        buffer after any successful positioning call, not just
+080826*        the GET-LOWEST/GET-HIGHEST sentinel case above - re-read
+080826*        it now so the stamp recorded below is keyed by the
+080826*        record this call actually landed on, not by whatever
+080826*        was left in the buffer before the call ran.
+080826         IF WBTRV-RETURN-CODE = ZERO
+080826             MOVE WFUNC-PASSED-KEY (WAPPL-KEY-NUMBER + 1)
+080826                 TO WS-CURRENT-KEY
+080826         END-IF
+080826*        WS-STAMP-FOUND-IDX above was searched against whatever
+080826*        key was current before this call ran, which for
+080826*        GET-NEXT/GET-PREVIOUS/GET-FIRST/GET-LAST is the record
+080826*        the prior call landed on, not this one - re-search now
+080826*        that WS-CURRENT-KEY has been refreshed from Btrieve's own
+080826*        answer, so the stamp recorded below lands on the record
+080826*        this call actually just read.
+080826         MOVE ZERO TO WS-STAMP-FOUND-IDX
+080826         PERFORM VARYING WS-STAMP-IDX FROM 1 BY 1
+080826                 UNTIL WS-STAMP-IDX > WS-RECORD-STAMP-COUNT
+080826                    OR WS-STAMP-IDX > LP-MAX-TRACKED-RECORDS
+080826             IF WS-RECSTAMP-FILE-NUMBER (WS-STAMP-IDX)
+080826                     = DATA-FILE-NUMBER
+080826             AND WS-RECSTAMP-KEY (WS-STAMP-IDX) = WS-CURRENT-KEY
+080826                 MOVE WS-STAMP-IDX TO WS-STAMP-FOUND-IDX
+080826             END-IF
+080826         END-PERFORM
                MOVE WBTRV-RETURN-CODE TO lsReturnCode,
 021709                                    LpReturnCode
-080108*        Save off last record used in prior data.  
+080108*        Save off last record used in prior data.
 080108         MOVE FILE-LENGTH (DATA-FILE-NUMBER)
 080108                                 TO WS-INDX
 080108         MOVE WS-OFFSET-NUM (DATA-FILE-NUMBER)
 080108                                 TO WS-OFFSET
 080108         MOVE DATA-AREA
 080108            TO WS-PRIOR-RECORD (WS-OFFSET:WS-INDX)
+080826         IF NOT WS-VERSION-CONFLICT-FOUND
+080826             IF WS-STAMP-FOUND-IDX = ZERO
+080826                 IF WS-RECORD-STAMP-COUNT < LP-MAX-TRACKED-RECORDS
+080826                     ADD 1 TO WS-RECORD-STAMP-COUNT
+080826                     MOVE WS-RECORD-STAMP-COUNT
+080826                         TO WS-STAMP-FOUND-IDX
+080826                 ELSE
+080826*                    Table is full - evict round-robin rather than
+080826*                    drop this read on the floor.
+080826                     ADD 1 TO WS-RECORD-STAMP-COUNT
+080826                     COMPUTE WS-STAMP-FOUND-IDX =
+080826                         FUNCTION MOD (WS-RECORD-STAMP-COUNT,
+080826                             LP-MAX-TRACKED-RECORDS) + 1
+080826                 END-IF
+080826                 MOVE DATA-FILE-NUMBER
+080826                   TO WS-RECSTAMP-FILE-NUMBER (WS-STAMP-FOUND-IDX)
+080826                 MOVE WS-CURRENT-KEY
+080826                     TO WS-RECSTAMP-KEY (WS-STAMP-FOUND-IDX)
+080826             END-IF
+080826             ACCEPT WS-RECSTAMP-DATE (WS-STAMP-FOUND-IDX)
+080826                 FROM DATE YYYYMMDD
+080826             ACCEPT WS-RECSTAMP-TIME (WS-STAMP-FOUND-IDX)
+080826                 FROM TIME
+080826         END-IF
 021709     CATCH WS-EXCEPTION
 021709         INVOKE LpApp "writeErrorLog" USING WS-EXCEPTION
-021709         MOVE 8008 TO lsReturnCode,
+021709         MOVE LP-RC-UNEXPECTED-ABEND TO lsReturnCode,
 021709                      LpReturnCode
-021709         MOVE 'Unexpected Abend in API - see Windows Event Log'
+080826         MOVE LP-MSG-UNEXPECTED-ABEND
 021709             TO LpErrorMessage
+080826         MOVE 'OFILEBTV' TO WERRL-PROGRAM-ID
+080826         MOVE 'ExecFunction' TO WERRL-METHOD-NAME
+080826         MOVE WCODER-ID IN WGLOBAL TO WERRL-CODER-ID
+080826*        STRING requires a DISPLAY sending item - DATA-FILE-NUMBER
+080826*        is COMP-5, so unpack it first the same way AST31EXT.COB
+080826*        unpacks WLK31-BEN-CHG-PREMIUM before STRINGing it.
+080826         MOVE DATA-FILE-NUMBER TO WS-FILE-NUMBER-DISP
+080826         STRING 'FILE#=' WS-FILE-NUMBER-DISP ' FUNC='
+080826             WAPPL-FUNCTION
+080826             DELIMITED BY SIZE INTO WERRL-CONTEXT
+080826         CALL CERRLOG USING WGLOBAL, WERRL-PARAMETERS
 021709     END-TRY.
 
            EXIT METHOD.
@@ -324,6 +614,109 @@
        END METHOD ExecFunction.
 
 
+080826 METHOD-ID. BeginTransaction.
+080826*****************************************************************
+080826 DATA DIVISION.
+080826*****************************************************************
+080826 WORKING-STORAGE SECTION.
+080826*****************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsReturnCode                PIC S9(09) COMP-5.
+
+080826*****************************************************************
+080826 PROCEDURE DIVISION RETURNING lsReturnCode.
+080826*****************************************************************
+
+080826     SET WS-TRANSACTION-ACTIVE TO TRUE.
+080826     MOVE ZERO TO WS-TXN-COUNT.
+080826     MOVE ZERO TO lsReturnCode.
+
+080826     EXIT METHOD.
+
+080826 END METHOD BeginTransaction.
+
+
+080826 METHOD-ID. CommitTransaction.
+080826*****************************************************************
+080826 DATA DIVISION.
+080826*****************************************************************
+080826 WORKING-STORAGE SECTION.
+080826*****************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsReturnCode                PIC S9(09) COMP-5.
+
+080826*****************************************************************
+080826 PROCEDURE DIVISION RETURNING lsReturnCode.
+080826*****************************************************************
+
+080826*    Each ExecFunction call already committed through PUPDTDVR
+080826*    as it happened - all Commit does is close out the undo log,
+080826*    since there is nothing left that a rollback could back out.
+080826     MOVE 'N' TO WS-IN-TRANSACTION.
+080826     MOVE ZERO TO WS-TXN-COUNT.
+080826     MOVE ZERO TO lsReturnCode.
+
+080826     EXIT METHOD.
+
+080826 END METHOD CommitTransaction.
+
+
+080826 METHOD-ID. RollbackTransaction.
+080826*****************************************************************
+080826 DATA DIVISION.
+080826*****************************************************************
+080826 WORKING-STORAGE SECTION.
+
+080826 01  WS-TXN-IDX                  PIC S9(09) COMP-5.
+080826 01  WS-TXN-RC                   PIC S9(09) COMP-5.
+
+080826*****************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsReturnCode                PIC S9(09) COMP-5.
+
+080826*****************************************************************
+080826 PROCEDURE DIVISION RETURNING lsReturnCode.
+080826*****************************************************************
+
+080826*    Turn transaction mode off first so the replayed updates below
+080826*    go through the ordinary ExecFunction update path without
+080826*    logging themselves as new undo entries.
+080826     MOVE 'N' TO WS-IN-TRANSACTION.
+080826     MOVE ZERO TO lsReturnCode.
+
+080826     PERFORM VARYING WS-TXN-IDX FROM WS-TXN-COUNT BY -1
+080826             UNTIL WS-TXN-IDX < 1
+080826         MOVE WS-TXN-FILE-NUMBER (WS-TXN-IDX) TO DATA-FILE-NUMBER
+080826         MOVE WBTRV-UPDATE TO WAPPL-FUNCTION
+080826         MOVE WS-TXN-KEY-NUMBER (WS-TXN-IDX) TO WAPPL-KEY-NUMBER
+080826*        Reposition to this undo entry's own record before
+080826*        replaying it - each entry in the table can be a
+080826*        different record, and ExecFunction updates whatever
+080826*        record WFUNC-PASSED-KEY currently points to.
+080826         MOVE WS-TXN-KEY (WS-TXN-IDX)
+080826             TO WFUNC-PASSED-KEY (WAPPL-KEY-NUMBER + 1)
+080826         MOVE WS-TXN-PRIOR-RECORD (WS-TXN-IDX) TO DATA-AREA
+080826*        Rollback is a recovery write, not a caller-initiated
+080826*        update - bypass the optimistic concurrency check
+080826*        entirely rather than trying to satisfy it.
+080826         MOVE ZERO TO LpExpectedRecordDate
+080826         MOVE ZERO TO LpExpectedRecordTime
+080826         INVOKE Self "ExecFunction" RETURNING WS-TXN-RC
+080826         IF WS-TXN-RC NOT = ZERO
+080826             MOVE WS-TXN-RC TO lsReturnCode
+080826         END-IF
+080826     END-PERFORM.
+
+080826     MOVE ZERO TO WS-TXN-COUNT.
+
+080826     EXIT METHOD.
+
+080826 END METHOD RollbackTransaction.
+
+
        METHOD-ID. FindFileNumber.
       ******************************************************************
        DATA DIVISION.
@@ -376,12 +769,155 @@
 
        END METHOD FindFileLength.
 
+
+080826 METHOD-ID. addResolveFileName.
+080826*****************************************************************
+080826 DATA DIVISION.
+080826*****************************************************************
+080826 WORKING-STORAGE SECTION.
+
+080826*****************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsFileName                  PIC X(08).
+080826 01  lsReturnCode                PIC S9(09) COMP-5.
+
+080826*****************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsFileName
+080826                    RETURNING lsReturnCode.
+080826*****************************************************************
+
+080826     MOVE ZERO TO lsReturnCode.
+080826     IF WS-RESOLVE-COUNT < LP-MAX-RESOLVE-NAMES
+080826         ADD 1 TO WS-RESOLVE-COUNT
+080826         MOVE lsFileName TO WS-RESOLVE-NAME (WS-RESOLVE-COUNT)
+080826         MOVE ZERO TO WS-RESOLVE-NUMBER (WS-RESOLVE-COUNT)
+080826         MOVE ZERO TO WS-RESOLVE-LENGTH (WS-RESOLVE-COUNT)
+080826     ELSE
+080826         MOVE 1 TO lsReturnCode
+080826     END-IF.
+
+080826     EXIT METHOD.
+
+080826 END METHOD addResolveFileName.
+
+
+080826 METHOD-ID. ResolveFileNumbers.
+080826*****************************************************************
+080826 DATA DIVISION.
+080826*****************************************************************
+080826 WORKING-STORAGE SECTION.
+
+080826 01  WS-RESOLVE-IDX              PIC S9(09) COMP-5.
+
+080826*****************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsReturnCode                PIC S9(09) COMP-5.
+
+080826*****************************************************************
+080826 PROCEDURE DIVISION RETURNING lsReturnCode.
+080826*****************************************************************
+
+080826     MOVE ZERO TO lsReturnCode.
+080826     PERFORM VARYING WS-RESOLVE-IDX FROM 1 BY 1
+080826             UNTIL WS-RESOLVE-IDX > WS-RESOLVE-COUNT
+080826         MOVE WS-RESOLVE-NAME (WS-RESOLVE-IDX) TO WS-NAME
+080826         SET WAPPL-GET-FILE-NUMBER TO TRUE
+080826         MOVE WS-NAME-NUMBER TO DATA-AREA
+080826         INVOKE Self "CallPFILE"
+080826         MOVE DATA-AREA TO WS-NAME-NUMBER
+080826         MOVE WS-NUMBER TO WS-RESOLVE-NUMBER (WS-RESOLVE-IDX)
+080826         IF WAPPL-RETURN-CODE NOT = ZERO
+080826             MOVE WAPPL-RETURN-CODE TO lsReturnCode
+080826         END-IF
+
+080826         MOVE WS-RESOLVE-NAME (WS-RESOLVE-IDX) TO WS-NAME
+080826         SET WAPPL-GET-FILE-LENGTH TO TRUE
+080826         MOVE WS-NAME-NUMBER TO DATA-AREA
+080826         INVOKE Self "CallPFILE"
+080826         MOVE DATA-AREA TO WS-NAME-NUMBER
+080826         MOVE WS-LENGTH TO WS-RESOLVE-LENGTH (WS-RESOLVE-IDX)
+080826         IF WAPPL-RETURN-CODE NOT = ZERO
+080826             MOVE WAPPL-RETURN-CODE TO lsReturnCode
+080826         END-IF
+080826     END-PERFORM.
+
+080826     EXIT METHOD.
+
+080826 END METHOD ResolveFileNumbers.
+
+
+080826 METHOD-ID. PreloadFileTable.
+080826*****************************************************************
+080826 DATA DIVISION.
+080826*****************************************************************
+080826 WORKING-STORAGE SECTION.
+080826*****************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsReturnCode                PIC S9(09) COMP-5.
+
+080826*****************************************************************
+080826 PROCEDURE DIVISION RETURNING lsReturnCode.
+080826*****************************************************************
+
+080826*    Resolve every file queued via addResolveFileName up front,
+080826*    right after NEW, so the first live field access on each of
+080826*    those files skips FindFileNumber/FindFileLength's own live
+080826*    CallPFILE round trip - see CheckPreloadedFile, consulted from
+080826*    getDataBuffer/setDataBuffer before either falls back to a
+080826*    live lookup.
+080826     INVOKE Self "ResolveFileNumbers" RETURNING lsReturnCode.
+
+080826     EXIT METHOD.
+
+080826 END METHOD PreloadFileTable.
+
+
+080826 METHOD-ID. CheckPreloadedFile IS PRIVATE.
+080826*****************************************************************
+080826 DATA DIVISION.
+080826*****************************************************************
+080826 WORKING-STORAGE SECTION.
+
+080826 01  WS-PRELOAD-IDX              PIC S9(09) COMP-5.
+
+080826*****************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsFound                     PIC X(01).
+
+080826*****************************************************************
+080826 PROCEDURE DIVISION RETURNING lsFound.
+080826*****************************************************************
+
+080826     MOVE 'N' TO lsFound.
+080826     PERFORM VARYING WS-PRELOAD-IDX FROM 1 BY 1
+080826             UNTIL WS-PRELOAD-IDX > WS-RESOLVE-COUNT
+080826                OR lsFound = 'Y'
+080826         IF WS-RESOLVE-NAME (WS-PRELOAD-IDX) = WS-NAME
+080826             MOVE WS-RESOLVE-NUMBER (WS-PRELOAD-IDX)
+080826                 TO DATA-FILE-NUMBER
+080826             MOVE WS-RESOLVE-NUMBER (WS-PRELOAD-IDX) TO WS-NUMBER
+080826             MOVE WS-RESOLVE-LENGTH (WS-PRELOAD-IDX) TO WS-LENGTH
+080826             MOVE 'Y' TO lsFound
+080826         END-IF
+080826     END-PERFORM.
+
+080826     EXIT METHOD.
+
+080826 END METHOD CheckPreloadedFile.
+
+
        METHOD-ID. CallPFILE IS PRIVATE.
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
        WORKING-STORAGE SECTION.
 
+080826 01  WS-FILE-NUMBER-DISP         PIC S9(04).
+
       ******************************************************************
        LINKAGE SECTION.
 
@@ -420,10 +956,21 @@
                END-IF
 021709     CATCH WS-EXCEPTION
 021709         INVOKE LpApp "writeErrorLog" USING WS-EXCEPTION
-021709         MOVE 8008 TO lsReturnCode,
+021709         MOVE LP-RC-UNEXPECTED-ABEND TO lsReturnCode,
 021709                      LpReturnCode
-021709         MOVE 'Unexpected Abend in API - see Windows Event Log'
+080826         MOVE LP-MSG-UNEXPECTED-ABEND
 021709             TO LpErrorMessage
+080826         MOVE 'OFILEBTV' TO WERRL-PROGRAM-ID
+080826         MOVE 'CallPFILE' TO WERRL-METHOD-NAME
+080826         MOVE WCODER-ID IN WGLOBAL TO WERRL-CODER-ID
+080826*        STRING requires a DISPLAY sending item - DATA-FILE-NUMBER
+080826*        is COMP-5, so unpack it first the same way AST31EXT.COB
+080826*        unpacks WLK31-BEN-CHG-PREMIUM before STRINGing it.
+080826         MOVE DATA-FILE-NUMBER TO WS-FILE-NUMBER-DISP
+080826         STRING 'FILE#=' WS-FILE-NUMBER-DISP ' FUNC='
+080826             WAPPL-FUNCTION
+080826             DELIMITED BY SIZE INTO WERRL-CONTEXT
+080826         CALL CERRLOG USING WGLOBAL, WERRL-PARAMETERS
 021709     END-TRY.
 
            EXIT METHOD.
@@ -636,7 +1183,9 @@
       ******************************************************************
        PROCEDURE DIVISION USING BY VALUE lsIndex RETURNING lsKeyBuffer.
       ******************************************************************
-           IF lsIndex > 0 AND lsIndex < 8
+080826     IF DATA-FILE-NUMBER > ZERO AND
+080826        lsIndex > 0 AND
+080826        lsIndex NOT > WS-KEY-SEGMENT-COUNT (DATA-FILE-NUMBER)
                INVOKE CLASS-STRING "NEW"
                    USING BY VALUE WFUNC-PASSED-KEY (lsIndex)
                    RETURNING lsKeyBuffer
@@ -662,23 +1211,30 @@
        77 ByteRef   OBJECT REFERENCE CLASS-BYTE.
        01 Digit-X   PIC X(01).
        01 Digits    PIC S9(04) COMP-5.
+080826 01  WS-PRELOAD-FOUND     PIC X(01).
 
        LINKAGE SECTION.
        77 lsDataBuffer OBJECT REFERENCE CLASS-BYTE-ARRAY.
        PROCEDURE DIVISION RETURNING lsDataBuffer.
 
 102813     IF WS-LENGTH = ZERO
-102813*        Depending on usage of API, length may not have been 
-102813*        set yet.  
+102813*        Depending on usage of API, length may not have been
+102813*        set yet.
 102813         MOVE WAPPL-FUNCTION TO SAVE-FUNCTION
-102813         IF DATA-FILE-NUMBER = ZERO
-102813         AND WS-NAME > SPACES
-102813             INVOKE Self "FindFileNumber"
-102813         END-IF
+080826         IF DATA-FILE-NUMBER = ZERO AND WS-NAME > SPACES
+080826             INVOKE Self "CheckPreloadedFile"
+080826                 RETURNING WS-PRELOAD-FOUND
+080826         END-IF
+080826         IF WS-LENGTH = ZERO
+102813             IF DATA-FILE-NUMBER = ZERO
+102813             AND WS-NAME > SPACES
+102813                 INVOKE Self "FindFileNumber"
+102813             END-IF
 102813
-102813         MOVE DATA-FILE-NUMBER TO WS-NUMBER
-102813         SET WAPPL-GET-FILE-LENGTH TO TRUE
-102813         INVOKE Self "FindFileLength"
+102813             MOVE DATA-FILE-NUMBER TO WS-NUMBER
+102813             SET WAPPL-GET-FILE-LENGTH TO TRUE
+102813             INVOKE Self "FindFileLength"
+080826         END-IF
 102813         MOVE SAVE-FUNCTION TO WAPPL-FUNCTION
 102813     END-IF
 
@@ -740,6 +1296,31 @@
 
        END METHOD setKeyNumber.
 
+
+080826 METHOD-ID. setKeySegmentCount.
+080826 DATA DIVISION.
+080826*****************************************************************
+080826 WORKING-STORAGE SECTION.
+080826*****************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsSegmentCount              PIC S9(04) COMP-5.
+
+080826*****************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsSegmentCount.
+080826*****************************************************************
+
+080826     IF DATA-FILE-NUMBER > ZERO AND
+080826        lsSegmentCount > 0 AND
+080826        lsSegmentCount NOT > WGLOB-MAX-KEY-SEGMENTS
+080826         MOVE lsSegmentCount
+080826             TO WS-KEY-SEGMENT-COUNT (DATA-FILE-NUMBER)
+080826     END-IF.
+
+080826     EXIT METHOD.
+
+080826 END METHOD setKeySegmentCount.
+
       ******************************************************************
       *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
       ******************************************************************
@@ -824,6 +1405,7 @@
        77 Term      USAGE BINARY-CHAR UNSIGNED.
        77 ByteRef   OBJECT REFERENCE CLASS-BYTE.
        77 Digit     PIC 9(01).
+080826 01  WS-PRELOAD-FOUND     PIC X(01).
 
        LINKAGE SECTION.
        01 lsDataBuffer       OBJECT REFERENCE CLASS-BYTE-ARRAY.
@@ -833,17 +1415,23 @@
       ******************************************************************
 
 102813     IF WS-LENGTH = ZERO
-102813*        Depending on usage of API, length may not have been 
-102813*        set yet.  
+102813*        Depending on usage of API, length may not have been
+102813*        set yet.
 102813         MOVE WAPPL-FUNCTION TO SAVE-FUNCTION
-102813         IF DATA-FILE-NUMBER = ZERO
-102813         AND WS-NAME > SPACES
-102813             INVOKE Self "FindFileNumber"
-102813         END-IF
+080826         IF DATA-FILE-NUMBER = ZERO AND WS-NAME > SPACES
+080826             INVOKE Self "CheckPreloadedFile"
+080826                 RETURNING WS-PRELOAD-FOUND
+080826         END-IF
+080826         IF WS-LENGTH = ZERO
+102813             IF DATA-FILE-NUMBER = ZERO
+102813             AND WS-NAME > SPACES
+102813                 INVOKE Self "FindFileNumber"
+102813             END-IF
 102813
-102813         MOVE DATA-FILE-NUMBER TO WS-NUMBER
-102813         SET WAPPL-GET-FILE-LENGTH TO TRUE
-102813         INVOKE Self "FindFileLength"
+102813             MOVE DATA-FILE-NUMBER TO WS-NUMBER
+102813             SET WAPPL-GET-FILE-LENGTH TO TRUE
+102813             INVOKE Self "FindFileLength"
+080826         END-IF
 102813         MOVE SAVE-FUNCTION TO WAPPL-FUNCTION
 102813     END-IF
 
@@ -884,7 +1472,9 @@
       ******************************************************************
        PROCEDURE DIVISION USING BY VALUE lsIndex lsKeyBuffer.
       ******************************************************************
-           IF (lsIndex > 0 AND lsIndex < 8)
+080826     IF DATA-FILE-NUMBER > ZERO AND
+080826        lsIndex > 0 AND
+080826        lsIndex NOT > WS-KEY-SEGMENT-COUNT (DATA-FILE-NUMBER)
                SET WFUNC-PASSED-KEY (lsIndex)
                    TO lsKeyBuffer.
 
@@ -895,6 +1485,199 @@
       ******************************************************************
       *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
       ******************************************************************
+
+080826 METHOD-ID. setExpectedRecordVersion.
+080826*  Set from the date/time the caller got back from
+080826*  getRecordVersionDate/getRecordVersionTime on the read that
+080826*  produced the copy they're about to update.  Checked by
+080826*  ExecFunction against WS-RECORD-STAMP-TABLE before an update
+080826*  is allowed through to PUPDTDVR.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsExpectedRecordDate    PIC 9(08).
+080826 01  lsExpectedRecordTime    PIC 9(08).
+
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsExpectedRecordDate
+080826                    BY VALUE lsExpectedRecordTime.
+080826******************************************************************
+
+080826     MOVE lsExpectedRecordDate TO LpExpectedRecordDate.
+080826     MOVE lsExpectedRecordTime TO LpExpectedRecordTime.
+
+080826     EXIT METHOD.
+
+080826 END METHOD setExpectedRecordVersion.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getRecordVersionDate.
+080826*  Date this instance last read the current data area's file's
+080826*  record - hand this back with getRecordVersionTime and pass
+080826*  both to setExpectedRecordVersion before a later update.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826 01  WS-GRVD-IDX             PIC S9(09) COMP-5.
+080826 01  WS-GRVD-FOUND-IDX       PIC S9(09) COMP-5 VALUE ZERO.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsRecordVersionDate     PIC 9(08).
+080826******************************************************************
+080826 PROCEDURE DIVISION RETURNING lsRecordVersionDate.
+080826******************************************************************
+
+080826     MOVE ZERO TO lsRecordVersionDate, WS-GRVD-FOUND-IDX.
+080826     PERFORM VARYING WS-GRVD-IDX FROM 1 BY 1
+080826             UNTIL WS-GRVD-IDX > WS-RECORD-STAMP-COUNT
+080826                OR WS-GRVD-IDX > LP-MAX-TRACKED-RECORDS
+080826         IF WS-RECSTAMP-FILE-NUMBER (WS-GRVD-IDX)
+080826                 = DATA-FILE-NUMBER
+080826         AND WS-RECSTAMP-KEY (WS-GRVD-IDX) =
+080826                 WFUNC-PASSED-KEY (WAPPL-KEY-NUMBER + 1)
+080826             MOVE WS-GRVD-IDX TO WS-GRVD-FOUND-IDX
+080826         END-IF
+080826     END-PERFORM.
+
+080826     IF WS-GRVD-FOUND-IDX NOT = ZERO
+080826         MOVE WS-RECSTAMP-DATE (WS-GRVD-FOUND-IDX)
+080826             TO lsRecordVersionDate
+080826     END-IF.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getRecordVersionDate.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getRecordVersionTime.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826 01  WS-GRVT-IDX             PIC S9(09) COMP-5.
+080826 01  WS-GRVT-FOUND-IDX       PIC S9(09) COMP-5 VALUE ZERO.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsRecordVersionTime     PIC 9(08).
+080826******************************************************************
+080826 PROCEDURE DIVISION RETURNING lsRecordVersionTime.
+080826******************************************************************
+
+080826     MOVE ZERO TO lsRecordVersionTime, WS-GRVT-FOUND-IDX.
+080826     PERFORM VARYING WS-GRVT-IDX FROM 1 BY 1
+080826             UNTIL WS-GRVT-IDX > WS-RECORD-STAMP-COUNT
+080826                OR WS-GRVT-IDX > LP-MAX-TRACKED-RECORDS
+080826         IF WS-RECSTAMP-FILE-NUMBER (WS-GRVT-IDX)
+080826                 = DATA-FILE-NUMBER
+080826         AND WS-RECSTAMP-KEY (WS-GRVT-IDX) =
+080826                 WFUNC-PASSED-KEY (WAPPL-KEY-NUMBER + 1)
+080826             MOVE WS-GRVT-IDX TO WS-GRVT-FOUND-IDX
+080826         END-IF
+080826     END-PERFORM.
+
+080826     IF WS-GRVT-FOUND-IDX NOT = ZERO
+080826         MOVE WS-RECSTAMP-TIME (WS-GRVT-FOUND-IDX)
+080826             TO lsRecordVersionTime
+080826     END-IF.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getRecordVersionTime.
+
+
+080826 METHOD-ID. getResolveCount.
+080826 DATA DIVISION.
+080826*****************************************************************
+080826 WORKING-STORAGE SECTION.
+080826*****************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsResolveCount              PIC S9(09) COMP-5.
+080826*****************************************************************
+080826 PROCEDURE DIVISION RETURNING lsResolveCount.
+080826*****************************************************************
+
+080826     MOVE WS-RESOLVE-COUNT TO lsResolveCount.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getResolveCount.
+
+
+080826 METHOD-ID. getResolvedFileName.
+080826 DATA DIVISION.
+080826*****************************************************************
+080826 WORKING-STORAGE SECTION.
+080826*****************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                     PIC S9(09) COMP-5.
+080826 01  lsFileName        OBJECT REFERENCE CLASS-STRING.
+080826*****************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsFileName.
+080826*****************************************************************
+
+080826     INVOKE CLASS-STRING "NEW" USING
+080826                     BY VALUE WS-RESOLVE-NAME (lsIndex)
+080826                     RETURNING lsFileName.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getResolvedFileName.
+
+
+080826 METHOD-ID. getResolvedFileNumber.
+080826 DATA DIVISION.
+080826*****************************************************************
+080826 WORKING-STORAGE SECTION.
+080826*****************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                     PIC S9(09) COMP-5.
+080826 01  lsResolvedFileNumber        PIC S9(09) COMP-5.
+080826*****************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsResolvedFileNumber.
+080826*****************************************************************
+
+080826     MOVE WS-RESOLVE-NUMBER (lsIndex) TO lsResolvedFileNumber.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getResolvedFileNumber.
+
+
+080826 METHOD-ID. getResolvedFileLength.
+080826 DATA DIVISION.
+080826*****************************************************************
+080826 WORKING-STORAGE SECTION.
+080826*****************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                     PIC S9(09) COMP-5.
+080826 01  lsResolvedFileLength        PIC S9(09) COMP-5.
+080826*****************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsResolvedFileLength.
+080826*****************************************************************
+
+080826     MOVE WS-RESOLVE-LENGTH (lsIndex) TO lsResolvedFileLength.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getResolvedFileLength.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
        END OBJECT.
        END CLASS OFILEBTV.
 
