@@ -0,0 +1,174 @@
+      *$CALL
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     CSPLTLOG.
+       AUTHOR.         MAINTENANCE.
+       DATE-WRITTEN.   AUGUST 8, 2026.
+       DATE-COMPILED.
+      *@**20100811*******************************************
+      *@**
+      *@** Licensed Materials - Property of
+      *@** ExlService Holdings, Inc.
+      *@**
+      *@** (C) 1983-2026 ExlService Holdings, Inc.  All Rights Reserved.
+      *@**
+      *@** Contains confidential and trade secret information.
+      *@** Copyright notice is precautionary only and does not
+      *@** imply publication.
+      *@**
+      *@**20100811*******************************************
+      *
+      *D**********************************************************
+      *D         PROGRAM DESCRIPTION
+      *D**********************************************************
+      *D
+      *D   CSPLTLOG appends one audit record per changed commission
+      *D   split to the split history file.  Called by OCOMCTRL after
+      *D   a successful AddNewCommissionSplit or UpdateAgentSplitRow,
+      *D   never called directly by a screen, so that an agent dispute
+      *D   over "who changed my split and when" can be answered from
+      *D   the log instead of guessing off the current snapshot.
+      *D
+      *D**********************************************************
+
+      *H**********************************************************
+      *H        PROGRAM HISTORY
+      *H**********************************************************
+      *H
+080826*H 20260808-006-03 MAINT New program.
+      *H
+      *H**********************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-AT.
+       OBJECT-COMPUTER.    IBM-AT.
+       SPECIAL-NAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SPLIT-AUDIT-FILE
+       COPY WVARYCPY.
+                                       SPLIT-AUDIT-FILE-NAME
+       COPY WLORGCPY.
+                                       STATUS IS SPLIT-AUDIT-STATUS.
+
+      ************************************************************
+      *         FILE DEFINITIONS
+      ************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SPLIT-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SPLIT-AUDIT-RECORD              PIC X(132).
+
+      ************************************************************
+      *         WORKING STORAGE
+      ************************************************************
+       WORKING-STORAGE SECTION.
+
+           COPY WWSCRCPY.
+           COPY WGLB2CPY.
+
+       01  SPLIT-AUDIT-STATUS               PIC XX.
+
+       01  SPLIT-AUDIT-FILE-NAME.
+           05  WS-AUDIT-FILE-DRIVE          PIC X(01) VALUE 'H'.
+           05  FILLER                       PIC X(01) VALUE ':'.
+           05  FILLER                       PIC X(01) VALUE 'R'.
+           05  FILLER                      PIC X(15) VALUE
+                                                'SPLTAUDT.PDM'.
+
+       01  WS-TIMESTAMP.
+           05  WS-TIMESTAMP-DATE            PIC 9(08).
+           05  WS-TIMESTAMP-TIME            PIC 9(08).
+
+       01  WS-AGENT-IDX                     PIC S9(04) COMP-5.
+       01  WS-FIRST-TIME-OPEN               PIC X(01) VALUE 'Y'.
+           88  AUDIT-FILE-NOT-YET-OPENED           VALUE 'Y'.
+
+       01  WS-BEFORE-COMM-EDIT               PIC -9(03).99.
+       01  WS-AFTER-COMM-EDIT                 PIC -9(03).99.
+       01  WS-BEFORE-PROD-EDIT               PIC -9(03).99.
+       01  WS-AFTER-PROD-EDIT                 PIC -9(03).99.
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY WGLOBCPY.
+       COPY WSPLGCPY.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING WGLOBAL, WSPLG-PARAMETERS.
+      ******************************************************************
+      *
+      *  Program mainline section
+      *
+      ******************************************************************
+       0000-MAIN-LOGIC.
+
+           IF NOT PRELOADING-PROGRAM
+               MOVE WOPTION-WORK-DRIVE TO WS-AUDIT-FILE-DRIVE
+               PERFORM 1000-OPEN-AUDIT-FILE
+               ACCEPT WS-TIMESTAMP-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-TIMESTAMP-TIME FROM TIME
+               PERFORM 2000-WRITE-AUDIT-RECORDS
+               MOVE ZERO TO WSPLG-RETURN-CODE
+           END-IF.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+       1000-OPEN-AUDIT-FILE.
+
+           OPEN EXTEND SPLIT-AUDIT-FILE.
+           IF SPLIT-AUDIT-STATUS = '35' OR '05'
+               OPEN OUTPUT SPLIT-AUDIT-FILE
+           END-IF.
+
+      ******************************************************************
+       2000-WRITE-AUDIT-RECORDS.
+
+           PERFORM VARYING WS-AGENT-IDX FROM 1 BY 1
+               UNTIL WS-AGENT-IDX > WSPLG-MAX-AGENTS
+               IF WSPLG-AGENT (WS-AGENT-IDX) NOT = SPACES
+                   PERFORM 2100-WRITE-ONE-AUDIT-RECORD
+               END-IF
+           END-PERFORM.
+
+           CLOSE SPLIT-AUDIT-FILE.
+
+      ******************************************************************
+       2100-WRITE-ONE-AUDIT-RECORD.
+
+           MOVE WSPLG-BEFORE-COMM-PCNT (WS-AGENT-IDX)
+                                       TO WS-BEFORE-COMM-EDIT.
+           MOVE WSPLG-AFTER-COMM-PCNT  (WS-AGENT-IDX)
+                                       TO WS-AFTER-COMM-EDIT.
+           MOVE WSPLG-BEFORE-PROD-PCNT (WS-AGENT-IDX)
+                                       TO WS-BEFORE-PROD-EDIT.
+           MOVE WSPLG-AFTER-PROD-PCNT  (WS-AGENT-IDX)
+                                       TO WS-AFTER-PROD-EDIT.
+
+           MOVE SPACES TO SPLIT-AUDIT-RECORD.
+           STRING WS-TIMESTAMP-DATE          ' '
+                  WS-TIMESTAMP-TIME          ' '
+                  WSPLG-CODER-ID             ' '
+                  WSPLG-CHANGE-TYPE          ' '
+                  WSPLG-COMPANY-CODE         ' '
+                  WSPLG-POLICY-NUMBER        ' '
+                  WSPLG-AGENT (WS-AGENT-IDX) ' '
+                  WS-BEFORE-COMM-EDIT        '->'
+                  WS-AFTER-COMM-EDIT         ' '
+                  WS-BEFORE-PROD-EDIT        '->'
+                  WS-AFTER-PROD-EDIT
+               DELIMITED BY SIZE INTO SPLIT-AUDIT-RECORD
+           END-STRING.
+           WRITE SPLIT-AUDIT-RECORD.
+
+      ******************************************************************
+      *                                                                *
+      *                    E N D   O F   S O U R C E                   *
+      *                                                                *
+      ******************************************************************
