@@ -74,6 +74,19 @@
            88  NOT-DO-CONVERSIONS      VALUE 'N'.
        01  RETRIEVED-ENVIRONMENT-FLAG  PIC X(01).
            88  RETRIEVED-ENVIRONMENT   VALUE 'Y'.
+080826     88  ENVIRONMENT-NOT-RETRIEVED VALUE 'N'.
+
+080826*    Which real conversion (if any) MAINLINE should run this
+080826*    call. A plain 'B'/'C' call only reaches a real conversion
+080826*    when DO-CONVERSIONS is on (env PGUIPROG=VDRVRPRG); the new
+080826*    WCBYTE-FORCE-BINARY-TO-CHAR/WCBYTE-FORCE-CHAR-TO-BINARY
+080826*    function codes drive this flag directly so a caller (e.g.
+080826*    the nightly reconciliation job) can get the real conversion
+080826*    logic without setting PGUIPROG=VDRVRPRG shop-wide.
+080826 01  WS-RUN-CONVERSION-FLAG      PIC X(01) VALUE 'N'.
+080826     88  WS-RUN-NO-CONVERSION        VALUE 'N'.
+080826     88  WS-RUN-BINARY-TO-CHAR       VALUE 'B'.
+080826     88  WS-RUN-CHAR-TO-BINARY       VALUE 'C'.
 
        01  WS-DIGIT1                  PIC 9 COMP-5.
        01  WS-DIGIT2                  PIC 9 COMP-5.
@@ -94,6 +107,9 @@
        01  WCBYTE-FUNCTION               PIC X(01).
            88  WCBYTE-BINARY-TO-CHAR       VALUE 'B'.
            88  WCBYTE-CHAR-TO-BINARY       VALUE 'C'.
+080826     88  WCBYTE-RESET-ENVIRONMENT    VALUE 'R'.
+080826     88  WCBYTE-FORCE-BINARY-TO-CHAR VALUE 'F'.
+080826     88  WCBYTE-FORCE-CHAR-TO-BINARY VALUE 'G'.
        01  WCBYTE-BUFFER-SIZE            PIC S9(04) COMP-5.
        01  WCBYTE-INPUT-BUFFER           PIC X(WGLB2-DA-LEN2).
        01  WCBYTE-OUTPUT-BUFFER          PIC X(WGLB2-DA-LEN2).
@@ -111,6 +127,13 @@
       ******************************************************************
        MAINLINE.
 
+080826*    Force the cached PGUIPROG check below to run again, so a
+080826*    long-running process can toggle conversion mode on or off
+080826*    across a run without bouncing whatever loaded CBYTECHG.
+080826     IF WCBYTE-RESET-ENVIRONMENT
+080826         SET ENVIRONMENT-NOT-RETRIEVED TO TRUE
+080826     END-IF.
+
            IF NOT RETRIEVED-ENVIRONMENT
                SET NOT-DO-CONVERSIONS TO TRUE
                DISPLAY WS-ENV-PGUIPROG UPON ENV-NAME
@@ -125,15 +148,31 @@
                SET RETRIEVED-ENVIRONMENT TO TRUE
            END-IF.
 
-
-           IF NOT DO-CONVERSIONS
-           OR WCBYTE-BINARY-TO-CHAR
-      *        Binary to Char conversions are not needed, but calls to CBYTECHG remain.      
+080826     IF WCBYTE-RESET-ENVIRONMENT
+080826         MOVE ZERO TO WCBYTE-RETURN-CODE
+080826         GOBACK
+080826     END-IF.
+
+080826     MOVE 'N' TO WS-RUN-CONVERSION-FLAG.
+080826     IF WCBYTE-FORCE-BINARY-TO-CHAR
+080826         MOVE 'B' TO WS-RUN-CONVERSION-FLAG
+080826     ELSE
+080826         IF WCBYTE-FORCE-CHAR-TO-BINARY
+080826             MOVE 'C' TO WS-RUN-CONVERSION-FLAG
+080826         ELSE
+080826             IF DO-CONVERSIONS AND NOT WCBYTE-BINARY-TO-CHAR
+080826                 MOVE 'C' TO WS-RUN-CONVERSION-FLAG
+080826             END-IF
+080826         END-IF
+080826     END-IF.
+
+           IF WS-RUN-NO-CONVERSION
+      *        Binary to Char conversions are not needed, but calls to CBYTECHG remain.
                MOVE WCBYTE-INPUT-BUFFER TO WCBYTE-OUTPUT-BUFFER
            ELSE
 
-      *        Currently this is not used at all, but it is tested.  
-               IF WCBYTE-BINARY-TO-CHAR
+      *        Currently this is not used at all, but it is tested.
+               IF WS-RUN-BINARY-TO-CHAR
                    MOVE SPACES TO WCBYTE-OUTPUT-BUFFER
 
                    MOVE -1 TO SUB1
