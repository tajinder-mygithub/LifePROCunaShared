@@ -0,0 +1,522 @@
+080826 IDENTIFICATION  DIVISION.
+080826 PROGRAM-ID.     CFLDCAT.
+080826 AUTHOR.         MAINT.
+080826 DATE-WRITTEN.   Aug 8, 2026.
+080826 DATE-COMPILED.
+      *@**20100811*******************************************
+      *@**
+      *@** Licensed Materials - Property of
+      *@** ExlService Holdings, Inc.
+      *@**
+      *@** (C) 1983-2010 ExlService Holdings, Inc.  All Rights Reserved.
+      *@**
+      *@** Contains confidential and trade secret information.
+      *@** Copyright notice is precautionary only and does not
+      *@** imply publication.
+      *@**
+      *@**20100811*******************************************
+      *
+      *D**********************************************************
+      *D         PROGRAM DESCRIPTION
+      *D**********************************************************
+      *D
+080826*D  Scans the OCOMCTRL/OLONQUOT/OFILEBTV get/set methods and
+080826*D  cross-references each one against the WCMCP/WLNQU/WBTRV/
+080826*D  WAPPL copybook field it wraps, writing one pipe-delimited
+080826*D  catalog row per method (program, method, field, PIC clause,
+080826*D  short description).  Run as part of the build so the
+080826*D  catalog can't drift out of sync with the .COB/.CPY sources
+080826*D  the way a hand-maintained document would.
+080826*D
+080826*D  This is a source-scanning tool, not a business transaction
+080826*D  program - its "input files" are the repo's own .COB/.CPY
+080826*D  text files rather than per-coder work-drive data, so the
+080826*D  source/copybook file names below are fixed literals instead
+080826*D  of the usual WOPTION-WORK-DRIVE/WCODER-ID built name.  The
+080826*D  catalog OUTPUT file keeps the normal per-coder naming
+080826*D  scheme since that is a real per-run work file.
+      *D
+      *H**********************************************************
+      *H        PROGRAM HISTORY
+      *H**********************************************************
+      *H
+080826*H 20260808-030-01 MAINT Created - generated field catalog for
+080826*H                       the commission/loan/file APIs.
+      *H
+      *H**********************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-AT.
+       OBJECT-COMPUTER.    IBM-AT.
+       SPECIAL-NAMES.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+080826     SELECT SOURCE-FILE
+       COPY WVARYCPY.
+                                       WS-SOURCE-FILE-NAME
+       COPY WLORGCPY.
+                                       STATUS IS SOURCE-STATUS.
+
+080826     SELECT COPYBOOK-FILE
+       COPY WVARYCPY.
+                                       WS-COPYBOOK-FILE-NAME
+       COPY WLORGCPY.
+                                       STATUS IS COPYBOOK-STATUS.
+
+           SELECT CATALOG-FILE
+       COPY WVARYCPY.
+                                       CATALOG-FILE-NAME
+       COPY WLORGCPY.
+                                       STATUS IS CATALOG-STATUS.
+
+      ************************************************************
+      *         FILE DEFINITIONS
+      ************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+080826 FD  SOURCE-FILE
+080826     LABEL RECORDS ARE STANDARD.
+080826 01  SOURCE-RECORD                   PIC X(132).
+
+080826 FD  COPYBOOK-FILE
+080826     LABEL RECORDS ARE STANDARD.
+080826 01  COPYBOOK-RECORD                 PIC X(132).
+
+080826 FD  CATALOG-FILE
+080826     LABEL RECORDS ARE STANDARD.
+080826 01  CATALOG-RECORD                  PIC X(200).
+
+      ************************************************************
+      *         WORKING STORAGE
+      ************************************************************
+       WORKING-STORAGE SECTION.
+
+           COPY WWSCRCPY.
+           COPY WGLB2CPY.
+
+080826 01  SOURCE-STATUS                   PIC XX.
+080826 01  COPYBOOK-STATUS                 PIC XX.
+080826 01  CATALOG-STATUS                  PIC XX.
+
+080826*    Fixed repo-relative names - see program description above.
+080826 01  WS-SOURCE-FILE-NAME             PIC X(40).
+080826 01  WS-COPYBOOK-FILE-NAME           PIC X(40).
+
+080826 01  CATALOG-FILE-NAME.
+080826     05  WS-CATALOG-FILE-DRIVE       PIC X(01) VALUE 'H'.
+080826     05  FILLER                      PIC X(01) VALUE ':'.
+080826     05  FILLER                      PIC X(01) VALUE 'R'.
+080826     05  CATALOG-CODER               PIC X(04) VALUE '____'.
+080826     05  FILLER                      PIC X(11) VALUE 'U01.FCT'.
+
+080826 01  WS-EOF-FLAG                     PIC X(01) VALUE 'N'.
+080826     88  END-OF-FILE                 VALUE 'Y'.
+
+080826*    The three CLASS-ID API programs this catalog documents.
+080826 01  WS-PROGRAM-TABLE-VALUES.
+080826     05  FILLER                      PIC X(48) VALUE
+080826         'OCOMCTRLSRC-COB/OCOMCTRL.COB                   '.
+080826     05  FILLER                      PIC X(48) VALUE
+080826         'OLONQUOTSRC-COB/OLONQUOT.COB                   '.
+080826     05  FILLER                      PIC X(48) VALUE
+080826         'OFILEBTVSRC-COB/OFILEBTV.COB                   '.
+080826 01  WS-PROGRAM-TABLE REDEFINES WS-PROGRAM-TABLE-VALUES.
+080826     05  WS-PROGRAM-ENTRY OCCURS 3 TIMES.
+080826         10  WS-PROGRAM-NAME         PIC X(08).
+080826         10  WS-PROGRAM-FILE-NAME    PIC X(40).
+080826 01  WS-PROGRAM-IDX                  PIC 9(02) COMP-5.
+
+080826*    The four copybooks backing those programs' get/set methods.
+080826 01  WS-COPYBOOK-TABLE-VALUES.
+080826     05  FILLER                      PIC X(48) VALUE
+080826         'WCMCPCPYCOPYLIB/WCMCPCPY.CPY                   '.
+080826     05  FILLER                      PIC X(48) VALUE
+080826         'WLNQUCPYCOPYLIB/WLNQUCPY.CPY                   '.
+080826     05  FILLER                      PIC X(48) VALUE
+080826         'WBTRVCPYCOPYLIB/WBTRVCPY.CPY                   '.
+080826     05  FILLER                      PIC X(48) VALUE
+080826         'WAPPLCPYCOPYLIB/WAPPLCPY.CPY                   '.
+080826 01  WS-COPYBOOK-TABLE REDEFINES WS-COPYBOOK-TABLE-VALUES.
+080826     05  WS-COPYBOOK-ENTRY OCCURS 4 TIMES.
+080826         10  WS-COPYBOOK-NAME        PIC X(08).
+080826         10  WS-COPYBOOK-FILE-NM     PIC X(40).
+080826 01  WS-COPYBOOK-IDX                 PIC 9(02) COMP-5.
+
+080826*    Field/PIC lookup table, built once from the four copybooks
+080826*    above, then consulted for every get/set method found.
+080826 01  WS-MAX-FIELDS                   PIC 9(04) COMP-5 VALUE 200.
+080826 01  WS-FIELD-COUNT                  PIC 9(04) COMP-5 VALUE ZERO.
+080826 01  WS-FIELD-TABLE.
+080826     05  WS-FIELD-ENTRY OCCURS 200 TIMES
+080826                         INDEXED BY FLD-IDX.
+080826         10  WS-FLD-COPYBOOK         PIC X(08).
+080826         10  WS-FLD-NAME             PIC X(30).
+080826         10  WS-FLD-PIC              PIC X(40).
+080826 01  WS-FIELD-FOUND-FLAG             PIC X(01).
+080826     88  WS-FIELD-FOUND              VALUE 'Y'.
+080826 01  WS-FOUND-IDX                    PIC 9(04) COMP-5.
+
+080826*    Copybook-line parsing work fields.
+080826 01  WS-CPY-TOKEN-COUNT              PIC 9(02) COMP-5.
+080826 01  WS-CPY-TOKENS.
+080826     05  WS-CPY-TOKEN OCCURS 8 TIMES PIC X(30).
+080826 01  WS-CPY-PIC-POS                  PIC 9(04) COMP-5.
+080826 01  WS-PREV-FIELD-NAME              PIC X(30).
+080826 01  WS-PREV-FIELD-COPYBOOK          PIC X(08).
+080826 01  WS-HAVE-PREV-FIELD-FLAG         PIC X(01) VALUE 'N'.
+080826     88  WS-HAVE-PREV-FIELD          VALUE 'Y'.
+
+080826*    Source-line (method body) parsing work fields.
+080826 01  WS-CURRENT-METHOD               PIC X(40).
+080826 01  WS-IN-METHOD-FLAG               PIC X(01) VALUE 'N'.
+080826     88  WS-IN-METHOD                VALUE 'Y'.
+080826 01  WS-METHOD-FIELD-DONE-FLAG       PIC X(01) VALUE 'N'.
+080826     88  WS-METHOD-FIELD-DONE        VALUE 'Y'.
+080826 01  WS-LINE-TOKEN-COUNT             PIC 9(02) COMP-5.
+080826 01  WS-LINE-TOKENS.
+080826     05  WS-LINE-TOKEN OCCURS 12 TIMES PIC X(30).
+080826 01  WS-TOKEN-IDX                    PIC 9(02) COMP-5.
+080826 01  WS-METHOD-VERB                  PIC X(04).
+080826 01  WS-DESCRIPTION                  PIC X(60).
+
+080826 01  WS-TOTAL-ROWS                   PIC 9(05) VALUE ZERO.
+080826 01  WS-DELIM-CHAR-01                PIC X(01) VALUE '|'.
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+           COPY WGLOBCPY.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING WGLOBAL.
+      ******************************************************************
+      *
+      *  Program mainline section
+      *
+      ******************************************************************
+080826 0000-MAIN-LOGIC.
+
+080826     IF NOT PRELOADING-PROGRAM
+080826         PERFORM 1000-INITIALIZE
+080826         PERFORM 2000-BUILD-FIELD-TABLE
+080826         PERFORM 3000-SCAN-PROGRAMS
+080826         PERFORM 4000-WRITE-SUMMARY
+080826         CLOSE CATALOG-FILE
+080826     END-IF.
+
+080826     EXIT PROGRAM.
+
+      ******************************************************************
+080826 1000-INITIALIZE.
+
+080826     MOVE WCODER-ID              TO CATALOG-CODER.
+080826     INSPECT CATALOG-CODER REPLACING ALL ' ' BY '_'.
+080826     MOVE WOPTION-WORK-DRIVE     TO WS-CATALOG-FILE-DRIVE.
+
+080826     OPEN OUTPUT CATALOG-FILE.
+080826     MOVE SPACES TO CATALOG-RECORD.
+080826     STRING 'PROGRAM' WS-DELIM-CHAR-01
+080826            'METHOD' WS-DELIM-CHAR-01
+080826            'FIELD' WS-DELIM-CHAR-01
+080826            'PIC-CLAUSE' WS-DELIM-CHAR-01
+080826            'DESCRIPTION' DELIMITED BY SIZE
+080826         INTO CATALOG-RECORD
+080826     END-STRING.
+080826     WRITE CATALOG-RECORD.
+
+      ******************************************************************
+080826 2000-BUILD-FIELD-TABLE.
+
+080826     PERFORM VARYING WS-COPYBOOK-IDX FROM 1 BY 1
+080826         UNTIL WS-COPYBOOK-IDX > 4
+080826         MOVE WS-COPYBOOK-FILE-NM (WS-COPYBOOK-IDX)
+080826                                 TO WS-COPYBOOK-FILE-NAME
+080826         MOVE 'N'                TO WS-EOF-FLAG
+080826         MOVE 'N'                TO WS-HAVE-PREV-FIELD-FLAG
+080826         OPEN INPUT COPYBOOK-FILE
+080826         PERFORM UNTIL END-OF-FILE
+080826             READ COPYBOOK-FILE
+080826                 AT END
+080826                     MOVE 'Y' TO WS-EOF-FLAG
+080826                 NOT AT END
+080826                     PERFORM 2100-PARSE-COPYBOOK-LINE
+080826             END-READ
+080826         END-PERFORM
+080826         CLOSE COPYBOOK-FILE
+080826     END-PERFORM.
+
+      ******************************************************************
+080826*    Recognizes two shapes seen in these copybooks:
+080826*        05  WCMCP-FOO PIC X(01).       (name + PIC same line)
+080826*        05  WCMCP-FOO-BAR
+080826*                        PIC X(01).      (PIC on the next line)
+080826*    OCCURS group headers (no PIC on their own line, and not
+080826*    continued onto a PIC-only line) are skipped - get/set
+080826*    methods address the leaf fields underneath them, not the
+080826*    group itself.
+      ******************************************************************
+080826 2100-PARSE-COPYBOOK-LINE.
+
+080826     PERFORM 2900-SPLIT-COPYBOOK-TOKENS.
+
+080826     IF WS-HAVE-PREV-FIELD
+080826         AND WS-CPY-TOKEN-COUNT > 0
+080826         AND WS-CPY-TOKEN (1) = 'PIC'
+080826         PERFORM 2200-ADD-FIELD-FROM-CONTINUATION
+080826     END-IF.
+
+080826     MOVE 'N' TO WS-HAVE-PREV-FIELD-FLAG.
+
+080826     IF WS-CPY-TOKEN-COUNT >= 2
+080826         AND WS-CPY-TOKEN (2) (1:6) = 'WCMCP-'
+080826            OR WS-CPY-TOKEN (2) (1:6) = 'WLNQU-'
+080826            OR WS-CPY-TOKEN (2) (1:6) = 'WBTRV-'
+080826            OR WS-CPY-TOKEN (2) (1:6) = 'WAPPL-'
+080826         PERFORM 2300-EVALUATE-FIELD-LINE
+080826     END-IF.
+
+      ******************************************************************
+080826 2200-ADD-FIELD-FROM-CONTINUATION.
+
+080826     PERFORM 2900-FIND-PIC-IN-RECORD.
+080826     IF WS-FIELD-COUNT < WS-MAX-FIELDS
+080826         ADD 1 TO WS-FIELD-COUNT
+080826         MOVE WS-PREV-FIELD-COPYBOOK
+080826                             TO WS-FLD-COPYBOOK (WS-FIELD-COUNT)
+080826         MOVE WS-PREV-FIELD-NAME
+080826                             TO WS-FLD-NAME (WS-FIELD-COUNT)
+080826         MOVE COPYBOOK-RECORD (WS-CPY-PIC-POS: )
+080826                             TO WS-FLD-PIC (WS-FIELD-COUNT)
+080826     END-IF.
+
+      ******************************************************************
+080826 2300-EVALUATE-FIELD-LINE.
+
+080826     IF WS-CPY-TOKEN-COUNT >= 3
+080826         AND WS-CPY-TOKEN (3) = 'PIC'
+080826         PERFORM 2900-FIND-PIC-IN-RECORD
+080826         IF WS-FIELD-COUNT < WS-MAX-FIELDS
+080826             ADD 1 TO WS-FIELD-COUNT
+080826             MOVE WS-COPYBOOK-NAME (WS-COPYBOOK-IDX)
+080826                             TO WS-FLD-COPYBOOK (WS-FIELD-COUNT)
+080826             MOVE WS-CPY-TOKEN (2) TO WS-FLD-NAME (WS-FIELD-COUNT)
+080826             MOVE COPYBOOK-RECORD (WS-CPY-PIC-POS: )
+080826                             TO WS-FLD-PIC (WS-FIELD-COUNT)
+080826         END-IF
+080826     ELSE
+080826         IF WS-CPY-TOKEN-COUNT = 2
+080826             MOVE WS-COPYBOOK-NAME (WS-COPYBOOK-IDX)
+080826                             TO WS-PREV-FIELD-COPYBOOK
+080826             MOVE WS-CPY-TOKEN (2) TO WS-PREV-FIELD-NAME
+080826             MOVE 'Y'          TO WS-HAVE-PREV-FIELD-FLAG
+080826         END-IF
+080826     END-IF.
+
+      ******************************************************************
+080826 2900-SPLIT-COPYBOOK-TOKENS.
+
+080826     MOVE ZERO TO WS-CPY-TOKEN-COUNT.
+080826     MOVE SPACES TO WS-CPY-TOKENS.
+080826     UNSTRING FUNCTION TRIM (COPYBOOK-RECORD)
+080826         DELIMITED BY ALL SPACE
+080826         INTO WS-CPY-TOKEN (1) WS-CPY-TOKEN (2) WS-CPY-TOKEN (3)
+080826              WS-CPY-TOKEN (4) WS-CPY-TOKEN (5) WS-CPY-TOKEN (6)
+080826              WS-CPY-TOKEN (7) WS-CPY-TOKEN (8)
+080826         TALLYING IN WS-CPY-TOKEN-COUNT
+080826     END-UNSTRING.
+
+      ******************************************************************
+080826*    Locates 'PIC' in COPYBOOK-RECORD and sets WS-CPY-PIC-POS
+080826*    to the start of the clause text just past it.
+      ******************************************************************
+080826 2900-FIND-PIC-IN-RECORD.
+
+080826     MOVE ZERO TO WS-CPY-PIC-POS.
+080826     INSPECT COPYBOOK-RECORD TALLYING WS-CPY-PIC-POS
+080826         FOR CHARACTERS BEFORE INITIAL 'PIC'.
+080826     IF WS-CPY-PIC-POS < 130
+080826         ADD 4 TO WS-CPY-PIC-POS
+080826     ELSE
+080826         MOVE 1 TO WS-CPY-PIC-POS
+080826     END-IF.
+
+      ******************************************************************
+080826 3000-SCAN-PROGRAMS.
+
+080826     PERFORM VARYING WS-PROGRAM-IDX FROM 1 BY 1
+080826         UNTIL WS-PROGRAM-IDX > 3
+080826         MOVE WS-PROGRAM-FILE-NAME (WS-PROGRAM-IDX)
+080826                                 TO WS-SOURCE-FILE-NAME
+080826         MOVE 'N'                TO WS-EOF-FLAG
+080826         MOVE 'N'                TO WS-IN-METHOD-FLAG
+080826         OPEN INPUT SOURCE-FILE
+080826         PERFORM UNTIL END-OF-FILE
+080826             READ SOURCE-FILE
+080826                 AT END
+080826                     MOVE 'Y' TO WS-EOF-FLAG
+080826                 NOT AT END
+080826                     PERFORM 3100-SCAN-SOURCE-LINE
+080826             END-READ
+080826         END-PERFORM
+080826         CLOSE SOURCE-FILE
+080826     END-PERFORM.
+
+      ******************************************************************
+080826 3100-SCAN-SOURCE-LINE.
+
+080826     IF SOURCE-RECORD (1:132) NOT = SPACES
+080826         AND SOURCE-RECORD (7:1) NOT = '*'
+080826         PERFORM 3200-SCAN-CODE-LINE
+080826     END-IF.
+
+      ******************************************************************
+080826 3200-SCAN-CODE-LINE.
+
+080826     PERFORM 2900-SPLIT-SOURCE-TOKENS.
+
+080826     PERFORM VARYING WS-TOKEN-IDX FROM 1 BY 1
+080826         UNTIL WS-TOKEN-IDX > WS-LINE-TOKEN-COUNT
+080826         IF WS-LINE-TOKEN (WS-TOKEN-IDX) = 'METHOD-ID'
+080826             PERFORM 3300-START-METHOD
+080826         END-IF
+080826         IF WS-LINE-TOKEN (WS-TOKEN-IDX) = 'END'
+080826             AND WS-TOKEN-IDX < WS-LINE-TOKEN-COUNT
+080826             AND WS-LINE-TOKEN (WS-TOKEN-IDX + 1) = 'METHOD'
+080826             MOVE 'N' TO WS-IN-METHOD-FLAG
+080826         END-IF
+080826     END-PERFORM.
+
+080826     IF WS-IN-METHOD AND NOT WS-METHOD-FIELD-DONE
+080826         PERFORM 3400-FIND-FIELD-REFERENCE
+080826     END-IF.
+
+      ******************************************************************
+080826 3300-START-METHOD.
+
+080826     MOVE 'N' TO WS-METHOD-FIELD-DONE-FLAG.
+080826     IF WS-TOKEN-IDX < WS-LINE-TOKEN-COUNT
+080826         MOVE WS-LINE-TOKEN (WS-TOKEN-IDX + 1)
+080826                                     TO WS-CURRENT-METHOD
+080826         INSPECT WS-CURRENT-METHOD REPLACING ALL '.' BY SPACE
+080826     ELSE
+080826         MOVE SPACES TO WS-CURRENT-METHOD
+080826     END-IF.
+
+080826*    Only get*/set* methods actually wrap a single field the way
+080826*    this catalog documents - a multi-field business method (
+080826*    AddNewCommissionSplit, RunQuote, ExecFunction and the like)
+080826*    would otherwise get a misleading one-row entry naming only
+080826*    the first WCMCP-/WLNQU-/WBTRV-/WAPPL- field it happens to
+080826*    reference.
+080826     MOVE FUNCTION LOWER-CASE (WS-CURRENT-METHOD) (1:3)
+080826                             TO WS-METHOD-VERB.
+080826     IF WS-METHOD-VERB (1:3) = 'get'
+080826        OR WS-METHOD-VERB (1:3) = 'set'
+080826         SET WS-IN-METHOD TO TRUE
+080826     ELSE
+080826         MOVE 'N' TO WS-IN-METHOD-FLAG
+080826     END-IF.
+
+      ******************************************************************
+080826 3400-FIND-FIELD-REFERENCE.
+
+080826     PERFORM VARYING WS-TOKEN-IDX FROM 1 BY 1
+080826         UNTIL WS-TOKEN-IDX > WS-LINE-TOKEN-COUNT
+080826             OR WS-METHOD-FIELD-DONE
+080826         IF WS-LINE-TOKEN (WS-TOKEN-IDX) (1:6) = 'WCMCP-'
+080826            OR WS-LINE-TOKEN (WS-TOKEN-IDX) (1:6) = 'WLNQU-'
+080826            OR WS-LINE-TOKEN (WS-TOKEN-IDX) (1:6) = 'WBTRV-'
+080826            OR WS-LINE-TOKEN (WS-TOKEN-IDX) (1:6) = 'WAPPL-'
+080826             PERFORM 3500-LOOKUP-AND-WRITE-ROW
+080826         END-IF
+080826     END-PERFORM.
+
+      ******************************************************************
+080826 3500-LOOKUP-AND-WRITE-ROW.
+
+080826     MOVE 'N' TO WS-FIELD-FOUND-FLAG.
+080826     PERFORM VARYING FLD-IDX FROM 1 BY 1
+080826         UNTIL FLD-IDX > WS-FIELD-COUNT
+080826             OR WS-FIELD-FOUND
+080826         IF WS-LINE-TOKEN (WS-TOKEN-IDX) = WS-FLD-NAME (FLD-IDX)
+080826             MOVE 'Y' TO WS-FIELD-FOUND-FLAG
+080826             MOVE FLD-IDX TO WS-FOUND-IDX
+080826         END-IF
+080826     END-PERFORM.
+
+080826     IF WS-FIELD-FOUND
+080826         PERFORM 3600-BUILD-DESCRIPTION
+080826         PERFORM 3900-WRITE-CATALOG-ROW
+080826         MOVE 'Y' TO WS-METHOD-FIELD-DONE-FLAG
+080826     END-IF.
+
+      ******************************************************************
+080826 3600-BUILD-DESCRIPTION.
+
+080826     MOVE SPACES TO WS-DESCRIPTION.
+080826     MOVE FUNCTION LOWER-CASE (WS-CURRENT-METHOD) (1:3)
+080826                             TO WS-METHOD-VERB.
+080826     IF WS-METHOD-VERB (1:3) = 'get'
+080826         STRING 'Returns '
+080826                FUNCTION TRIM (WS-FLD-NAME (WS-FOUND-IDX))
+080826                DELIMITED BY SIZE INTO WS-DESCRIPTION
+080826         END-STRING
+080826     ELSE
+080826         IF WS-METHOD-VERB (1:3) = 'set'
+080826             STRING 'Sets '
+080826                    FUNCTION TRIM (WS-FLD-NAME (WS-FOUND-IDX))
+080826                    DELIMITED BY SIZE INTO WS-DESCRIPTION
+080826             END-STRING
+080826         ELSE
+080826             STRING 'Wraps '
+080826                    FUNCTION TRIM (WS-FLD-NAME (WS-FOUND-IDX))
+080826                    DELIMITED BY SIZE INTO WS-DESCRIPTION
+080826             END-STRING
+080826         END-IF
+080826     END-IF.
+
+      ******************************************************************
+080826 2900-SPLIT-SOURCE-TOKENS.
+
+080826     MOVE ZERO TO WS-LINE-TOKEN-COUNT.
+080826     MOVE SPACES TO WS-LINE-TOKENS.
+080826     UNSTRING FUNCTION TRIM (SOURCE-RECORD)
+080826         DELIMITED BY ALL SPACE OR '(' OR ')' OR ',' OR '.'
+080826         INTO WS-LINE-TOKEN (1)  WS-LINE-TOKEN (2)
+080826              WS-LINE-TOKEN (3)  WS-LINE-TOKEN (4)
+080826              WS-LINE-TOKEN (5)  WS-LINE-TOKEN (6)
+080826              WS-LINE-TOKEN (7)  WS-LINE-TOKEN (8)
+080826              WS-LINE-TOKEN (9)  WS-LINE-TOKEN (10)
+080826              WS-LINE-TOKEN (11) WS-LINE-TOKEN (12)
+080826         TALLYING IN WS-LINE-TOKEN-COUNT
+080826     END-UNSTRING.
+
+      ******************************************************************
+080826 3900-WRITE-CATALOG-ROW.
+
+080826     ADD 1 TO WS-TOTAL-ROWS.
+080826     MOVE SPACES TO CATALOG-RECORD.
+080826     STRING WS-PROGRAM-NAME (WS-PROGRAM-IDX) WS-DELIM-CHAR-01
+080826            FUNCTION TRIM (WS-CURRENT-METHOD) WS-DELIM-CHAR-01
+080826            FUNCTION TRIM (WS-FLD-NAME (WS-FOUND-IDX))
+080826                                             WS-DELIM-CHAR-01
+080826            FUNCTION TRIM (WS-FLD-PIC (WS-FOUND-IDX))
+080826                                             WS-DELIM-CHAR-01
+080826            FUNCTION TRIM (WS-DESCRIPTION) DELIMITED BY SIZE
+080826         INTO CATALOG-RECORD
+080826     END-STRING.
+080826     WRITE CATALOG-RECORD.
+
+      ******************************************************************
+080826 4000-WRITE-SUMMARY.
+
+080826     MOVE SPACES TO CATALOG-RECORD.
+080826     STRING 'TOTAL METHODS CATALOGED:' WS-DELIM-CHAR-01
+080826            WS-TOTAL-ROWS DELIMITED BY SIZE
+080826         INTO CATALOG-RECORD
+080826     END-STRING.
+080826     WRITE CATALOG-RECORD.
