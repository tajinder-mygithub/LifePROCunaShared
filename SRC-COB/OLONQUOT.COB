@@ -78,6 +78,7 @@
 
 092308 01  WS-PROGRAM-INFO.
 092308     05  PLONQUOT           PIC X(08) VALUE 'PLONQUOT'.
+080826     05  CERRLOG            PIC X(08) VALUE 'CERRLOG'.
 
 032614 01  SAVE-INTERFACE-FLAG              PIC X(01).
 032614 01  SAVE-FUTURE-REQUEST-FLAG         PIC X(01).
@@ -86,6 +87,8 @@
 
        COPY WGLOBCPY.
        COPY WGLBXCPY.
+080826 COPY WERRLCPY.
+080826 COPY WRETNCPY.
 
       ******************************************************************
       * Object Properties
@@ -115,6 +118,39 @@
        01  LpLoanInterestRate         PIC S9(07)V9(04) COMP-5.
        01  LpInterestMethod           PIC X(07).
        01  LpInterestType             PIC X(08).
+080826 01  LpInterestMethodCode       PIC X(01).
+080826 01  LpInterestTypeCode         PIC X(01).
+080826 01  LpWhatIfLoanBalance        PIC S9(07)V99 COMP-5.
+080826 01  LpWhatIfNetLoanAvail       PIC S9(07)V99 COMP-5.
+080826 01  LpWhatIfMaxLoanAvail       PIC S9(07)V99 COMP-5.
+080826 78  LP-MAX-RANGE-PERIODS            VALUE 60.
+080826 01  LpRangeCount               PIC S9(09) COMP-5.
+080826 01  LpRangeTable OCCURS LP-MAX-RANGE-PERIODS TIMES.
+080826     05  LpRangeEffectiveDate       PIC 9(08).
+080826     05  LpRangeLoanBalance         PIC S9(07)V99 COMP-5.
+080826     05  LpRangeNetLoanAvail        PIC S9(07)V99 COMP-5.
+080826     05  LpRangeInterestToAnniv     PIC S9(07)V99 COMP-5.
+080826 78  LP-MAX-SCHEDULE-PAYMENTS        VALUE 60.
+080826 01  LpScheduleCount            PIC S9(09) COMP-5.
+080826 01  LpScheduleTable OCCURS LP-MAX-SCHEDULE-PAYMENTS TIMES.
+080826     05  LpSchedDueDate             PIC 9(08).
+080826     05  LpSchedPrincipal           PIC S9(07)V99 COMP-5.
+080826     05  LpSchedInterest            PIC S9(07)V99 COMP-5.
+080826     05  LpSchedBalance             PIC S9(07)V99 COMP-5.
+080826 78  LP-MAX-HIST-LOAN-ROWS           VALUE 60.
+080826 01  LpHistLoanCount            PIC S9(09) COMP-5.
+080826 01  LpHistLoanTable OCCURS LP-MAX-HIST-LOAN-ROWS TIMES.
+080826     05  LpHistLoanOrigDate         PIC 9(08).
+080826     05  LpHistLoanOrigAmount       PIC S9(08)V99 COMP-5.
+080826     05  LpHistLoanOrigPayment      PIC S9(08)V99 COMP-5.
+080826     05  LpHistLoanPaymentMode      PIC X(10).
+080826     05  LpHistLoanBalanceDate      PIC 9(08).
+080826     05  LpHistLoanRate             PIC S9(03)V99 COMP-5.
+080826     05  LpHistLoanCreditingRate    PIC S9(03)V99 COMP-5.
+080826     05  LpHistLoanBalanceBefore    PIC S9(08)V99 COMP-5.
+080826     05  LpHistLoanCapitalizedInt   PIC S9(08)V99 COMP-5.
+080826     05  LpHistLoanPayment          PIC S9(08)V99 COMP-5.
+080826     05  LpHistLoanBalanceAfter     PIC S9(08)V99 COMP-5.
        01  LpLastAccruedDate          PIC 9(08).
        01  LpFundOrCash               PIC X(04).
        01  LpMinEquityText            PIC X(17).
@@ -122,6 +158,8 @@
 
        01  LpApp                      USAGE OBJECT REFERENCE OAPPLICA.
 021709 01  WS-EXCEPTION        OBJECT REFERENCE CLASS-EXCEPTION.
+080826 01  WS-OWNS-SESSION-FLAG       PIC X(01) VALUE 'Y'.
+080826     88  WS-OWNS-SESSION                VALUE 'Y'.
 
       ******************************************************************
        PROCEDURE DIVISION.
@@ -171,10 +209,66 @@
        END METHOD NEW.
 
       ******************************************************************�
+080826 METHOD-ID. NEWWITHSESSION.
+080826*  Alternate constructor - takes an already-authenticated session
+080826*  (obtained from another API object's getSessionGlobal) instead
+080826*  of calling Login again, so a business transaction touching
+080826*  OCOMCTRL/OLONQUOT/OFILEBTV in the same call pays Login/Logout
+080826*  overhead once instead of once per object.  OO COBOL resolves
+080826*  methods by name only, not by parameter type, so this is a
+080826*  separate, distinctly-named constructor rather than an
+080826*  overload of NEW above.  Dispose on an object built this way
+080826*  does NOT log out the shared session - only the object that
+080826*  actually logged in owns it and should dispose it.
+080826******************************************************************
+080826 DATA DIVISION.
+080826******************************************************************
+
+080826 WORKING-STORAGE SECTION.
+
+080826******************************************************************
+080826 LINKAGE SECTION.
+080826 01  lsApp                USAGE OBJECT REFERENCE OAPPLICA.
+080826 COPY WGLOBCPY REPLACING ==WGLOBAL== BY ==lsSessionGlobal==.
+
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsApp,
+080826                    BY REFERENCE lsSessionGlobal.
+080826******************************************************************
+
+080826     SET LpApp TO lsApp.
+080826     MOVE lsSessionGlobal TO WGLOBAL.
+080826     MOVE 'N' TO WS-OWNS-SESSION-FLAG.
+080826     MOVE ZERO TO LpReturnCode.
+080826     MOVE SPACES TO LpErrorMessage.
+
+080826 END METHOD NEWWITHSESSION.
+
+      ******************************************************************�
+080826 METHOD-ID. getSessionGlobal.
+080826*  Hands this object's already-authenticated session to another
+080826*  API object's NEWWITHSESSION constructor.
+080826******************************************************************
+080826 DATA DIVISION.
+080826 WORKING-STORAGE SECTION.
+080826 LINKAGE SECTION.
+080826 COPY WGLOBCPY REPLACING ==WGLOBAL== BY ==lsSessionGlobal==.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY REFERENCE lsSessionGlobal.
+080826******************************************************************
+
+080826     MOVE WGLOBAL TO lsSessionGlobal.
+
+080826     EXIT METHOD.
+080826 END METHOD getSessionGlobal.
+
+      ******************************************************************�
        METHOD-ID. Dispose.
-      *  Dispose will free any resources, for now just the Coder ID. 
-      *  It will act as a destructor, but must be explictly called. 
-      ******************************************************************� 
+      *  Dispose will free any resources, for now just the Coder ID.
+      *  It will act as a destructor, but must be explictly called.
+080826*  Only logs out when this object owns the session (was
+080826*  constructed with the Login-and-construct NEW overload).
+      ******************************************************************�
       ******************************************************************�
        DATA DIVISION.
       ******************************************************************
@@ -190,15 +284,20 @@
       ******************************************************************
        PROCEDURE DIVISION.
       ******************************************************************
-           MOVE WGLOBAL TO WGLOBX.
-           INVOKE LpApp "Logout" USING WGLOBX
-                                       wsErrorMessage
-                                 RETURNING  wsReturnCode
-           MOVE WGLOBX TO WGLOBAL.
-           IF wsReturnCode NOT = ZERO
-               MOVE wsErrorMessage to LpErrorMessage
-           ELSE
-               MOVE SPACES TO LpErrorMessage.
+080826     IF WS-OWNS-SESSION
+               MOVE WGLOBAL TO WGLOBX
+               INVOKE LpApp "Logout" USING WGLOBX
+                                           wsErrorMessage
+                                     RETURNING  wsReturnCode
+               MOVE WGLOBX TO WGLOBAL
+               IF wsReturnCode NOT = ZERO
+                   MOVE wsErrorMessage to LpErrorMessage
+               ELSE
+                   MOVE SPACES TO LpErrorMessage
+               END-IF
+080826     ELSE
+080826         MOVE SPACES TO LpErrorMessage
+080826     END-IF.
 
        END METHOD Dispose.
 
@@ -255,6 +354,8 @@
                    MOVE WLNQU-LOAN-INTEREST-RATE  TO LpLoanInterestRate
                    MOVE WLNQU-INTEREST-METHOD     TO LpInterestMethod
                    MOVE WLNQU-INTEREST-TYPE       TO LpInterestType
+080826             MOVE WLNQU-INTEREST-METHOD-CODE TO LpInterestMethodCode
+080826             MOVE WLNQU-INTEREST-TYPE-CODE   TO LpInterestTypeCode
                    MOVE WLNQU-LAST-ACCRUED-DATE   TO LpLastAccruedDate
                    MOVE WLNQU-FUND-OR-CASH        TO LpFundOrCash
                    MOVE WLNQU-MIN-EQUITY-TEXT     TO LpMinEquityText
@@ -274,6 +375,8 @@
                                 LpLastAccruedDate
                    MOVE SPACES TO   LpInterestMethod
                                     LpInterestType
+080826                              LpInterestMethodCode
+080826                              LpInterestTypeCode
                                     LpFundOrCash
                                     LpMinEquityText
                                     LpIntAdjustText
@@ -281,10 +384,16 @@
 021709         MOVE WGLOBAL TO WGLOBX
 021709     CATCH WS-EXCEPTION
 021709         INVOKE LpApp "writeErrorLog" USING WS-EXCEPTION
-021709         MOVE 8008 TO lsReturnCode,
+021709         MOVE LP-RC-UNEXPECTED-ABEND TO lsReturnCode,
 021709                      LpReturnCode
-021709         MOVE 'Unexpected Abend in API - see Windows Event Log'
+080826         MOVE LP-MSG-UNEXPECTED-ABEND
 021709             TO LpErrorMessage
+080826         MOVE 'OLONQUOT' TO WERRL-PROGRAM-ID
+080826         MOVE 'RunQuote' TO WERRL-METHOD-NAME
+080826         MOVE WCODER-ID IN WGLOBAL TO WERRL-CODER-ID
+080826         STRING 'CO=' wsCompanyCode ' POL=' wsPolicyNumber
+080826             DELIMITED BY SIZE INTO WERRL-CONTEXT
+080826         CALL CERRLOG USING WGLOBAL, WERRL-PARAMETERS
 021709     END-TRY.
 
 032614     MOVE SAVE-INTERFACE-FLAG TO WGLOB-INTERFACE-FLAG
@@ -295,6 +404,342 @@
 
        END METHOD RunQuote.
 
+080826******************************************************************
+080826 METHOD-ID. RunPayoffQuote.
+080826*  "What-if" quote off the figures RunQuote already loaded into
+080826*  LpCurLoanBalance/LpNetLoanAvail/LpMaxLoanAvail - recalculates
+080826*  the balance and available-loan figures for a proposed extra
+080826*  payment amount, in one call, instead of the caller doing the
+080826*  arithmetic against a RunQuote snapshot by hand.  Call RunQuote
+080826*  first; this method works off the figures it left behind.
+080826******************************************************************
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+
+080826 LINKAGE SECTION.
+080826 01  lsExtraPayment              PIC S9(07)V99 COMP-5.
+080826 01  lsReturnCode                PIC S9(09) USAGE COMP-5.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsExtraPayment
+080826                    RETURNING lsReturnCode.
+080826******************************************************************
+
+080826     COMPUTE LpWhatIfLoanBalance =
+080826         LpCurLoanBalance - lsExtraPayment.
+080826     IF LpWhatIfLoanBalance < ZERO
+080826         MOVE ZERO TO LpWhatIfLoanBalance
+080826     END-IF.
+
+080826     COMPUTE LpWhatIfNetLoanAvail =
+080826         LpNetLoanAvail + lsExtraPayment.
+080826     MOVE LpMaxLoanAvail TO LpWhatIfMaxLoanAvail.
+080826     IF LpWhatIfNetLoanAvail > LpWhatIfMaxLoanAvail
+080826         MOVE LpWhatIfMaxLoanAvail TO LpWhatIfNetLoanAvail
+080826     END-IF.
+
+080826     MOVE LpReturnCode TO lsReturnCode.
+
+080826     EXIT METHOD.
+
+080826 END METHOD RunPayoffQuote.
+
+080826******************************************************************
+080826 METHOD-ID. RunQuoteRange.
+080826*  Multi-period loan projection.  Steps wsEffectiveDate from
+080826*  lsStartDate to lsEndDate in lsIntervalDays increments, calling
+080826*  PLONQUOT once per period, so a caller building a multi-year
+080826*  projection makes one method call/Login instead of repeating
+080826*  RunQuote (and its Login/Logout overhead) once per date.
+080826******************************************************************
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+
+080826 01 POPFUNCN                     PIC X(08)       VALUE 'POPFUNCN'.
+
+080826     COPY WLNQUCPY.
+
+080826 01  WS-START-JULIAN             PIC S9(09) COMP-5.
+080826 01  WS-END-JULIAN                PIC S9(09) COMP-5.
+080826 01  WS-CUR-JULIAN                PIC S9(09) COMP-5.
+080826 01  WS-RANGE-IDX                 PIC S9(09) COMP-5.
+080826 01  WS-SAVE-EFFECTIVE-DATE       PIC 9(08).
+
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsStartDate                 PIC 9(08).
+080826 01  lsEndDate                   PIC 9(08).
+080826 01  lsIntervalDays              PIC S9(09) COMP-5.
+080826 01  lsReturnCode                PIC S9(09) USAGE COMP-5.
+
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsStartDate
+080826                    BY VALUE lsEndDate
+080826                    BY VALUE lsIntervalDays
+080826                    RETURNING lsReturnCode.
+080826******************************************************************
+
+080826     MOVE ZERO TO LpRangeCount.
+080826     MOVE ZERO TO lsReturnCode, LpReturnCode.
+080826     MOVE SPACES TO LpErrorMessage.
+
+080826*    wsEffectiveDate is a shared property other methods read
+080826*    (RunQuote, RunLoanSchedule, getEffectiveDate) - save the
+080826*    caller's value here and put it back before returning so
+080826*    stepping through the range above doesn't leave the object
+080826*    holding the last period's date for a later call on this
+080826*    same instance.
+080826     MOVE wsEffectiveDate TO WS-SAVE-EFFECTIVE-DATE.
+
+080826     COMPUTE WS-START-JULIAN =
+080826         FUNCTION INTEGER-OF-DATE(lsStartDate).
+080826     COMPUTE WS-END-JULIAN =
+080826         FUNCTION INTEGER-OF-DATE(lsEndDate).
+080826     MOVE WS-START-JULIAN TO WS-CUR-JULIAN.
+080826     MOVE ZERO TO WS-RANGE-IDX.
+
+080826     PERFORM UNTIL WS-CUR-JULIAN > WS-END-JULIAN
+080826                OR WS-RANGE-IDX >= LP-MAX-RANGE-PERIODS
+080826         COMPUTE wsEffectiveDate =
+080826             FUNCTION DATE-OF-INTEGER(WS-CUR-JULIAN)
+080826         MOVE wsCompanyCode TO WLNQU-COMPANY-CODE
+080826         MOVE wsPolicyNumber TO WLNQU-POLICY-NUMBER
+080826         MOVE wsEffectiveDate TO WLNQU-EFFECTIVE-DATE
+
+080826         TRY
+080826             CALL PLONQUOT USING WGLOBAL
+080826                                 WLNQU-PARAMETERS
+080826             MOVE WLNQU-RETURN-CODE TO lsReturnCode,
+080826                                       LpReturnCode
+080826             MOVE WLNQU-ERROR-MESSAGE TO LpErrorMessage
+080826             IF WLNQU-PROCESSING-OK
+080826*                Only claim a range slot on a period that actually
+080826*                processed - advancing WS-RANGE-IDX on a failed
+080826*                period would leave that slot unpopulated while
+080826*                still counted, shifting every later successful
+080826*                period out of step with LpRangeCount.
+080826                 ADD 1 TO WS-RANGE-IDX
+080826                 MOVE wsEffectiveDate
+080826                          TO LpRangeEffectiveDate (WS-RANGE-IDX)
+080826                 MOVE WLNQU-CUR-LOAN-BALANCE
+080826                          TO LpRangeLoanBalance (WS-RANGE-IDX)
+080826                 MOVE WLNQU-NET-LOAN-AVAIL
+080826                          TO LpRangeNetLoanAvail (WS-RANGE-IDX)
+080826                 MOVE WLNQU-INTEREST-TO-ANNIV
+080826                          TO LpRangeInterestToAnniv (WS-RANGE-IDX)
+080826                 ADD 1 TO LpRangeCount
+080826             END-IF
+080826         CATCH WS-EXCEPTION
+080826             INVOKE LpApp "writeErrorLog" USING WS-EXCEPTION
+080826             MOVE LP-RC-UNEXPECTED-ABEND TO lsReturnCode,
+080826                          LpReturnCode
+080826             MOVE LP-MSG-UNEXPECTED-ABEND
+080826                 TO LpErrorMessage
+080826             MOVE 'OLONQUOT' TO WERRL-PROGRAM-ID
+080826             MOVE 'RunQuoteRange' TO WERRL-METHOD-NAME
+080826             MOVE WCODER-ID IN WGLOBAL TO WERRL-CODER-ID
+080826             STRING 'CO=' wsCompanyCode ' POL=' wsPolicyNumber
+080826                 DELIMITED BY SIZE INTO WERRL-CONTEXT
+080826             CALL CERRLOG USING WGLOBAL, WERRL-PARAMETERS
+080826             MOVE WS-END-JULIAN TO WS-CUR-JULIAN
+080826         END-TRY
+
+
+080826         ADD lsIntervalDays TO WS-CUR-JULIAN
+080826     END-PERFORM.
+
+080826     MOVE WS-SAVE-EFFECTIVE-DATE TO wsEffectiveDate.
+
+080826     EXIT METHOD.
+
+080826 END METHOD RunQuoteRange.
+
+080826******************************************************************
+080826 METHOD-ID. RunLoanSchedule.
+080826*  Amortized payment-by-payment loan repayment schedule, computed
+080826*  once here off the figures RunQuote already loaded, instead of
+080826*  every BAPI consumer re-implementing the principal/interest
+080826*  split on the front end.  Assumes level monthly payments of
+080826*  LpPremiumDue against LpCurLoanBalance at LpLoanInterestRate
+080826*  (an annual percentage rate), due dates 30 days apart starting
+080826*  from LpEffectiveDateUsed.
+080826******************************************************************
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+
+080826 01  WS-SCHED-BALANCE            PIC S9(07)V9(04) COMP-5.
+080826 01  WS-MONTHLY-RATE             PIC S9(07)V9(06) COMP-5.
+080826 01  WS-INTEREST-PORTION         PIC S9(07)V99 COMP-5.
+080826 01  WS-PRINCIPAL-PORTION        PIC S9(07)V99 COMP-5.
+080826 01  WS-DUE-JULIAN               PIC S9(09) COMP-5.
+080826 01  WS-SCHED-IDX                PIC S9(09) COMP-5.
+080826 01  WS-NUM-PAYMENTS             PIC S9(09) COMP-5.
+
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsNumPayments               PIC S9(09) COMP-5.
+080826 01  lsReturnCode                PIC S9(09) USAGE COMP-5.
+
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsNumPayments
+080826                    RETURNING lsReturnCode.
+080826******************************************************************
+
+080826     MOVE ZERO TO LpScheduleCount.
+080826     MOVE ZERO TO lsReturnCode.
+
+080826     MOVE lsNumPayments TO WS-NUM-PAYMENTS.
+080826     IF WS-NUM-PAYMENTS > LP-MAX-SCHEDULE-PAYMENTS
+080826         MOVE LP-MAX-SCHEDULE-PAYMENTS TO WS-NUM-PAYMENTS
+080826     END-IF.
+
+080826     MOVE LpCurLoanBalance TO WS-SCHED-BALANCE.
+080826     COMPUTE WS-MONTHLY-RATE = LpLoanInterestRate / 1200.
+080826     COMPUTE WS-DUE-JULIAN =
+080826         FUNCTION INTEGER-OF-DATE(LpEffectiveDateUsed).
+
+080826     PERFORM VARYING WS-SCHED-IDX FROM 1 BY 1
+080826             UNTIL WS-SCHED-IDX > WS-NUM-PAYMENTS
+080826         ADD 30 TO WS-DUE-JULIAN
+080826         COMPUTE WS-INTEREST-PORTION ROUNDED =
+080826             WS-SCHED-BALANCE * WS-MONTHLY-RATE
+080826         COMPUTE WS-PRINCIPAL-PORTION ROUNDED =
+080826             LpPremiumDue - WS-INTEREST-PORTION
+080826         IF WS-PRINCIPAL-PORTION > WS-SCHED-BALANCE
+080826             MOVE WS-SCHED-BALANCE TO WS-PRINCIPAL-PORTION
+080826         END-IF
+080826         IF WS-PRINCIPAL-PORTION < ZERO
+080826             MOVE ZERO TO WS-PRINCIPAL-PORTION
+080826         END-IF
+080826         SUBTRACT WS-PRINCIPAL-PORTION FROM WS-SCHED-BALANCE
+
+080826         COMPUTE LpSchedDueDate (WS-SCHED-IDX) =
+080826             FUNCTION DATE-OF-INTEGER(WS-DUE-JULIAN)
+080826         MOVE WS-PRINCIPAL-PORTION
+080826                  TO LpSchedPrincipal (WS-SCHED-IDX)
+080826         MOVE WS-INTEREST-PORTION
+080826                  TO LpSchedInterest (WS-SCHED-IDX)
+080826         MOVE WS-SCHED-BALANCE
+080826                  TO LpSchedBalance (WS-SCHED-IDX)
+080826         ADD 1 TO LpScheduleCount
+080826     END-PERFORM.
+
+080826     EXIT METHOD.
+
+080826 END METHOD RunLoanSchedule.
+
+      ******************************************************************
+080826 METHOD-ID. RunLoanActivitySummary.
+080826*  Combined call-center view - runs the live PLONQUOT quote
+080826*  (same as RunQuote) and, in the same call, asks CLOANSUM for
+080826*  this policy's historical loan transactions from AST29EXT's
+080826*  annual statement extract, so a rep can see "here's the loan
+080826*  history" and "here's today's live payoff figures" together
+080826*  instead of pulling one from the annual statement and
+080826*  separately running a live quote.  A CLOANSUM failure (e.g.
+080826*  the shared extract path isn't configured) does not fail the
+080826*  live quote - LpHistLoanCount is left at zero and the CLOANSUM
+080826*  return code/message are still available via getReturnCode/
+080826*  getErrorMessage having been overlaid, so callers can tell "no
+080826*  history available" from "here is the history".
+080826******************************************************************
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+
+080826 01 POPFUNCN                     PIC X(08)       VALUE 'POPFUNCN'.
+080826 01 CLOANSUM                     PIC X(08)       VALUE 'CLOANSUM'.
+080826 01 WS-HIST-IDX                  PIC S9(09) COMP-5.
+
+080826     COPY WLNQUCPY.
+080826     COPY WLHSTCPY.
+
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsReturnCode                PIC S9(09) USAGE COMP-5.
+
+080826******************************************************************
+080826 PROCEDURE DIVISION RETURNING lsReturnCode.
+080826******************************************************************
+
+080826     MOVE ZERO TO LpHistLoanCount.
+
+080826     MOVE wsCompanyCode TO WLNQU-COMPANY-CODE.
+080826     MOVE wsPolicyNumber TO WLNQU-POLICY-NUMBER.
+080826     MOVE wsEffectiveDate TO WLNQU-EFFECTIVE-DATE.
+
+080826     TRY
+080826         CALL PLONQUOT USING WGLOBAL
+080826                             WLNQU-PARAMETERS
+080826         MOVE WLNQU-RETURN-CODE TO lsReturnCode,
+080826                                   LpReturnCode
+080826         MOVE WLNQU-ERROR-MESSAGE TO LpErrorMessage
+080826         MOVE WLNQU-EFFECTIVE-DATE to LpEffectiveDateUsed
+080826         IF WLNQU-PROCESSING-OK
+080826             MOVE WLNQU-CUR-LOAN-BALANCE    TO LpCurLoanBalance
+080826             MOVE WLNQU-NET-LOAN-AVAIL      TO LpNetLoanAvail
+080826             MOVE WLNQU-MAX-LOAN-AVAIL      TO LpMaxLoanAvail
+080826             MOVE WLNQU-LOAN-INTEREST-RATE  TO LpLoanInterestRate
+080826         END-IF
+080826         MOVE WGLOBAL TO WGLOBX
+080826     CATCH WS-EXCEPTION
+080826         INVOKE LpApp "writeErrorLog" USING WS-EXCEPTION
+080826         MOVE LP-RC-UNEXPECTED-ABEND TO lsReturnCode,
+080826                      LpReturnCode
+080826         MOVE LP-MSG-UNEXPECTED-ABEND
+080826             TO LpErrorMessage
+080826         MOVE 'OLONQUOT' TO WERRL-PROGRAM-ID
+080826         MOVE 'RunLoanActivitySummary' TO WERRL-METHOD-NAME
+080826         MOVE WCODER-ID IN WGLOBAL TO WERRL-CODER-ID
+080826         STRING 'CO=' wsCompanyCode ' POL=' wsPolicyNumber
+080826             DELIMITED BY SIZE INTO WERRL-CONTEXT
+080826         CALL CERRLOG USING WGLOBAL, WERRL-PARAMETERS
+080826     END-TRY.
+
+080826     IF lsReturnCode = ZERO
+080826         MOVE wsCompanyCode TO WLHST-COMPANY-CODE
+080826         MOVE wsPolicyNumber TO WLHST-POLICY-NUMBER
+080826         CALL CLOANSUM USING WGLOBAL, WLHST-PARAMETERS
+080826         IF WLHST-PROCESSING-OK
+080826             MOVE WLHST-LOAN-COUNT TO LpHistLoanCount
+080826             PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+080826                     UNTIL WS-HIST-IDX > LpHistLoanCount
+080826                 MOVE WLHST-L-ORIG-LOAN-DATE (WS-HIST-IDX)
+080826                          TO LpHistLoanOrigDate (WS-HIST-IDX)
+080826                 MOVE WLHST-L-ORIG-LOAN-AMOUNT (WS-HIST-IDX)
+080826                          TO LpHistLoanOrigAmount (WS-HIST-IDX)
+080826                 MOVE WLHST-L-ORIG-PAYMENT-AMOUNT (WS-HIST-IDX)
+080826                          TO LpHistLoanOrigPayment (WS-HIST-IDX)
+080826                 MOVE WLHST-L-PAYMENT-MODE-DESC (WS-HIST-IDX)
+080826                          TO LpHistLoanPaymentMode (WS-HIST-IDX)
+080826                 MOVE WLHST-L-BALANCE-DATE (WS-HIST-IDX)
+080826                          TO LpHistLoanBalanceDate (WS-HIST-IDX)
+080826                 MOVE WLHST-L-CURR-LOAN-RATE (WS-HIST-IDX)
+080826                          TO LpHistLoanRate (WS-HIST-IDX)
+080826                 MOVE WLHST-L-CURR-CREDITING-RATE (WS-HIST-IDX)
+080826                       TO LpHistLoanCreditingRate (WS-HIST-IDX)
+080826                 MOVE WLHST-L-BALANCE-BEFORE-PYMT (WS-HIST-IDX)
+080826                       TO LpHistLoanBalanceBefore (WS-HIST-IDX)
+080826                 MOVE WLHST-L-CAPITALIZED-INT (WS-HIST-IDX)
+080826                     TO LpHistLoanCapitalizedInt (WS-HIST-IDX)
+080826                 MOVE WLHST-L-PAYMENT-AMOUNT (WS-HIST-IDX)
+080826                          TO LpHistLoanPayment (WS-HIST-IDX)
+080826                 MOVE WLHST-L-BALANCE-AFTER-PYMT (WS-HIST-IDX)
+080826                        TO LpHistLoanBalanceAfter (WS-HIST-IDX)
+080826             END-PERFORM
+080826         END-IF
+080826     END-IF.
+
+080826     EXIT METHOD.
+
+080826 END METHOD RunLoanActivitySummary.
+
       ******************************************************************
       *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
       ******************************************************************
@@ -645,6 +1090,578 @@
       *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
       ******************************************************************
 
+080826 METHOD-ID. getWhatIfLoanBalance.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsWhatIfLoanBalance     USAGE COMP-2.
+080826******************************************************************
+080826 PROCEDURE DIVISION RETURNING lsWhatIfLoanBalance.
+080826******************************************************************
+
+080826     MOVE LpWhatIfLoanBalance TO lsWhatIfLoanBalance.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getWhatIfLoanBalance.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getWhatIfNetLoanAvail.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsWhatIfNetLoanAvail    USAGE COMP-2.
+080826******************************************************************
+080826 PROCEDURE DIVISION RETURNING lsWhatIfNetLoanAvail.
+080826******************************************************************
+
+080826     MOVE LpWhatIfNetLoanAvail TO lsWhatIfNetLoanAvail.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getWhatIfNetLoanAvail.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getWhatIfMaxLoanAvail.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsWhatIfMaxLoanAvail    USAGE COMP-2.
+080826******************************************************************
+080826 PROCEDURE DIVISION RETURNING lsWhatIfMaxLoanAvail.
+080826******************************************************************
+
+080826     MOVE LpWhatIfMaxLoanAvail TO lsWhatIfMaxLoanAvail.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getWhatIfMaxLoanAvail.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getRangeCount.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsRangeCount            PIC S9(09) COMP-5.
+080826******************************************************************
+080826 PROCEDURE DIVISION RETURNING lsRangeCount.
+080826******************************************************************
+
+080826     MOVE LpRangeCount TO lsRangeCount.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getRangeCount.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getRangeEffectiveDate.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                 PIC S9(09) COMP-5.
+080826 01  lsRangeEffectiveDate    PIC S9(09) COMP-5.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsRangeEffectiveDate.
+080826******************************************************************
+
+080826     MOVE LpRangeEffectiveDate (lsIndex) TO lsRangeEffectiveDate.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getRangeEffectiveDate.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getRangeLoanBalance.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                 PIC S9(09) COMP-5.
+080826 01  lsRangeLoanBalance      USAGE COMP-2.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsRangeLoanBalance.
+080826******************************************************************
+
+080826     MOVE LpRangeLoanBalance (lsIndex) TO lsRangeLoanBalance.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getRangeLoanBalance.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getRangeNetLoanAvail.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                 PIC S9(09) COMP-5.
+080826 01  lsRangeNetLoanAvail     USAGE COMP-2.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsRangeNetLoanAvail.
+080826******************************************************************
+
+080826     MOVE LpRangeNetLoanAvail (lsIndex) TO lsRangeNetLoanAvail.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getRangeNetLoanAvail.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getRangeInterestToAnniv.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                 PIC S9(09) COMP-5.
+080826 01  lsRangeInterestToAnniv  USAGE COMP-2.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsRangeInterestToAnniv.
+080826******************************************************************
+
+080826     MOVE LpRangeInterestToAnniv (lsIndex)
+080826         TO lsRangeInterestToAnniv.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getRangeInterestToAnniv.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getScheduleCount.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsScheduleCount         PIC S9(09) COMP-5.
+080826******************************************************************
+080826 PROCEDURE DIVISION RETURNING lsScheduleCount.
+080826******************************************************************
+
+080826     MOVE LpScheduleCount TO lsScheduleCount.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getScheduleCount.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getSchedDueDate.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                 PIC S9(09) COMP-5.
+080826 01  lsSchedDueDate          PIC S9(09) COMP-5.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsSchedDueDate.
+080826******************************************************************
+
+080826     MOVE LpSchedDueDate (lsIndex) TO lsSchedDueDate.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getSchedDueDate.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getSchedPrincipal.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                 PIC S9(09) COMP-5.
+080826 01  lsSchedPrincipal        USAGE COMP-2.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsSchedPrincipal.
+080826******************************************************************
+
+080826     MOVE LpSchedPrincipal (lsIndex) TO lsSchedPrincipal.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getSchedPrincipal.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getSchedInterest.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                 PIC S9(09) COMP-5.
+080826 01  lsSchedInterest         USAGE COMP-2.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsSchedInterest.
+080826******************************************************************
+
+080826     MOVE LpSchedInterest (lsIndex) TO lsSchedInterest.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getSchedInterest.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getSchedBalance.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                 PIC S9(09) COMP-5.
+080826 01  lsSchedBalance          USAGE COMP-2.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsSchedBalance.
+080826******************************************************************
+
+080826     MOVE LpSchedBalance (lsIndex) TO lsSchedBalance.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getSchedBalance.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getHistLoanCount.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsHistLoanCount         PIC S9(09) COMP-5.
+080826******************************************************************
+080826 PROCEDURE DIVISION RETURNING lsHistLoanCount.
+080826******************************************************************
+
+080826     MOVE LpHistLoanCount TO lsHistLoanCount.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getHistLoanCount.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getHistLoanOrigDate.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                 PIC S9(09) COMP-5.
+080826 01  lsHistLoanOrigDate      PIC S9(09) COMP-5.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsHistLoanOrigDate.
+080826******************************************************************
+
+080826     MOVE LpHistLoanOrigDate (lsIndex) TO lsHistLoanOrigDate.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getHistLoanOrigDate.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getHistLoanOrigAmount.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                 PIC S9(09) COMP-5.
+080826 01  lsHistLoanOrigAmount    USAGE COMP-2.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsHistLoanOrigAmount.
+080826******************************************************************
+
+080826     MOVE LpHistLoanOrigAmount (lsIndex) TO lsHistLoanOrigAmount.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getHistLoanOrigAmount.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getHistLoanOrigPayment.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                 PIC S9(09) COMP-5.
+080826 01  lsHistLoanOrigPayment   USAGE COMP-2.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsHistLoanOrigPayment.
+080826******************************************************************
+
+080826     MOVE LpHistLoanOrigPayment (lsIndex)
+080826         TO lsHistLoanOrigPayment.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getHistLoanOrigPayment.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getHistLoanPaymentMode.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                 PIC S9(09) COMP-5.
+080826 01  lsHistLoanPaymentMode   OBJECT REFERENCE CLASS-STRING.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsHistLoanPaymentMode.
+080826******************************************************************
+
+080826     INVOKE CLASS-STRING "NEW"
+080826         USING BY VALUE LpHistLoanPaymentMode (lsIndex)
+080826         RETURNING lsHistLoanPaymentMode.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getHistLoanPaymentMode.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getHistLoanBalanceDate.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                 PIC S9(09) COMP-5.
+080826 01  lsHistLoanBalanceDate   PIC S9(09) COMP-5.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsHistLoanBalanceDate.
+080826******************************************************************
+
+080826     MOVE LpHistLoanBalanceDate (lsIndex)
+080826         TO lsHistLoanBalanceDate.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getHistLoanBalanceDate.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getHistLoanRate.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                 PIC S9(09) COMP-5.
+080826 01  lsHistLoanRate          USAGE COMP-2.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsHistLoanRate.
+080826******************************************************************
+
+080826     MOVE LpHistLoanRate (lsIndex) TO lsHistLoanRate.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getHistLoanRate.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getHistLoanCreditingRate.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                    PIC S9(09) COMP-5.
+080826 01  lsHistLoanCreditingRate    USAGE COMP-2.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsHistLoanCreditingRate.
+080826******************************************************************
+
+080826     MOVE LpHistLoanCreditingRate (lsIndex)
+080826         TO lsHistLoanCreditingRate.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getHistLoanCreditingRate.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getHistLoanBalanceBefore.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                    PIC S9(09) COMP-5.
+080826 01  lsHistLoanBalanceBefore    USAGE COMP-2.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsHistLoanBalanceBefore.
+080826******************************************************************
+
+080826     MOVE LpHistLoanBalanceBefore (lsIndex)
+080826         TO lsHistLoanBalanceBefore.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getHistLoanBalanceBefore.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getHistLoanCapitalizedInt.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                    PIC S9(09) COMP-5.
+080826 01  lsHistLoanCapitalizedInt   USAGE COMP-2.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsHistLoanCapitalizedInt.
+080826******************************************************************
+
+080826     MOVE LpHistLoanCapitalizedInt (lsIndex)
+080826         TO lsHistLoanCapitalizedInt.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getHistLoanCapitalizedInt.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getHistLoanPayment.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                 PIC S9(09) COMP-5.
+080826 01  lsHistLoanPayment       USAGE COMP-2.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsHistLoanPayment.
+080826******************************************************************
+
+080826     MOVE LpHistLoanPayment (lsIndex) TO lsHistLoanPayment.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getHistLoanPayment.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getHistLoanBalanceAfter.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsIndex                 PIC S9(09) COMP-5.
+080826 01  lsHistLoanBalanceAfter  USAGE COMP-2.
+080826******************************************************************
+080826 PROCEDURE DIVISION USING BY VALUE lsIndex
+080826                    RETURNING lsHistLoanBalanceAfter.
+080826******************************************************************
+
+080826     MOVE LpHistLoanBalanceAfter (lsIndex)
+080826         TO lsHistLoanBalanceAfter.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getHistLoanBalanceAfter.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
 
        METHOD-ID. getLoanInterestRate.
        DATA DIVISION.
@@ -711,6 +1728,54 @@
       *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
       ******************************************************************
 
+080826 METHOD-ID. getInterestMethodCode.
+080826*  Coded equivalent of getInterestMethod, so callers that need to
+080826*  branch on interest calculation type don't have to string-match
+080826*  the free-text description.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsInterestMethodCode    OBJECT REFERENCE CLASS-STRING.
+080826******************************************************************
+080826 PROCEDURE DIVISION RETURNING lsInterestMethodCode.
+080826******************************************************************
+
+080826     INVOKE CLASS-STRING "NEW" USING BY VALUE LpInterestMethodCode
+080826          RETURNING lsInterestMethodCode.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getInterestMethodCode.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
+080826 METHOD-ID. getInterestTypeCode.
+080826*  Coded equivalent of getInterestType.
+080826 DATA DIVISION.
+080826******************************************************************
+080826 WORKING-STORAGE SECTION.
+080826******************************************************************
+080826 LINKAGE SECTION.
+
+080826 01  lsInterestTypeCode      OBJECT REFERENCE CLASS-STRING.
+080826******************************************************************
+080826 PROCEDURE DIVISION RETURNING lsInterestTypeCode.
+080826******************************************************************
+
+080826     INVOKE CLASS-STRING "NEW" USING BY VALUE LpInterestTypeCode
+080826          RETURNING lsInterestTypeCode.
+
+080826     EXIT METHOD.
+
+080826 END METHOD getInterestTypeCode.
+      ******************************************************************
+      *XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      ******************************************************************
+
 
        METHOD-ID. getLastAccruedDate.
        DATA DIVISION.
