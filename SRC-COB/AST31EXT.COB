@@ -60,6 +60,14 @@
 01FF02 COPY WLORGCPY.
                                        STATUS IS EXTRACT-STATUS.
 
+080826*    Restart checkpoint - see AST29EXT's CHECKPOINT-FILE for the
+080826*    same idiom applied to this program's annual statement pass.
+080826     SELECT CHECKPOINT-FILE
+080826 COPY WVARYCPY.
+080826                                 CHECKPOINT-FILE-NAME
+080826 COPY WLORGCPY.
+080826                                 STATUS IS CHECKPOINT-STATUS.
+
       ************************************************************
       *         FILE DEFINITIONS
       ************************************************************
@@ -71,6 +79,10 @@
 111197      .
        01 EXTRACT-RECORD                  PIC X(132).
 
+080826 FD  CHECKPOINT-FILE
+080826     LABEL RECORDS ARE STANDARD.
+080826 01  CHECKPOINT-RECORD               PIC X(20).
+
       ************************************************************
       *         FILE LAYOUTS
       ************************************************************
@@ -95,10 +107,42 @@
 021102*01 WS-ASCII-FILE-NAME              PIC X(50).
 021102 01 WS-ASCII-FILE-NAME              PIC X(255).
 021102 01 WS-NEW-ASCII-FILE-NAME          PIC X(255).
+
+080826 01 CHECKPOINT-STATUS                PIC XX.
+080826 01 CHECKPOINT-FILE-NAME.
+080826     05 WS-CHECKPOINT-FILE-DRIVE    PIC X(01) VALUE 'H'.
+080826     05 FILLER                      PIC X(01) VALUE ':'.
+080826     05 FILLER                      PIC X(01) VALUE 'R'.
+080826     05 CHECKPOINT-CODER            PIC X(04) VALUE '____'.
+080826     05 FILLER                      PIC X(07) VALUE 'U01.CKP'.
+080826     05 FILLER                      PIC X(241) VALUE SPACES.
+
+080826 01 WS-ASCII-CHECKPOINT-NAME         PIC X(255).
+080826 01 WS-NEW-ASCII-CHECKPOINT-NAME     PIC X(255).
+
+080826 01 WS-LAST-CHECKPOINT-KEY           PIC X(14) VALUE SPACES.
+080826 01 WS-CURRENT-POLICY-KEY            PIC X(14) VALUE SPACES.
+080826 01 WS-CHECKPOINT-FOUND-FLAG         PIC X(01) VALUE 'N'.
+080826     88 CHECKPOINT-WAS-FOUND             VALUE 'Y'.
+
        01 IDX                             PIC 9(02).
        01 IDX-X REDEFINES IDX             PIC X(02).
 03XX99 COPY WGETMCPY.
 
+080826*    Delimiter character for WGLOB-EXTRACT-PIPE-DELIM/-CSV-DELIM
+080826*    output mode - see AST29EXT's WS-DELIM-CHAR for the idiom.
+080826 01  WS-DELIM-CHAR               PIC X(01) VALUE '|'.
+080826*    STRING can't take a COMP-3 sending item directly - unpack
+080826*    WLK31-BEN-CHG-PREMIUM into DISPLAY usage first.
+080826 01  WS-BEN-CHG-PREMIUM-DISP     PIC S9(07)V99.
+080826*    STRINGing WS-BEN-CHG-PREMIUM-DISP itself would still drop
+080826*    the decimal point and turn a negative sign into an
+080826*    overpunch on the last digit - move it through a numeric-
+080826*    edited picture first so the delimited line carries a real
+080826*    sign and decimal point, the same way CSPLTLOG.COB edits
+080826*    commission percentages before STRINGing them.
+080826 01  WS-BEN-CHG-PREMIUM-EDIT     PIC -9(07).99.
+
       ******************************************************************
        LINKAGE SECTION.
 
@@ -125,9 +169,19 @@
 
            MOVE WCODER-ID              TO EXTRACT-CODER.
            INSPECT EXTRACT-CODER REPLACING ALL ' ' BY '_'.
-           MOVE WOPTION-WORK-DRIVE     TO WS-EXTRACT-FILE-DRIVE.
 
-           MOVE EXTRACT-FILE-NAME      TO WS-ASCII-FILE-NAME.
+080826*    A configured network path lets a scheduled batch job with
+080826*    no mapped drive letter still find the extract file.
+080826     IF WGLOB-EXTRACT-NETWORK-PATH NOT = SPACES
+080826         MOVE SPACES             TO WS-ASCII-FILE-NAME
+080826         STRING FUNCTION TRIM(WGLOB-EXTRACT-NETWORK-PATH)
+080826                'R' EXTRACT-CODER 'U01.PDM'
+080826                                       DELIMITED BY SIZE
+080826           INTO WS-ASCII-FILE-NAME
+080826     ELSE
+080826         MOVE WOPTION-WORK-DRIVE TO WS-EXTRACT-FILE-DRIVE
+080826         MOVE EXTRACT-FILE-NAME  TO WS-ASCII-FILE-NAME
+080826     END-IF.
 
            CALL PFILEINS USING WGLOBAL
 021102*                        WS-ASCII-FILE-NAME.
@@ -138,19 +192,82 @@
 021102*    MOVE WS-ASCII-FILE-NAME     TO EXTRACT-FILE-NAME.
 021102     MOVE WS-NEW-ASCII-FILE-NAME TO EXTRACT-FILE-NAME.
            CANCEL PFILEINS.
+
+080826     MOVE WCODER-ID              TO CHECKPOINT-CODER.
+080826     INSPECT CHECKPOINT-CODER REPLACING ALL ' ' BY '_'.
+
+080826     IF WGLOB-EXTRACT-NETWORK-PATH NOT = SPACES
+080826         MOVE SPACES             TO WS-ASCII-CHECKPOINT-NAME
+080826         STRING FUNCTION TRIM(WGLOB-EXTRACT-NETWORK-PATH)
+080826                'R' CHECKPOINT-CODER 'U01.CKP'
+080826                                       DELIMITED BY SIZE
+080826           INTO WS-ASCII-CHECKPOINT-NAME
+080826     ELSE
+080826         MOVE WOPTION-WORK-DRIVE TO WS-CHECKPOINT-FILE-DRIVE
+080826         MOVE CHECKPOINT-FILE-NAME TO WS-ASCII-CHECKPOINT-NAME
+080826     END-IF.
+
+080826     CALL PFILEINS USING WGLOBAL
+080826                         WS-ASCII-CHECKPOINT-NAME
+080826                         WS-NEW-ASCII-CHECKPOINT-NAME
+080826     END-CALL.
+
+080826     MOVE WS-NEW-ASCII-CHECKPOINT-NAME TO CHECKPOINT-FILE-NAME.
+080826     CANCEL PFILEINS.
+
+080826     IF WGLOB-EXTRACT-CSV-DELIM
+080826         MOVE ',' TO WS-DELIM-CHAR
+080826     ELSE
+080826         MOVE '|' TO WS-DELIM-CHAR
+080826     END-IF.
+
            MOVE 'AM'                   TO WFUNC-FUNCTION.
            CALL POPFUNCN USING WGLOBAL.
 
+080826     PERFORM 1010-READ-CHECKPOINT.
+
 111197*    EXIT.
 
       ******************************************************************
+080826 1010-READ-CHECKPOINT.
+080826*    See AST29EXT's 1010-READ-CHECKPOINT for the same idiom - a
+080826*    restart re-drives this program from the first policy, so
+080826*    2000-PROCESS skips any policy at or before whatever was
+080826*    last checkpointed instead of writing it again.
+
+080826     MOVE SPACES TO WS-LAST-CHECKPOINT-KEY.
+080826     MOVE 'N'    TO WS-CHECKPOINT-FOUND-FLAG.
+
+080826     OPEN INPUT CHECKPOINT-FILE.
+080826     IF CHECKPOINT-STATUS = '00'
+080826         READ CHECKPOINT-FILE
+080826             AT END
+080826                 CONTINUE
+080826             NOT AT END
+080826                 MOVE CHECKPOINT-RECORD TO WS-LAST-CHECKPOINT-KEY
+080826                 MOVE 'Y' TO WS-CHECKPOINT-FOUND-FLAG
+080826         END-READ
+080826         CLOSE CHECKPOINT-FILE
+080826     END-IF.
+
+      ******************************************************************
        2000-PROCESS.
 
-           PERFORM 2100-INIT-EXTRACT-FILE.
-           IF EXTRACT-STATUS = '00'
-               PERFORM 3000-WRITE-DATA
-           END-IF.
-           CLOSE EXTRACT-FILE.
+080826     MOVE SPACES                  TO WS-CURRENT-POLICY-KEY.
+080826     MOVE WLK31-COMPANY-CODE      TO WS-CURRENT-POLICY-KEY(1:2).
+080826     MOVE WLK31-POLICY-NUMBER     TO WS-CURRENT-POLICY-KEY(3:12).
+
+080826     IF CHECKPOINT-WAS-FOUND
+080826         AND WS-CURRENT-POLICY-KEY NOT > WS-LAST-CHECKPOINT-KEY
+080826         CONTINUE
+080826     ELSE
+               PERFORM 2100-INIT-EXTRACT-FILE
+               IF EXTRACT-STATUS = '00'
+                   PERFORM 3000-WRITE-DATA
+080826             PERFORM 2200-WRITE-CHECKPOINT
+               END-IF
+               CLOSE EXTRACT-FILE
+080826     END-IF.
 
 111197*    EXIT.
 
@@ -167,103 +284,165 @@
 111197*    EXIT.
 
       ******************************************************************
+080826 2200-WRITE-CHECKPOINT.
+080826*    Rewritten (not appended) after every policy finishes writing
+080826*    to the shared extract file - see AST29EXT's 5012-WRITE-
+080826*    CHECKPOINT for the same idiom.
+
+080826     OPEN OUTPUT CHECKPOINT-FILE.
+080826     MOVE SPACES              TO CHECKPOINT-RECORD.
+080826     MOVE WLK31-COMPANY-CODE  TO CHECKPOINT-RECORD(1:2).
+080826     MOVE WLK31-POLICY-NUMBER TO CHECKPOINT-RECORD(3:12).
+080826     WRITE CHECKPOINT-RECORD.
+080826     CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
        3000-WRITE-DATA.
 
-03XX99*    MOVE '** POLICY INFO **'             TO EXTRACT-RECORD.
-03XX99     INITIALIZE WGETM-PARAMETERS
-03XX99     MOVE 000028447 TO WGETM-MESSAGE-NUMBER
-03XX99     CALL PGETMESG USING WGLOBAL
-03XX99                         WGETM-PARAMETERS
-03XX99     MOVE WGETM-MESSAGE                   TO EXTRACT-RECORD.
-           WRITE EXTRACT-RECORD.
+080826*    WLK31's section blobs (POLICY-INFO etc.) are pre-formatted
+080826*    opaque data from PMPANS31 with no fields decomposed in this
+080826*    copybook, so delimited mode can only pass each blob through
+080826*    as a single field rather than truly delimiting it field by
+080826*    field - the header banner line is dropped either way since
+080826*    it is presentation text, not data. The benefit-change loop
+080826*    below IS fully decomposed and gets real delimited fields.
+080826     IF WGLOB-EXTRACT-FIXED-FORMAT
+03XX99         INITIALIZE WGETM-PARAMETERS
+03XX99         MOVE 000028447 TO WGETM-MESSAGE-NUMBER
+03XX99         CALL PGETMESG USING WGLOBAL
+03XX99                             WGETM-PARAMETERS
+03XX99         MOVE WGETM-MESSAGE                   TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+080826     END-IF.
            MOVE WLK31-POLICY-INFO               TO EXTRACT-RECORD.
            WRITE EXTRACT-RECORD.
 
-03XX99*    MOVE '** INSURED INFO **'            TO EXTRACT-RECORD.
-03XX99     INITIALIZE WGETM-PARAMETERS
-03XX99     MOVE 000028448 TO WGETM-MESSAGE-NUMBER
-03XX99     CALL PGETMESG USING WGLOBAL
-03XX99                         WGETM-PARAMETERS
-03XX99     MOVE WGETM-MESSAGE                   TO EXTRACT-RECORD.
-           WRITE EXTRACT-RECORD.
+080826     IF WGLOB-EXTRACT-FIXED-FORMAT
+03XX99         INITIALIZE WGETM-PARAMETERS
+03XX99         MOVE 000028448 TO WGETM-MESSAGE-NUMBER
+03XX99         CALL PGETMESG USING WGLOBAL
+03XX99                             WGETM-PARAMETERS
+03XX99         MOVE WGETM-MESSAGE                   TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+080826     END-IF.
            MOVE WLK31-INSURED-INFO(1:132)       TO EXTRACT-RECORD.
            WRITE EXTRACT-RECORD.
            MOVE WLK31-INSURED-INFO(133:)        TO EXTRACT-RECORD.
            WRITE EXTRACT-RECORD.
 
-03XX99*    MOVE '** POLICY OWNER INFO **'       TO EXTRACT-RECORD.
-03XX99     INITIALIZE WGETM-PARAMETERS
-03XX99     MOVE 000028449 TO WGETM-MESSAGE-NUMBER
-03XX99     CALL PGETMESG USING WGLOBAL
-03XX99                         WGETM-PARAMETERS
-03XX99     MOVE WGETM-MESSAGE                   TO EXTRACT-RECORD.
-           WRITE EXTRACT-RECORD.
+080826     IF WGLOB-EXTRACT-FIXED-FORMAT
+03XX99         INITIALIZE WGETM-PARAMETERS
+03XX99         MOVE 000028449 TO WGETM-MESSAGE-NUMBER
+03XX99         CALL PGETMESG USING WGLOBAL
+03XX99                             WGETM-PARAMETERS
+03XX99         MOVE WGETM-MESSAGE                   TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+080826     END-IF.
            MOVE WLK31-POLICY-OWNER-INFO(1:132)  TO EXTRACT-RECORD.
            WRITE EXTRACT-RECORD.
            MOVE WLK31-POLICY-OWNER-INFO(133:)   TO EXTRACT-RECORD.
            WRITE EXTRACT-RECORD.
 
-03XX99*    MOVE '** SERVICE AGENT INFO **'      TO EXTRACT-RECORD.
-03XX99     INITIALIZE WGETM-PARAMETERS
-03XX99     MOVE 000028450 TO WGETM-MESSAGE-NUMBER
-03XX99     CALL PGETMESG USING WGLOBAL
-03XX99                         WGETM-PARAMETERS
-03XX99     MOVE WGETM-MESSAGE                   TO EXTRACT-RECORD.
-           WRITE EXTRACT-RECORD.
+080826     IF WGLOB-EXTRACT-FIXED-FORMAT
+03XX99         INITIALIZE WGETM-PARAMETERS
+03XX99         MOVE 000028450 TO WGETM-MESSAGE-NUMBER
+03XX99         CALL PGETMESG USING WGLOBAL
+03XX99                             WGETM-PARAMETERS
+03XX99         MOVE WGETM-MESSAGE                   TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+080826     END-IF.
            MOVE WLK31-SERVICE-AGENT-INFO        TO EXTRACT-RECORD.
            WRITE EXTRACT-RECORD.
 
-03XX99*    MOVE '** PART #2 INFO **'            TO EXTRACT-RECORD.
-03XX99     INITIALIZE WGETM-PARAMETERS
-03XX99     MOVE 000028451 TO WGETM-MESSAGE-NUMBER
-03XX99     CALL PGETMESG USING WGLOBAL
-03XX99                         WGETM-PARAMETERS
-03XX99     MOVE WGETM-MESSAGE                   TO EXTRACT-RECORD.
-           WRITE EXTRACT-RECORD.
+080826     IF WGLOB-EXTRACT-FIXED-FORMAT
+03XX99         INITIALIZE WGETM-PARAMETERS
+03XX99         MOVE 000028451 TO WGETM-MESSAGE-NUMBER
+03XX99         CALL PGETMESG USING WGLOBAL
+03XX99                             WGETM-PARAMETERS
+03XX99         MOVE WGETM-MESSAGE                   TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+080826     END-IF.
            MOVE WLK31-PART2-INFO(1:132)         TO EXTRACT-RECORD.
            WRITE EXTRACT-RECORD.
            MOVE WLK31-PART2-INFO(133:)          TO EXTRACT-RECORD.
            WRITE EXTRACT-RECORD.
 
-03XX99*    MOVE '** PART #3 INFO (BENEFIT PREMIUM CHANGES) **'
-03XX99*                                         TO EXTRACT-RECORD.
-03XX99     INITIALIZE WGETM-PARAMETERS
-03XX99     MOVE 000028452 TO WGETM-MESSAGE-NUMBER
-03XX99     CALL PGETMESG USING WGLOBAL
-03XX99                         WGETM-PARAMETERS
-03XX99     MOVE WGETM-MESSAGE                   TO EXTRACT-RECORD.
-           WRITE EXTRACT-RECORD.
+080826     IF WGLOB-EXTRACT-FIXED-FORMAT
+03XX99         INITIALIZE WGETM-PARAMETERS
+03XX99         MOVE 000028452 TO WGETM-MESSAGE-NUMBER
+03XX99         CALL PGETMESG USING WGLOBAL
+03XX99                             WGETM-PARAMETERS
+03XX99         MOVE WGETM-MESSAGE                   TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+080826     END-IF.
            PERFORM VARYING IDX FROM 1 BY 1
                UNTIL IDX > 98
                IF WLK31-BEN-CHG-PREMIUM (IDX) NOT = ZERO
 072696         OR WLK31-BEN-CHG-COVERAGE(IDX) NOT = SPACES
 072696         OR WLK31-BEN-CHG-REASON  (IDX) NOT = SPACES
-03XX99*            MOVE 'BENEFIT #'             TO EXTRACT-RECORD
-03XX99             INITIALIZE WGETM-PARAMETERS
-03XX99             MOVE 000028453 TO WGETM-MESSAGE-NUMBER
-03XX99             CALL PGETMESG USING WGLOBAL
-03XX99                                 WGETM-PARAMETERS
-03XX99             MOVE WGETM-MESSAGE           TO EXTRACT-RECORD
-                   MOVE IDX-X                   TO EXTRACT-RECORD(10:2)
-                   MOVE ' - '                   TO EXTRACT-RECORD(12:3)
-                   MOVE WLK31-BEN-CHG-INFO(IDX) TO EXTRACT-RECORD(15:)
-                   WRITE EXTRACT-RECORD
+080826             IF WGLOB-EXTRACT-FIXED-FORMAT
+080826                 PERFORM 3100-WRITE-BEN-CHG-DATA-FIXED
+080826             ELSE
+080826                 PERFORM 3200-WRITE-BEN-CHG-DATA-DELIM
+080826             END-IF
                END-IF
            END-PERFORM.
 
-03XX99*    MOVE '** PART #3 INFO (NEW PREMIUMS) **'
-03XX99*                                         TO EXTRACT-RECORD.
-03XX99     INITIALIZE WGETM-PARAMETERS
-03XX99     MOVE 000028454 TO WGETM-MESSAGE-NUMBER
-03XX99     CALL PGETMESG USING WGLOBAL
-03XX99                         WGETM-PARAMETERS
-03XX99     MOVE WGETM-MESSAGE                   TO EXTRACT-RECORD.
-           WRITE EXTRACT-RECORD.
+080826     IF WGLOB-EXTRACT-FIXED-FORMAT
+03XX99         INITIALIZE WGETM-PARAMETERS
+03XX99         MOVE 000028454 TO WGETM-MESSAGE-NUMBER
+03XX99         CALL PGETMESG USING WGLOBAL
+03XX99                             WGETM-PARAMETERS
+03XX99         MOVE WGETM-MESSAGE                   TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+080826     END-IF.
            MOVE WLK31-NEW-PREMIUM-INFO          TO EXTRACT-RECORD.
            WRITE EXTRACT-RECORD.
 
 111197*    EXIT.
 
+      ******************************************************************
+080826 3100-WRITE-BEN-CHG-DATA-FIXED.
+03XX99     INITIALIZE WGETM-PARAMETERS.
+03XX99     MOVE 000028453 TO WGETM-MESSAGE-NUMBER.
+03XX99     CALL PGETMESG USING WGLOBAL
+03XX99                         WGETM-PARAMETERS.
+03XX99     MOVE WGETM-MESSAGE               TO EXTRACT-RECORD.
+           MOVE IDX-X                       TO EXTRACT-RECORD(10:2).
+           MOVE ' - '                       TO EXTRACT-RECORD(12:3).
+           MOVE WLK31-BEN-CHG-INFO(IDX)     TO EXTRACT-RECORD(15:).
+080826*    Tag the owning policy on the tail of the line (spare space
+080826*    past WLK31-BEN-CHG-INFO) so a grep of the combined extract,
+080826*    or a restart that interleaves blocks from two runs, can
+080826*    still tell which policy a given BENEFIT # line belongs to.
+080826     MOVE WLK31-COMPANY-CODE          TO EXTRACT-RECORD(111:2).
+080826     MOVE WLK31-POLICY-NUMBER         TO EXTRACT-RECORD(113:12).
+           WRITE EXTRACT-RECORD.
+
+      ******************************************************************
+080826 3200-WRITE-BEN-CHG-DATA-DELIM.
+080826*    Delimited counterpart to the BENEFIT # detail line above -
+080826*    unlike the opaque section blobs, this loop's fields are
+080826*    fully decomposed in WLK31CPY, so this builds a real
+080826*    delimited line instead of passing an opaque blob through.
+
+080826     MOVE SPACES              TO EXTRACT-RECORD.
+080826     MOVE WLK31-BEN-CHG-PREMIUM(IDX) TO WS-BEN-CHG-PREMIUM-DISP.
+080826     MOVE WS-BEN-CHG-PREMIUM-DISP    TO WS-BEN-CHG-PREMIUM-EDIT.
+080826     STRING IDX-X                          DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                  DELIMITED BY SIZE
+080826            WLK31-BEN-CHG-COVERAGE(IDX)    DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                  DELIMITED BY SIZE
+080826            WS-BEN-CHG-PREMIUM-EDIT        DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                  DELIMITED BY SIZE
+080826            WLK31-BEN-CHG-REASON(IDX)      DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                  DELIMITED BY SIZE
+080826            WLK31-COMPANY-CODE             DELIMITED BY SIZE
+080826            WS-DELIM-CHAR                  DELIMITED BY SIZE
+080826            WLK31-POLICY-NUMBER            DELIMITED BY SIZE
+080826       INTO EXTRACT-RECORD.
+080826     WRITE EXTRACT-RECORD.
+
       ******************************************************************
       *                                                                *
       *                      E N D   S O U R C E                       *
