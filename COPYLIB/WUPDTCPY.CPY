@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  WUPDTCPY - PUPDTDVR call parameters, fourth positional
+      *  argument on the CALL.  Carries the prior (before-image) record
+      *  so the driver can log what an update changed.
+      *****************************************************************
+       01  WUPDT-PARAMETERS.
+           05  WUPDT-PRIOR-RECORD          PIC X(WGLB2-DA-LEN2).
