@@ -0,0 +1,4 @@
+      *****************************************************************
+      *  WLORGCPY - SELECT clause fragment: file ORGANIZATION.
+      *****************************************************************
+                                       ORGANIZATION IS SEQUENTIAL
