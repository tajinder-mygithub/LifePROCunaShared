@@ -0,0 +1,6 @@
+      *****************************************************************
+      *  WVARYCPY - SELECT clause fragment: the ASSIGN TO verb.
+      *  Split out from WLORGCPY so a site that varies its file
+      *  assignment style only has one copybook to replace.
+      *****************************************************************
+                                       ASSIGN TO
