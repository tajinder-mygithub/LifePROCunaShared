@@ -0,0 +1,31 @@
+      *****************************************************************
+      *  WLNQUCPY - PLONQUOT call parameters (loan quote request and
+      *  results).  Built by RunQuote from the LpXxx properties, passed
+      *  to PLONQUOT, then unloaded back into LpXxx on return.
+      *****************************************************************
+       01  WLNQU-PARAMETERS.
+           05  WLNQU-COMPANY-CODE          PIC X(02).
+           05  WLNQU-POLICY-NUMBER         PIC X(12).
+           05  WLNQU-EFFECTIVE-DATE        PIC S9(09) COMP-5.
+           05  WLNQU-RETURN-CODE           PIC S9(09) COMP-5.
+               88  WLNQU-PROCESSING-OK             VALUE 0.
+           05  WLNQU-ERROR-MESSAGE         PIC X(200).
+           05  WLNQU-DIVIDENDS-ACCUMS      USAGE COMP-2.
+           05  WLNQU-CASH-VALUE-PAIDUP     USAGE COMP-2.
+           05  WLNQU-CUR-LOAN-BALANCE      USAGE COMP-2.
+           05  WLNQU-FUND-OR-CASH-VALUE    USAGE COMP-2.
+           05  WLNQU-SURRENDER-CHARGE      USAGE COMP-2.
+           05  WLNQU-ACCRUED-INTEREST      USAGE COMP-2.
+           05  WLNQU-PREMIUM-DUE           USAGE COMP-2.
+           05  WLNQU-MAX-LOAN-AVAIL        USAGE COMP-2.
+           05  WLNQU-INTEREST-TO-ANNIV     USAGE COMP-2.
+           05  WLNQU-NET-LOAN-AVAIL        USAGE COMP-2.
+           05  WLNQU-LOAN-INTEREST-RATE    USAGE COMP-2.
+           05  WLNQU-INTEREST-METHOD       PIC X(07).
+           05  WLNQU-INTEREST-TYPE         PIC X(08).
+           05  WLNQU-LAST-ACCRUED-DATE     PIC S9(09) COMP-5.
+           05  WLNQU-FUND-OR-CASH          PIC X(01).
+           05  WLNQU-MIN-EQUITY-TEXT       PIC X(40).
+           05  WLNQU-INT-ADJUST-TEXT       PIC X(40).
+080826     05  WLNQU-INTEREST-METHOD-CODE  PIC X(01).
+080826     05  WLNQU-INTEREST-TYPE-CODE    PIC X(01).
