@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  WGETMCPY - PGETMESG call parameters, and the "populate
+      *  function" driver name used to CALL-by-data-name for programs
+      *  that need to load the WGLOBAL / DATA-AREA layouts before
+      *  running (see OLONQUOT's RunQuote for the same convention).
+      *****************************************************************
+       01  POPFUNCN                    PIC X(08) VALUE 'POPFUNCN'.
+       01  WGETM-PARAMETERS.
+           05  WGETM-MESSAGE-NUMBER        PIC 9(09).
+           05  WGETM-MESSAGE               PIC X(132).
