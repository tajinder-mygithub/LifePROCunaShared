@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  WBTRVCPY - PFILEBTV/PUPDTDVR call parameters, third
+      *  positional argument on the CALL.  Btrieve operation code
+      *  constants and the status code the driver hands back.
+      *****************************************************************
+       01  WBTRIEVE.
+           05  WBTRV-RETURN-CODE           PIC S9(04) COMP-5.
+       78  WBTRV-UPDATE                        VALUE 3.
+       78  WBTRV-GET-LOWEST                    VALUE 12.
+       78  WBTRV-GET-HIGHEST                   VALUE 13.
