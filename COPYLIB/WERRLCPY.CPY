@@ -0,0 +1,18 @@
+      *****************************************************************
+080826*  WERRLCPY - API error log parameters.  Built by OCOMCTRL,
+080826*  OLONQUOT and OFILEBTV inside each CATCH WS-EXCEPTION block
+080826*  and passed to CERRLOG, which appends one queryable record per
+080826*  abend to the API error log, alongside (not instead of) the
+080826*  existing INVOKE LpApp "writeErrorLog" call to the Windows
+080826*  Event Log.  WERRL-CONTEXT is a free-form field because the
+080826*  three callers don't share a context shape - OCOMCTRL/OLONQUOT
+080826*  fill it with company/policy, OFILEBTV with the data file
+080826*  number/name - so callers format it before the CALL rather
+080826*  than this copybook trying to model every case.
+      *****************************************************************
+080826 01  WERRL-PARAMETERS.
+080826     05  WERRL-RETURN-CODE           PIC S9(09) COMP-5.
+080826     05  WERRL-PROGRAM-ID            PIC X(08).
+080826     05  WERRL-METHOD-NAME           PIC X(30).
+080826     05  WERRL-CODER-ID              PIC X(04).
+080826     05  WERRL-CONTEXT               PIC X(40).
