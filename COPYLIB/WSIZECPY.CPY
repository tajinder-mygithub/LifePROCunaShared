@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  WSIZECPY - Sizing constants for file-driver scratch areas
+      *  that don't belong in WGLB2CPY (which is shared with the
+      *  quote/commission API objects).
+      *****************************************************************
+       78  WS-MAX-DATA-AREA                    VALUE 2000.
+       78  WS-MAX-FILES                        VALUE 300.
