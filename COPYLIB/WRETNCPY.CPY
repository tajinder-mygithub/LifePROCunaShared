@@ -0,0 +1,36 @@
+      *****************************************************************
+080826*  WRETNCPY - Standard API return codes.  OCOMCTRL, OLONQUOT,
+080826*  OFILEBTV and CLOANSUM each report success/failure through
+080826*  their own differently-named return-code field (WCMCP-RETURN-
+080826*  CODE, lsReturnCode, WLHST-RETURN-CODE, etc.), but the values
+080826*  themselves should mean the same thing everywhere - "what does
+080826*  return code 8008 mean" should have one answer, not five.
+080826*  COPY this into WORKING-STORAGE (or the class-level WORKING-
+080826*  STORAGE of a .NET-style CLASS-ID) and MOVE the named 78-level
+080826*  constant, and its matching message text, instead of a bare
+080826*  literal.  Add new codes here rather than inventing another
+080826*  local one.
+      *****************************************************************
+080826 78  LP-RC-SUCCESS                       VALUE 0.
+080826 78  LP-RC-UNEXPECTED-ABEND              VALUE 8008.
+080826 78  LP-RC-LOAN-HIST-FIXED-FORMAT        VALUE 8020.
+080826 78  LP-RC-LOAN-HIST-NO-NETWORK-PATH     VALUE 8021.
+080826 78  LP-RC-LOAN-HIST-OPEN-FAILED         VALUE 8022.
+080826 78  LP-RC-LOAN-HIST-NO-BATCH-CODER      VALUE 8023.
+080826 78  LP-RC-SPLIT-TOTAL-INVALID           VALUE 8009.
+080826 78  LP-RC-VERSION-CONFLICT              VALUE 9009.
+
+080826 01  LP-MSG-UNEXPECTED-ABEND             PIC X(50) VALUE
+080826     'Unexpected Abend in API - see Windows Event Log'.
+080826 01  LP-MSG-LOAN-HIST-FIXED-FORMAT       PIC X(50) VALUE
+080826     'Loan history requires delimited extract format'.
+080826 01  LP-MSG-LOAN-HIST-NO-NETWORK-PATH    PIC X(50) VALUE
+080826     'Loan history requires extract network path'.
+080826 01  LP-MSG-LOAN-HIST-OPEN-FAILED        PIC X(50) VALUE
+080826     'Unable to open annual statement'.
+080826 01  LP-MSG-LOAN-HIST-NO-BATCH-CODER     PIC X(50) VALUE
+080826     'Loan history requires extract batch coder ID'.
+080826 01  LP-MSG-SPLIT-TOTAL-INVALID          PIC X(50) VALUE
+080826     'Commission split percentages must total 100%'.
+080826 01  LP-MSG-VERSION-CONFLICT             PIC X(50) VALUE
+080826     'Record changed by another user - refresh and retry'.
