@@ -0,0 +1,82 @@
+      *****************************************************************
+      *  WCMCPCPY - PCMCTBOX call parameters (commission split add
+      *  and retrieve).  Built by AddNewCommissionSplit / Retrieve-
+      *  CommissionSplits from the LpXxx/lsXxx properties, passed to
+      *  PCMCTBOX, then unloaded back into the getOutXxx properties.
+      *****************************************************************
+       78  WCMCP-MAX-AGENTS                    VALUE 10.
+       78  WCMCP-MAX-SPLIT-ENTRIES              VALUE 10.
+       01  WCMCP-PARAMETERS.
+           05  WCMCP-FUNCTION              PIC X(01).
+               88  WCMCP-ADD-SPLIT                 VALUE 'A'.
+               88  WCMCP-RETRIEVE-SPLITS           VALUE 'R'.
+080826         88  WCMCP-SIMULATE-SPLIT            VALUE 'S'.
+080826         88  WCMCP-UPDATE-AGENT-ROW          VALUE 'U'.
+080826         88  WCMCP-END-SPLIT                  VALUE 'E'.
+           05  WCMCP-RETURN-CODE           PIC S9(09) COMP-5.
+           05  WCMCP-ERROR-MESSAGE         PIC X(200).
+           05  WCMCP-COMPANY-CODE          PIC X(02).
+           05  WCMCP-POLICY-NUMBER         PIC X(12).
+           05  WCMCP-SPLIT-CONTROL         PIC S9(09) COMP-5.
+080826     05  WCMCP-UPDATE-AGENT-INDEX    PIC S9(04) COMP-5.
+080826     05  WCMCP-RETRIEVE-START-ENTRY  PIC S9(09) COMP-5.
+080826     05  WCMCP-OUT-MORE-RECORDS-FLAG PIC X(01).
+080826         88  WCMCP-OUT-MORE-RECORDS-AVAILABLE VALUE 'Y'.
+080826     05  WCMCP-END-SPLIT-DATE        PIC S9(09) COMP-5.
+           05  WCMCP-ISSUE-DATE            PIC S9(09) COMP-5.
+           05  WCMCP-EFFECTIVE-DATE        PIC S9(09) COMP-5.
+           05  WCMCP-RELATIONSHIP-FLAG     PIC X(01).
+           05  WCMCP-ADD-RATE-OVERRIDE-FLAG
+                                           PIC X(01).
+           05  WCMCP-ADD-REFERRAL-FLAG     PIC X(01).
+           05  WCMCP-ADD-PROD-CR-FLAG      PIC X(01).
+           05  WCMCP-ADD-ATTAINED-AGE      PIC S9(09) COMP-5.
+           05  WCMCP-ADD-PREMIUM-INCREASE  PIC X(01).
+           05  WCMCP-ADD-OVERRIDE-FLAG     PIC X(01).
+           05  WCMP-ADD-STATE-LICENSE-FLAG PIC X(01).
+           05  WCMCP-ADD-AGENT-TABLE OCCURS WCMCP-MAX-AGENTS TIMES.
+               10  WCMCP-ADD-AGENT             PIC X(12).
+               10  WCMCP-ADD-COMM-PCNT         USAGE COMP-2.
+               10  WCMCP-ADD-PROD-PCNT         USAGE COMP-2.
+               10  WCMCP-ADD-SERVICE-AGENT-IND PIC X(01).
+               10  WCMCP-ADD-MARKET-CODE       PIC X(04).
+               10  WCMCP-ADD-AGENT-LEVEL       PIC X(04).
+               10  WCMCP-STATE-LICENSED        PIC X(02).
+               10  WCMCP-LICENSE-STATUS-CODE   PIC X(02).
+               10  WCMCP-LICENSE-REASON-CODE   PIC X(02).
+               10  WCMCP-LICENSE-GRANTED       PIC S9(09) COMP-5.
+               10  WCMCP-LICENSE-EXPIRES       PIC S9(09) COMP-5.
+               10  WCMCP-RESIDENT-CODE         PIC X(01).
+               10  WCMCP-NASD                  PIC X(01).
+               10  WCMCP-LIFE                  PIC X(01).
+               10  WCMCP-HEALTH                PIC X(01).
+               10  WCMCP-ANNUITY               PIC X(01).
+               10  WCMCP-BASIC-LTC             PIC X(01).
+               10  WCMCP-BASIC-LAST-RENEWAL    PIC S9(09) COMP-5.
+               10  WCMCP-BASIC-NEXT-RENEWAL    PIC S9(09) COMP-5.
+               10  WCMCP-LICENSE-NUMBER        PIC X(20).
+               10  WCMCP-LICENSE-TYPE          PIC X(04).
+           05  WCMCP-OUT-SPLIT-TABLE OCCURS WCMCP-MAX-SPLIT-ENTRIES
+                                           TIMES.
+               10  WCMCP-OUT-SPLIT-CONTROL     PIC S9(04) COMP-5.
+               10  WCMCP-OUT-ISSUE-DATE        PIC S9(09) COMP-5.
+               10  WCMCP-OUT-EFFECTIVE-DATE    PIC S9(09) COMP-5.
+               10  WCMCP-OUT-END-DATE          PIC S9(09) COMP-5.
+               10  WCMCP-OUT-RATE-OVERRIDE-FLAG
+                                               PIC X(01).
+               10  WCMCP-OUT-REFERRAL-FLAG     PIC X(01).
+               10  WCMCP-OUT-PROD-CR-FLAG      PIC X(01).
+               10  WCMCP-OUT-ATTAINED-AGE      PIC S9(04) COMP-5.
+               10  WCMCP-OUT-PREMIUM-INCREASE  PIC X(01).
+               10  WCMCP-OUT-CODER-ID          PIC X(04).
+               10  WCMCP-OUT-OVERRIDE-FLAG     PIC X(01).
+               10  WCMCP-OUT-LAST-SPLIT-AGENT  PIC S9(09) COMP-5.
+               10  WCMCP-OUT-AGENT-TABLE OCCURS WCMCP-MAX-AGENTS
+                                           TIMES.
+                   15  WCMCP-OUT-AGENT             PIC X(12).
+                   15  WCMCP-OUT-COMM-PCNT         USAGE COMP-2.
+                   15  WCMCP-OUT-PROD-PCNT         USAGE COMP-2.
+                   15  WCMCP-OUT-SERVICE-AGENT-IND PIC X(01).
+                   15  WCMCP-OUT-MARKET-CODE       PIC X(04).
+                   15  WCMCP-OUT-AGENT-LEVEL       PIC X(04).
+           05  WCMCP-OUT-LAST-SPLIT-ENTRY  PIC S9(09) COMP-5.
