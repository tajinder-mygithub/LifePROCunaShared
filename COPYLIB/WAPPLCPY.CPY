@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  WAPPLCPY - PFILEBTV/PUPDTDVR call parameters, second
+      *  positional argument on the CALL.  Tells the driver which
+      *  Btrieve function to perform and on which key.
+      *****************************************************************
+       01  WAPPL-CALL-PARAMETERS.
+           05  WAPPL-FUNCTION              PIC 9(04).
+               88  WAPPL-GET-FILE-NUMBER           VALUE 100.
+               88  WAPPL-GET-FILE-LENGTH           VALUE 101.
+           05  WAPPL-KEY-NUMBER            PIC S9(04) COMP-5.
+           05  WAPPL-RETURN-CODE           PIC S9(04) COMP-5.
