@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  WGLB2CPY - Secondary global sizing constants.
+      *  Companion sizing block to WGLOBCPY - holds the length/table
+      *  constants that WGLOBCPY, and callers of WGLOBCPY, size their
+      *  data areas and tables from.
+      *****************************************************************
+       78  WGLB2-LP-TBL                        VALUE 300.
+       78  WGLB2-LP-TBL4                       VALUE 1200.
+       78  WGLB2-DA-LEN                        VALUE 2000.
+       78  WGLB2-DA-LEN2                       VALUE 2000.
+       78  WGLB2-DA-TOT-LEN                    VALUE 60000.
+       78  WGLB2-MAX-FV-BENS                   VALUE 16.
+080826 78  WGLB2-MAX-COPY-NAMES                VALUE 30.
+080826 78  WGLB2-MAX-INT-PERIODS               VALUE 12.
+080826 78  WGLB2-MAX-AGENCIES                  VALUE 500.
