@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  WASCICPY - PGETASCI call parameters.  Converts a single
+      *  character to/from its ASCII numeric code, one byte at a time.
+      *****************************************************************
+       01  ASCII-PARAMS.
+           05  ASCII-FUNCTION-FLAG         PIC X(01).
+               88  ASCII-CHAR-TO-CODE              VALUE 'C'.
+               88  ASCII-CODE-TO-CHAR              VALUE 'A'.
+           05  ASCII-CHAR                  PIC X(01).
+           05  ASCII-CODE                  PIC 9(03).
