@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  WGLBXCPY - WGLOBAL, relabeled as WGLOBX.
+      *  Object methods keep WGLOBAL in WORKING-STORAGE across calls,
+      *  but move it to WGLOBX immediately before invoking lsApp
+      *  "Login"/"Logout" or calling out to the procedural drivers, so
+      *  the LINKAGE-style parameter passed on the CALL is distinct
+      *  from the property that survives between method invocations.
+      *****************************************************************
+       COPY WGLOBCPY REPLACING ==WGLOBAL== BY ==WGLOBX==.
