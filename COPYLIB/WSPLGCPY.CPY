@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  WSPLGCPY - Commission split audit log parameters.  Built by
+      *  OCOMCTRL's AddNewCommissionSplit/UpdateAgentSplitRow after a
+      *  successful PCMCTBOX call and passed to CSPLTLOG, which appends
+      *  one audit record per changed policy to the split history file.
+      *****************************************************************
+       78  WSPLG-MAX-AGENTS                     VALUE 10.
+       01  WSPLG-PARAMETERS.
+           05  WSPLG-RETURN-CODE           PIC S9(09) COMP-5.
+           05  WSPLG-CODER-ID              PIC X(04).
+           05  WSPLG-CHANGE-TYPE           PIC X(01).
+               88  WSPLG-CHANGE-ADD                VALUE 'A'.
+               88  WSPLG-CHANGE-UPDATE-ROW         VALUE 'U'.
+               88  WSPLG-CHANGE-END-SPLIT          VALUE 'E'.
+           05  WSPLG-COMPANY-CODE          PIC X(02).
+           05  WSPLG-POLICY-NUMBER         PIC X(12).
+           05  WSPLG-AGENT-ROW OCCURS WSPLG-MAX-AGENTS TIMES.
+               10  WSPLG-AGENT                 PIC X(12).
+               10  WSPLG-BEFORE-COMM-PCNT      USAGE COMP-2.
+               10  WSPLG-BEFORE-PROD-PCNT      USAGE COMP-2.
+               10  WSPLG-AFTER-COMM-PCNT       USAGE COMP-2.
+               10  WSPLG-AFTER-PROD-PCNT       USAGE COMP-2.
