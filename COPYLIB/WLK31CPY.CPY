@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  WLK31CPY - Linkage record passed to AST31EXT by PMPANS31.
+      *  Each piece is pre-formatted by the caller; AST31EXT just
+      *  writes it to the extract file a section at a time.
+      *****************************************************************
+       01  WLK31-LINKAGE-RECORD.
+           05  WLK31-POLICY-INFO           PIC X(132).
+           05  WLK31-INSURED-INFO          PIC X(264).
+           05  WLK31-POLICY-OWNER-INFO     PIC X(264).
+           05  WLK31-SERVICE-AGENT-INFO    PIC X(132).
+           05  WLK31-PART2-INFO            PIC X(264).
+           05  WLK31-BEN-CHG-TABLE OCCURS 98 TIMES.
+               10  WLK31-BEN-CHG-INFO.
+                   15  WLK31-BEN-CHG-COVERAGE  PIC X(30).
+                   15  WLK31-BEN-CHG-PREMIUM   PIC S9(07)V99 COMP-3.
+                   15  WLK31-BEN-CHG-REASON    PIC X(30).
+                   15  FILLER                  PIC X(30).
+           05  WLK31-NEW-PREMIUM-INFO      PIC X(132).
+080826*    Added for checkpoint keying (restart support) and reused to
+080826*    tag every benefit-change detail line with its owning policy.
+080826     05  WLK31-COMPANY-CODE          PIC X(02).
+080826     05  WLK31-POLICY-NUMBER         PIC X(12).
