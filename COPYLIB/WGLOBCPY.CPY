@@ -0,0 +1,56 @@
+      *****************************************************************
+      *  WGLOBCPY - LifePRO global control block.
+      *  Passed to every PFILEBTV/PLONQUOT/PCMCTBOX style call as the
+      *  first parameter.  Carries the logged-on coder's session state,
+      *  the current Btrieve file/record pointers, and the "WFUNC"
+      *  scratch area used by the low level file drivers.
+      *****************************************************************
+080826*Some newer composite-key file layouts carry more segments than
+080826*the original 7-segment WFUNC-PASSED-KEY table allowed for - widen
+080826*it and give the bound a name instead of a hardcoded literal.
+080826 78  WGLOB-MAX-KEY-SEGMENTS               VALUE 16.
+       01  WGLOBAL.
+           05  WCODER-ID                   PIC X(04).
+           05  WOPTION-WORK-DRIVE          PIC X(01).
+           05  WGLOB-SESSION-ID            PIC X(20).
+           05  WGLOB-CONTROL-FLAGS.
+               10  WGLOB-INTERFACE-FLAG        PIC X(01).
+               10  WGLOB-API-FUTURE-REQUEST-FLAG
+                                               PIC X(01).
+               10  WGLOB-API-FUNCTION-FLAG     PIC X(01).
+                   88  WGLOB-API-LOAN-QUOTE           VALUE 'L'.
+               10  WGLOB-PASS-KEY-VALUE-FLAG   PIC X(01).
+                   88  WGLOB-PASS-KEY-VALUE           VALUE 'P'.
+               10  WGLOB-PRELOAD-FLAG          PIC X(01).
+                   88  PRELOADING-PROGRAM             VALUE 'Y'.
+080826         10  WGLOB-EXTRACT-FORMAT-FLAG   PIC X(01).
+080826*            Selects the output mode for the annual statement
+080826*            extracts (AST29EXT/AST31EXT) - fixed-column PIC'd
+080826*            records (the historical default) or one delimited
+080826*            line per logical record for loading straight into
+080826*            Excel/ETL tools with no fixed-width parser.
+080826             88  WGLOB-EXTRACT-FIXED-FORMAT     VALUE SPACE.
+080826             88  WGLOB-EXTRACT-PIPE-DELIM       VALUE 'P'.
+080826             88  WGLOB-EXTRACT-CSV-DELIM        VALUE 'C'.
+080826         10  WGLOB-EXTRACT-NETWORK-PATH  PIC X(80).
+080826*            Optional UNC/network path (e.g.
+080826*            "\\SERVER\SHARE\") for the AST29EXT/AST31EXT extract
+080826*            and checkpoint files, in place of building the file
+080826*            name off WOPTION-WORK-DRIVE - lets a scheduled batch
+080826*            job with no mapped drive letter still open the file.
+080826*            Left SPACES to keep the drive-letter scheme.
+080826         10  WGLOB-EXTRACT-BATCH-CODER   PIC X(04).
+080826*            Coder ID the AST29EXT annual statement batch run
+080826*            itself was submitted under - used to rebuild that
+080826*            run's extract file name for an on-demand reader
+080826*            (e.g. CLOANSUM) whose own WCODER-ID is the live
+080826*            caller's session, not the batch job's.  Left SPACES
+080826*            for a caller with no on-demand reader to configure.
+           05  DATA-FILE-NUMBER            PIC S9(04) COMP-5.
+           05  FILE-LENGTH                 PIC S9(04) COMP-5
+                                               OCCURS 300 TIMES.
+           05  WFUNC-FUNCTION              PIC X(02).
+           05  WFUNC-RETURN-CODE           PIC S9(04) COMP-5.
+           05  WFUNC-PASSED-KEY            PIC X(80)
+                               OCCURS WGLOB-MAX-KEY-SEGMENTS TIMES.
+           05  DATA-AREA                   PIC X(2000).
