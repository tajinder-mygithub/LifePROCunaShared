@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  WWSCRCPY - Common working-storage boilerplate copied at the
+      *  top of WORKING-STORAGE SECTION by nearly every LifePRO
+      *  program/object - build stamp and misc scratch switches that
+      *  don't belong to any one program's own data.
+      *****************************************************************
+       01  WWSCR-BUILD-STAMP           PIC X(08) VALUE SPACES.
+       01  WWSCR-SWITCHES.
+           05  WWSCR-FIRST-TIME-SW     PIC X(01) VALUE 'Y'.
+               88  WWSCR-FIRST-TIME            VALUE 'Y'.
