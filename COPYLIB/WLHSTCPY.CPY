@@ -0,0 +1,29 @@
+      *****************************************************************
+080826*  WLHSTCPY - CLOANSUM call parameters (policy loan history
+080826*  lookup).  Built by OLONQUOT's RunLoanActivitySummary from the
+080826*  wsCompanyCode/wsPolicyNumber properties, passed to CLOANSUM,
+080826*  which scans AST29EXT's annual statement extract file for that
+080826*  policy's loan-history rows and returns them here.  Mirrors
+080826*  the WLNQU-COMPANY-CODE/WLNQU-POLICY-NUMBER-in, table-out shape
+080826*  WCMCPCPY already uses for PCMCTBOX's agent-table retrieval.
+      *****************************************************************
+080826 78  WLHST-MAX-LOAN-ROWS                 VALUE 60.
+080826 01  WLHST-PARAMETERS.
+080826     05  WLHST-COMPANY-CODE          PIC X(02).
+080826     05  WLHST-POLICY-NUMBER         PIC X(12).
+080826     05  WLHST-RETURN-CODE           PIC S9(09) COMP-5.
+080826         88  WLHST-PROCESSING-OK             VALUE 0.
+080826     05  WLHST-ERROR-MESSAGE         PIC X(200).
+080826     05  WLHST-LOAN-COUNT            PIC S9(09) COMP-5.
+080826     05  WLHST-LOAN-TABLE OCCURS WLHST-MAX-LOAN-ROWS TIMES.
+080826         10  WLHST-L-ORIG-LOAN-DATE       PIC 9(08).
+080826         10  WLHST-L-ORIG-LOAN-AMOUNT     PIC S9(08)V9(02).
+080826         10  WLHST-L-ORIG-PAYMENT-AMOUNT  PIC S9(08)V9(02).
+080826         10  WLHST-L-PAYMENT-MODE-DESC    PIC X(10).
+080826         10  WLHST-L-BALANCE-DATE         PIC 9(08).
+080826         10  WLHST-L-CURR-LOAN-RATE       PIC S9(03)V9(02).
+080826         10  WLHST-L-CURR-CREDITING-RATE  PIC S9(03)V9(02).
+080826         10  WLHST-L-BALANCE-BEFORE-PYMT  PIC S9(08)V9(02).
+080826         10  WLHST-L-CAPITALIZED-INT      PIC S9(08)V9(02).
+080826         10  WLHST-L-PAYMENT-AMOUNT       PIC S9(08)V9(02).
+080826         10  WLHST-L-BALANCE-AFTER-PYMT   PIC S9(08)V9(02).
